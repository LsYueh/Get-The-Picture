@@ -0,0 +1,9 @@
+      * CHKPT - 批次鏈路檢查點紀錄格式
+      * 供批次流程各站台於執行前後登錄檢查點狀態，作為斷點續跑
+      * 依據。
+       01  CHKPT-RECORD.
+           05  CHKPT-RUN-DATE          PIC 9(08).  *> 批次日期
+           05  CHKPT-STEP-SEQ          PIC 9(03).  *> 站台序號
+           05  CHKPT-STEP-NAME         PIC X(08).  *> 站台(程式)代號
+           05  CHKPT-STATUS            PIC X(01).  *> S=起始 C=完成 F=失敗
+           05  FILLER                  PIC X(11).
