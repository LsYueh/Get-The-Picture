@@ -0,0 +1,13 @@
+      * M04DM - 發行人回覆時效/駁回率資料超市(datamart)紀錄格式
+      * 每一 M04 回覆記錄萃取一筆，以累加(EXTEND)方式保留歷次批次
+      * 結果，供跨月趨勢分析使用，不受單日回覆檔覆蓋之限制。
+      * 檔案長度：35
+       01  M04DM-RECORD.
+           05  DM-PROC-DATE            PIC 9(08).  *> 回覆資料日
+           05  DM-ETF-ID               PIC X(06).  *> ETF代號
+           05  DM-BROKER-ID            PIC X(04).  *> 券商代表號
+           05  DM-TX-DATE              PIC 9(08).  *> 原申請日
+           05  DM-SEQNO                PIC X(03).  *> 流水號
+           05  DM-RESULT               PIC X(01).  *> 處理結果
+           05  DM-FAIL-REASON          PIC X(02).  *> 失敗原因
+           05  DM-TURNAROUND-DAYS      PIC 9(03).  *> 回覆天數(PROC-DATE減TX-DATE)
