@@ -0,0 +1,7 @@
+      * 申請人保管銀行帳號主檔 (KEEP-ACNT 檢核用)
+      * 檔案長度：50，依保管帳號(CUST-ACNT-NO)遞增排序維護
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  CUST-MASTER-REC.
+           05  CUST-ACNT-NO            PIC X(11).  *> 保管銀行帳號
+           05  CUST-ACNT-NAME          PIC X(30).  *> 保管銀行/帳戶名稱
+           05  FILLER                  PIC X(09).
