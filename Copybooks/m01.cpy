@@ -1,14 +1,18 @@
       * 檔案長度：300
 |...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..      
        01  M01. *> 申購/買回彙總申報檔
-           05  TRAN-CODE           PIC X(01).  *> 異動碼          
-           05  ETF-ID              PIC X(06).  *> ETF代號         
-           05  BROKER-ID           PIC X(04).  *> 券商代表號      
+           05  TRAN-CODE           PIC X(01).  *> 異動碼
+               88  TRAN-CODE-CANCEL    VALUE 'C'. *> 取消/更正原申報
+               88  TRAN-CODE-REVERSAL  VALUE 'R'. *> 已受理案件之更正/沖正
+           05  ETF-ID              PIC X(06).  *> ETF代號
+           05  BROKER-ID           PIC X(04).  *> 券商代表號
            05  TX-DATE             PIC 9(08).  *> 申請日(西曆)
-           05  SEQNO               PIC X(03).  *> 流水號 
+           05  SEQNO               PIC X(03).  *> 流水號
            05  TX-KIND             PIC X(01).  *> 交易種類
            05  APPLICATION-UNITS   PIC 9(03).  *> 申請基數
            05  STATE               PIC X(01).  *> 註記(空白)
+               88  STATE-NORMAL        VALUE SPACE.
+               88  STATE-CANCELLED     VALUE 'C'. *> 已取消
            05  BANK-ID             PIC 9(03).  *> 買回時匯款銀行代號
            05  RM-ACNT             PIC X(16).  *> 買回時匯款帳號
            05  APPLIER-NUMBER      PIC 9(01).  *> 申請人數目
@@ -26,5 +30,12 @@
            05  AMOUNT              PIC 9(18).  *> 現金申贖金額
            05  RM-ACNT-NAME        PIC X(60).  *> 匯款帳戶名
            05  RM-ACNT-ID          PIC X(10).  *> 匯款帳戶ID
-           05  FILLER              PIC X(65).
+           05  CANCEL-SEQNO        PIC X(03).  *> 原申請流水號(取消/更正/沖正用)
+           05  CANCEL-REASON       PIC X(02).  *> 取消/更正/沖正原因碼
+           05  M01-VSAM-KEY.       *> 索引檔存取用鍵值(ETF-ID+TX-DATE+SEQNO)
+               10  MVK-ETF-ID          PIC X(06).
+               10  MVK-TX-DATE         PIC 9(08).
+               10  MVK-SEQNO           PIC X(03).
+           05  ORIG-TX-DATE        PIC 9(08).  *> 原申請日(已受理案件沖正用)
+           05  FILLER              PIC X(35).
        
\ No newline at end of file
