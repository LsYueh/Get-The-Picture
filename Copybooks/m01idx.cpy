@@ -0,0 +1,43 @@
+      * 檔案長度：300
+      * 與 m01.cpy 版面完全相同，供索引檔(M01-INDEXED)存取使用；
+      * 因索引檔與循序檔可能同時出現在同一程式中，故欄位另以
+      * IX- 前綴命名以避免名稱重複。
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  M01-IDX-RECORD. *> 申購/買回彙總申報檔(索引檔版面)
+           05  IX-TRAN-CODE           PIC X(01).  *> 異動碼
+               88  IX-TRAN-CODE-CANCEL     VALUE 'C'.
+               88  IX-TRAN-CODE-REVERSAL   VALUE 'R'.
+           05  IX-ETF-ID              PIC X(06).  *> ETF代號
+           05  IX-BROKER-ID           PIC X(04).  *> 券商代表號
+           05  IX-TX-DATE             PIC 9(08).  *> 申請日(西曆)
+           05  IX-SEQNO               PIC X(03).  *> 流水號
+           05  IX-TX-KIND             PIC X(01).  *> 交易種類
+           05  IX-APPLICATION-UNITS   PIC 9(03).  *> 申請基數
+           05  IX-STATE               PIC X(01).  *> 註記(空白)
+               88  IX-STATE-NORMAL          VALUE SPACE.
+               88  IX-STATE-CANCELLED       VALUE 'C'.
+           05  IX-BANK-ID             PIC 9(03).  *> 買回時匯款銀行代號
+           05  IX-RM-ACNT             PIC X(16).  *> 買回時匯款帳號
+           05  IX-APPLIER-NUMBER      PIC 9(01).  *> 申請人數目
+           05  IX-APPLIER              OCCURS 3 TIMES. *> (申請人)
+               10  IX-ACNT-BROKER         PIC X(04).
+               10  IX-ACNT-NO             PIC 9(07).
+               10  IX-KEEP-ACNT           PIC X(11).
+               10  IX-ID-CODE             PIC X(03).
+               10  IX-CASH-ASSIGN         PIC X(01).
+               10  IX-MERGE-ASSIGN        PIC X(01).
+           05  IX-APPLY-FEE           PIC 9(08).  *> 申購買回手續費
+           05  IX-MANAGEMENT-CHARGE   PIC 9(08).  *> 行政處理費
+           05  IX-ERROR-CODE          PIC X(02).  *> 錯誤代碼(空白)
+           05  IX-TX-CASH             PIC X(01).  *> 現金申贖Y/ ” ”
+           05  IX-AMOUNT              PIC 9(18).  *> 現金申贖金額
+           05  IX-RM-ACNT-NAME        PIC X(60).  *> 匯款帳戶名
+           05  IX-RM-ACNT-ID          PIC X(10).  *> 匯款帳戶ID
+           05  IX-CANCEL-SEQNO        PIC X(03).  *> 原申請流水號
+           05  IX-CANCEL-REASON       PIC X(02).  *> 取消/更正原因碼
+           05  IX-M01-VSAM-KEY.       *> 索引鍵值(ETF-ID+TX-DATE+SEQNO)
+               10  IX-MVK-ETF-ID          PIC X(06).
+               10  IX-MVK-TX-DATE         PIC 9(08).
+               10  IX-MVK-SEQNO           PIC X(03).
+           05  IX-ORIG-TX-DATE        PIC 9(08).  *> 原申請日(沖正用)
+           05  FILLER                 PIC X(35).
