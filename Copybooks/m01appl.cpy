@@ -0,0 +1,21 @@
+      * M01 申請人超額(第4筆以後)明細檔
+      * 檔案長度：40
+      * M01 本身之申請人群組(FILLER OCCURS 3 TIMES)實體僅容納3筆，
+      * 逾3名共同申請人之聯名帳戶，第4筆以後之申請人明細另存本檔，
+      * 以 ETF-ID+BROKER-ID+TX-DATE+SEQNO+APPL-INDEX 為鍵值與 M01
+      * 主記錄串接，不再需要虛設多組流水號來容納超額申請人。
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  M01-APPL-REC.
+           05  MAC-KEY.
+               10  MAC-ETF-ID          PIC X(06).  *> ETF代號
+               10  MAC-BROKER-ID       PIC X(04).  *> 券商代表號
+               10  MAC-TX-DATE         PIC 9(08).  *> 申請日(西曆)
+               10  MAC-SEQNO           PIC X(03).  *> 流水號
+               10  MAC-APPL-INDEX      PIC 9(02).  *> 申請人序號(4以上)
+           05  MAC-ACNT-BROKER         PIC X(04).  *> 開戶券商代號
+           05  MAC-ACNT-NO             PIC 9(07).  *> 申請人帳號
+           05  MAC-KEEP-ACNT           PIC X(11).  *> 申請人保管銀行帳號
+           05  MAC-ID-CODE             PIC X(03).  *> 身份碼
+           05  MAC-CASH-ASSIGN         PIC X(01).  *> 現金差額收取人
+           05  MAC-MERGE-ASSIGN        PIC X(01).  *> 零股整合帳戶
+           05  FILLER                  PIC X(01).
