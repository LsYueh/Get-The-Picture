@@ -0,0 +1,10 @@
+      * 股票處置/注意註記前次快照檔(供比對變動用)
+      * 檔案長度：12，依市場別+股票代號遞增排序維護
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  T30-MARK-REC.
+           05  MK-KEY.
+               10  MK-MARKET           PIC X(01).  *> 市場別(T=上市 O=上櫃)
+               10  MK-STOCK-NO         PIC X(06).  *> 股票代號
+           05  MK-MARK-W               PIC X(01).  *> 前次處置股票註記
+           05  MK-MARK-P               PIC X(01).  *> 前次注意股票註記
+           05  FILLER                  PIC X(03).
