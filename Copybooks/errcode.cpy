@@ -0,0 +1,7 @@
+      * 錯誤代碼對照主檔 (ERROR-CODE 說明)
+      * 檔案長度：50，依錯誤代碼(ERRCODE-CODE)遞增排序維護
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  ERRCODE-MASTER-REC.
+           05  ERRCODE-CODE            PIC X(02).  *> 錯誤代碼
+           05  ERRCODE-DESC            PIC X(40).  *> 錯誤說明
+           05  FILLER                  PIC X(08).
