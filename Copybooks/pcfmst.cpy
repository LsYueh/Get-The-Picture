@@ -0,0 +1,10 @@
+      * ETF 實物申贖清單(PCF)成分股主檔
+      * 檔案長度：40，依 ETF-ID+STKNO 遞增排序維護
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  PCF-MASTER-REC.
+           05  PCF-KEY.
+               10  PCF-ETF-ID          PIC X(06).  *> ETF代號
+               10  PCF-STKNO           PIC X(06).  *> 股票代號
+           05  PCF-SHARES-PER-UNIT     PIC 9(08).  *> 每基數應含股數
+           05  PCF-TOLERANCE-PCT       PIC 9(03).  *> 允許誤差百分比
+           05  FILLER                  PIC X(15).
