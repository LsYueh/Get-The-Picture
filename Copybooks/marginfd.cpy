@@ -0,0 +1,7 @@
+      * MARGINFD - 保證金彙總傳送檔格式(供保證金監控子系統讀取)
+       01  MARGIN-FEED-REC.
+           05  MFD-PROC-DATE           PIC 9(08).  *> 資料日(西曆)
+           05  MFD-ETF-ID              PIC X(06).  *> ETF代號
+           05  MFD-BROKER-ID           PIC X(04).  *> 券商代表號
+           05  MFD-MARGIN-TOTAL        PIC 9(11).  *> 應收保證金彙總
+           05  FILLER                  PIC X(21).
