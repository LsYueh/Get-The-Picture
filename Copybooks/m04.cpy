@@ -7,6 +7,8 @@
            05 TX-DATE              PIC 9(08).  *> 申請日(西曆)
            05 SEQNO                PIC X(03).  *> 流水號
            05 RESULT               PIC X(01).  *> 處理結果
+               88  RESULT-SUCCESS      VALUE '1'. *> 成功
+               88  RESULT-FAIL         VALUE '9'. *> 失敗
            05 FAIL-REASON          PIC X(02).  *> 失敗原因
            05 CASH-DIF-AMOUNT-S    PIC X(01).  *> 現金差額 S9(09)
            05 CASH-DIF-AMOUNT-9    PIC 9(09).  *> 現金差額 S9(09)
