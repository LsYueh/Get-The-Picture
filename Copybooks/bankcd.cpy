@@ -0,0 +1,7 @@
+      * 銀行代號對照主檔 (買回匯款銀行代號檢核用)
+      * 檔案長度：50，依銀行代號(BANKCD-CODE)遞增排序維護
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       01  BANKCD-MASTER-REC.
+           05  BANKCD-CODE             PIC 9(03).  *> 銀行代號
+           05  BANKCD-NAME             PIC X(40).  *> 銀行名稱
+           05  FILLER                  PIC X(07).
