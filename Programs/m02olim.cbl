@@ -0,0 +1,251 @@
+      * M02OLIM - 處置股票單筆/多筆委託限制數量違規日報
+      * 依 T30-TSE/T30-OTC-ADV 之 MARK-W-DETAILS 取得處置股票之單筆
+      * 委託限制數量(ORDER-LIMIT)與多筆委託限制數量(ORDERS-LIMIT)，
+      * 逐筆檢查 M02 籃子申報是否超過單筆限制，並依 ETF-ID+STKNO
+      * 加總全日委託股數，檢查是否超過多筆限制，兩者違規均列示於
+      * 日報，供作業單位掌握原本須待交易所退件才會發現的超限情形。
+      *
+      * 假設: 股數換算張數以 1000 股為一張計算。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02OLIM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "M02OLIM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-MARK-W     PIC X(01).
+               10  WS-ST-ORDER-LIMIT PIC 9(06).
+               10  WS-ST-ORDERS-LIMIT PIC 9(06).
+
+       01  WS-AGG-TABLE.
+           05  WS-AGG-COUNT         PIC 9(05) VALUE 0.
+           05  WS-AGG-ENTRY OCCURS 3000 TIMES
+                   INDEXED BY WS-AX.
+               10  WS-AG-ETF-ID     PIC X(06).
+               10  WS-AG-STKNO      PIC X(06).
+               10  WS-AG-LOTS       PIC 9(09).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+       01  WS-AGG-FOUND-SW          PIC X VALUE 'N'.
+           88  AGG-FOUND                  VALUE 'Y'.
+
+       01  WS-BASKET-SHARES         PIC 9(11).
+       01  WS-BASKET-LOTS           PIC 9(08).
+
+       01  WS-COUNTERS.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-ORDER-VIOL-COUNT  PIC 9(07) VALUE 0.
+           05  WS-ORDERS-VIOL-COUNT PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-LOTS            PIC ZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-LIMIT           PIC ZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(45).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE "DISPOSITION-STOCK ORDER-LIMIT VIOLATION REPORT"
+               TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               PERFORM 3000-CHECK-RECORD
+               PERFORM 2000-READ-M02
+           END-PERFORM
+
+           PERFORM 5000-CHECK-AGGREGATE-LIMITS
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "M02 RECORDS READ.........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "ORDER-LIMIT VIOLATIONS....: " WS-ORDER-VIOL-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "ORDERS-LIMIT VIOLATIONS...: " WS-ORDERS-VIOL-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE M02-FILE RPT-FILE
+           STOP RUN.
+
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE MARK-W OF T30-TSE TO
+                           WS-ST-MARK-W(WS-STOCK-COUNT)
+                       MOVE ORDER-LIMIT OF T30-TSE TO
+                           WS-ST-ORDER-LIMIT(WS-STOCK-COUNT)
+                       MOVE ORDERS-LIMIT OF T30-TSE TO
+                           WS-ST-ORDERS-LIMIT(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE MARK-W OF T30-OTC-ADV TO
+                           WS-ST-MARK-W(WS-STOCK-COUNT)
+                       MOVE ORDER-LIMIT OF T30-OTC-ADV TO
+                           WS-ST-ORDER-LIMIT(WS-STOCK-COUNT)
+                       MOVE ORDERS-LIMIT OF T30-OTC-ADV TO
+                           WS-ST-ORDERS-LIMIT(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+       3000-CHECK-RECORD.
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF STOCK-FOUND
+               IF WS-ST-MARK-W(WS-SX) = 'Y'
+                   COMPUTE WS-BASKET-SHARES =
+                       M02-NORMAL-STOCK-NOS + M02-BORROW-STOCK-NOS
+                       + M02-T-STOCK-NOS
+                   COMPUTE WS-BASKET-LOTS = WS-BASKET-SHARES / 1000
+
+                   IF WS-ST-ORDER-LIMIT(WS-SX) > 0 AND
+                      WS-BASKET-LOTS > WS-ST-ORDER-LIMIT(WS-SX)
+                       MOVE SPACES TO WS-DETAIL-LINE
+                       MOVE M02-ETF-ID TO WS-D-ETF-ID
+                       MOVE M02-STKNO  TO WS-D-STKNO
+                       MOVE WS-BASKET-LOTS TO WS-D-LOTS
+                       MOVE WS-ST-ORDER-LIMIT(WS-SX) TO WS-D-LIMIT
+                       MOVE "EXCEEDS SINGLE-ORDER (ORDER-LIMIT)"
+                           TO WS-D-REASON
+                       MOVE WS-DETAIL-LINE TO RPT-LINE
+                       WRITE RPT-LINE
+                       ADD 1 TO WS-ORDER-VIOL-COUNT
+                   END-IF
+
+                   PERFORM 4000-ACCUMULATE-AGGREGATE
+               END-IF
+           END-IF.
+
+      * 依 ETF-ID+STKNO 於彙總表中線性搜尋累加委託張數，供全日多筆
+      * 委託限制檢查使用；表格以出現順序建置，未依代號排序。
+       4000-ACCUMULATE-AGGREGATE.
+           MOVE 'N' TO WS-AGG-FOUND-SW
+           IF WS-AGG-COUNT > 0
+               PERFORM VARYING WS-AX FROM 1 BY 1
+                       UNTIL WS-AX > WS-AGG-COUNT
+                   IF WS-AG-ETF-ID(WS-AX) = M02-ETF-ID AND
+                      WS-AG-STKNO(WS-AX)  = M02-STKNO
+                       SET AGG-FOUND TO TRUE
+                       ADD WS-BASKET-LOTS TO WS-AG-LOTS(WS-AX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT AGG-FOUND AND WS-AGG-COUNT < 3000
+               ADD 1 TO WS-AGG-COUNT
+               MOVE M02-ETF-ID  TO WS-AG-ETF-ID(WS-AGG-COUNT)
+               MOVE M02-STKNO   TO WS-AG-STKNO(WS-AGG-COUNT)
+               MOVE WS-BASKET-LOTS TO WS-AG-LOTS(WS-AGG-COUNT)
+           END-IF.
+
+      * 全部 M02 掃描完畢後，逐一檢查彙總表是否超過多筆委託限制。
+       5000-CHECK-AGGREGATE-LIMITS.
+           IF WS-AGG-COUNT > 0
+               PERFORM VARYING WS-AX FROM 1 BY 1
+                       UNTIL WS-AX > WS-AGG-COUNT
+                   SET WS-SX TO 1
+                   MOVE 'N' TO WS-FOUND-SW
+                   SEARCH WS-STOCK-ENTRY
+                       WHEN WS-ST-STKNO(WS-SX) = WS-AG-STKNO(WS-AX)
+                           SET STOCK-FOUND TO TRUE
+                   END-SEARCH
+                   IF STOCK-FOUND
+                       IF WS-ST-ORDERS-LIMIT(WS-SX) > 0 AND
+                          WS-AG-LOTS(WS-AX) >
+                              WS-ST-ORDERS-LIMIT(WS-SX)
+                           MOVE SPACES TO WS-DETAIL-LINE
+                           MOVE WS-AG-ETF-ID(WS-AX) TO WS-D-ETF-ID
+                           MOVE WS-AG-STKNO(WS-AX)  TO WS-D-STKNO
+                           MOVE WS-AG-LOTS(WS-AX)   TO WS-D-LOTS
+                           MOVE WS-ST-ORDERS-LIMIT(WS-SX)
+                               TO WS-D-LIMIT
+                           MOVE "EXCEEDS AGGREGATE (ORDERS-LIMIT)"
+                               TO WS-D-REASON
+                           MOVE WS-DETAIL-LINE TO RPT-LINE
+                           WRITE RPT-LINE
+                           ADD 1 TO WS-ORDERS-VIOL-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
