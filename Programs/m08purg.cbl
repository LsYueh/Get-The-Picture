@@ -0,0 +1,133 @@
+      * M08PURG - M08補券查詢結果檔保留期限清理作業
+      * 依控制檔指定之基準日(CTL-RUN-DATE)及保留天數(CTL-RETAIN-
+      * DAYS)，將 M08 中處理日期(PROC-DATE)已逾保留期限之查詢結果
+      * 予以清除，僅將未逾期者複製至新檔，避免 M08 隨每日批次執行
+      * 無限累積、拖慢 M08INQ 全檔掃描查詢之效能。清除紀錄另存
+      * 一份存查用清單。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M08PURG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M08-FILE ASSIGN TO "M08.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M08PURG.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M08-KEEP-FILE ASSIGN TO "M08NEW.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PURGE-RPT-FILE ASSIGN TO "M08PURG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M08-FILE.
+       COPY m08.
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-RUN-DATE         PIC 9(08).  *> 基準日(西曆)
+           05  CTL-RETAIN-DAYS      PIC 9(05).  *> 保留天數
+
+       FD  M08-KEEP-FILE.
+       01  M08-KEEP-REC             PIC X(100).
+
+       FD  PURGE-RPT-FILE.
+       01  PURGE-RPT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M08-EOF                    VALUE 'Y'.
+
+       01  WS-RUN-JULIAN            PIC 9(07).
+       01  WS-PROC-JULIAN           PIC 9(07).
+       01  WS-AGE-DAYS              PIC S9(07).
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-KEEP-COUNT            PIC 9(07) VALUE 0.
+       01  WS-PURGE-COUNT           PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-PROC-DATE       PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-AGE-DAYS        PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END MOVE 0 TO CTL-RUN-DATE
+                       MOVE 0 TO CTL-RETAIN-DAYS
+           END-READ
+           CLOSE CTL-FILE
+           COMPUTE WS-RUN-JULIAN =
+               FUNCTION INTEGER-OF-DATE(CTL-RUN-DATE)
+
+           OPEN INPUT M08-FILE
+           OPEN OUTPUT M08-KEEP-FILE
+           OPEN OUTPUT PURGE-RPT-FILE
+           MOVE "M08 RETENTION PURGE - RECORDS REMOVED"
+               TO PURGE-RPT-LINE
+           WRITE PURGE-RPT-LINE
+
+           PERFORM 1000-READ-M08
+           PERFORM UNTIL M08-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 2000-EDIT-RETENTION
+               PERFORM 1000-READ-M08
+           END-PERFORM
+
+           MOVE SPACES TO PURGE-RPT-LINE
+           WRITE PURGE-RPT-LINE
+           STRING "M08 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO PURGE-RPT-LINE
+           WRITE PURGE-RPT-LINE
+           STRING "RECORDS RETAINED.......: " WS-KEEP-COUNT
+               DELIMITED BY SIZE INTO PURGE-RPT-LINE
+           WRITE PURGE-RPT-LINE
+           STRING "RECORDS PURGED.........: " WS-PURGE-COUNT
+               DELIMITED BY SIZE INTO PURGE-RPT-LINE
+           WRITE PURGE-RPT-LINE
+
+           CLOSE M08-FILE M08-KEEP-FILE PURGE-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M08.
+           READ M08-FILE
+               AT END SET M08-EOF TO TRUE
+           END-READ.
+
+      * 逾保留天數者列示於清除清單並不複製至新檔；未逾期者原樣
+      * 複製至新檔，供操作作業以新檔取代舊檔。
+       2000-EDIT-RETENTION.
+           COMPUTE WS-PROC-JULIAN =
+               FUNCTION INTEGER-OF-DATE(PROC-DATE OF M08)
+           COMPUTE WS-AGE-DAYS = WS-RUN-JULIAN - WS-PROC-JULIAN
+
+           IF WS-AGE-DAYS > CTL-RETAIN-DAYS
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE ETF-ID    OF M08 TO WS-D-ETF-ID
+               MOVE BROKER-ID OF M08 TO WS-D-BROKER-ID
+               MOVE TX-DATE   OF M08 TO WS-D-TX-DATE
+               MOVE SEQNO     OF M08 TO WS-D-SEQNO
+               MOVE PROC-DATE OF M08 TO WS-D-PROC-DATE
+               MOVE WS-AGE-DAYS      TO WS-D-AGE-DAYS
+               MOVE WS-DETAIL-LINE TO PURGE-RPT-LINE
+               WRITE PURGE-RPT-LINE
+               ADD 1 TO WS-PURGE-COUNT
+           ELSE
+               MOVE M08 TO M08-KEEP-REC
+               WRITE M08-KEEP-REC
+               ADD 1 TO WS-KEEP-COUNT
+           END-IF.
