@@ -0,0 +1,264 @@
+      * M01KACV - 申請人保管銀行帳號(KEEP-ACNT)檢核
+      * 逐筆檢核 M01 每一位已填申請人之保管銀行帳號(KEEP-ACNT)是否
+      * 存在於保管銀行帳號主檔(CUST-MASTER)，帳號有誤或未登錄者於
+      * 送件前先行列示例外清單，避免發行人退件多日後才由 FAIL-REASON
+      * 回頭追查係保管帳號問題。超過 3 名共同申請人者，第4筆以後之
+      * KEEP-ACNT 存於 M01APPL 超額申請人明細檔，亦併入本檢核，否則
+      * 聯名帳戶案件之保管帳號錯誤將漏檢。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  併入 M01APPL 超額申請人明細檔之 KEEP-ACNT
+      *               (與 M01APLED 採同一配對比對法)
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01KACV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO "CUSTMST.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01APPL-FILE ASSIGN TO "M01APPL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M01KACV.S01".
+           SELECT SORT-WORK-AC ASSIGN TO "M01KACV.SAC".
+           SELECT M01-SORTED ASSIGN TO "M01KACV.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAC-SORTED ASSIGN TO "M01KACV.DAC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M01KACV.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-FILE.
+       COPY custmst.
+
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M01APPL-FILE.
+       COPY m01appl.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-AC.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==SORT-AC-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  MAC-SORTED.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==MAC-SORTED-REC.==.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  FILE-EOF                   VALUE 'Y'.
+       01  WS-MAC-EOF               PIC X VALUE 'N'.
+           88  MAC-EOF                    VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-CUST-TABLE.
+           05  WS-CUST-COUNT        PIC 9(05) VALUE 0.
+           05  WS-CUST-ENTRY OCCURS 5000 TIMES
+                   ASCENDING KEY IS WS-CU-ACNT-NO
+                   INDEXED BY WS-CUX.
+               10  WS-CU-ACNT-NO    PIC X(11).
+               10  WS-CU-NAME       PIC X(30).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  CUST-FOUND                 VALUE 'Y'.
+
+       01  WS-SUB                   PIC 9(01).
+       01  WS-CUR-ETF-ID            PIC X(06).
+       01  WS-CUR-BROKER-ID         PIC X(04).
+       01  WS-CUR-TX-DATE           PIC 9(08).
+       01  WS-CUR-SEQNO             PIC X(03).
+       01  WS-CUR-SUB               PIC 9(02).
+       01  WS-CUR-KEEP-ACNT         PIC X(11).
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-CHECKED-COUNT         PIC 9(07) VALUE 0.
+       01  WS-ERR-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SUB             PIC 9(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-KEEP-ACNT       PIC X(11).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(46).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-CUST-TABLE
+
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-AC
+               ON ASCENDING KEY MAC-KEY OF SORT-AC-REC
+               USING M01APPL-FILE GIVING MAC-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT MAC-SORTED
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "M01 CUSTODIAN BANK ACCOUNT (KEEP-ACNT) VALIDATION"
+               TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           PERFORM 2000-READ-M01
+           PERFORM 2100-READ-MAC
+           PERFORM UNTIL FILE-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 1200-BUILD-M01-KEY
+               PERFORM 3000-EDIT-APPLICANTS
+               PERFORM 3100-EDIT-OVERFLOW-GROUP
+               PERFORM 2000-READ-M01
+           END-PERFORM
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "ACCOUNTS CHECKED.......: " WS-CHECKED-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "ACCOUNTS REJECTED......: " WS-ERR-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE M01-SORTED MAC-SORTED ERR-RPT-FILE
+           STOP RUN.
+
+      * 讀入保管銀行帳號主檔，假設已依帳號遞增排序，供 SEARCH ALL
+      * 使用。
+       1000-LOAD-CUST-TABLE.
+           OPEN INPUT CUST-FILE
+           PERFORM UNTIL FILE-EOF
+               READ CUST-FILE
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CUST-COUNT
+                       MOVE CUST-ACNT-NO
+                           TO WS-CU-ACNT-NO(WS-CUST-COUNT)
+                       MOVE CUST-ACNT-NAME
+                           TO WS-CU-NAME(WS-CUST-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE CUST-FILE
+           MOVE 'N' TO WS-EOF.
+
+       2000-READ-M01.
+           READ M01-SORTED
+               AT END SET FILE-EOF TO TRUE
+           END-READ.
+
+       2100-READ-MAC.
+           READ MAC-SORTED
+               AT END SET MAC-EOF TO TRUE
+           END-READ.
+
+       1200-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+      * 逐一檢核每位已填申請人(依 APPLIER-NUMBER，上限3)之保管銀行
+      * 帳號；帳號空白者視為未指定保管帳號，不予檢核。
+       3000-EDIT-APPLICANTS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > APPLIER-NUMBER OF M01-SORTED-REC
+                      OR WS-SUB > 3
+               IF KEEP-ACNT OF M01-SORTED-REC (WS-SUB) NOT = SPACES
+                   ADD 1 TO WS-CHECKED-COUNT
+                   MOVE ETF-ID    OF M01-SORTED-REC TO WS-CUR-ETF-ID
+                   MOVE BROKER-ID OF M01-SORTED-REC
+                       TO WS-CUR-BROKER-ID
+                   MOVE TX-DATE   OF M01-SORTED-REC TO WS-CUR-TX-DATE
+                   MOVE SEQNO     OF M01-SORTED-REC TO WS-CUR-SEQNO
+                   MOVE WS-SUB          TO WS-CUR-SUB
+                   MOVE KEEP-ACNT OF M01-SORTED-REC (WS-SUB)
+                       TO WS-CUR-KEEP-ACNT
+                   PERFORM 4000-EDIT-KEEP-ACNT
+               END-IF
+           END-PERFORM.
+
+      * 併檢 M01APPL 超額申請人明細檔中鍵值相同者之保管銀行帳號；
+      * 兩檔皆假設依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 遞增排序，採
+      * 配對比對法(match-merge)依序前進游標。
+       3100-EDIT-OVERFLOW-GROUP.
+           PERFORM UNTIL MAC-EOF
+               IF MAC-ETF-ID    OF MAC-SORTED-REC = WS-M01-ETF-ID    AND
+                  MAC-BROKER-ID OF MAC-SORTED-REC = WS-M01-BROKER-ID AND
+                  MAC-TX-DATE   OF MAC-SORTED-REC = WS-M01-TX-DATE   AND
+                  MAC-SEQNO     OF MAC-SORTED-REC = WS-M01-SEQNO
+                   IF MAC-KEEP-ACNT OF MAC-SORTED-REC NOT = SPACES
+                       ADD 1 TO WS-CHECKED-COUNT
+                       MOVE MAC-ETF-ID OF MAC-SORTED-REC
+                           TO WS-CUR-ETF-ID
+                       MOVE MAC-BROKER-ID OF MAC-SORTED-REC
+                           TO WS-CUR-BROKER-ID
+                       MOVE MAC-TX-DATE OF MAC-SORTED-REC
+                           TO WS-CUR-TX-DATE
+                       MOVE MAC-SEQNO OF MAC-SORTED-REC
+                           TO WS-CUR-SEQNO
+                       MOVE MAC-APPL-INDEX OF MAC-SORTED-REC
+                           TO WS-CUR-SUB
+                       MOVE MAC-KEEP-ACNT OF MAC-SORTED-REC
+                           TO WS-CUR-KEEP-ACNT
+                       PERFORM 4000-EDIT-KEEP-ACNT
+                   END-IF
+                   PERFORM 2100-READ-MAC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       4000-EDIT-KEEP-ACNT.
+           SET WS-CUX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH ALL WS-CUST-ENTRY
+               WHEN WS-CU-ACNT-NO(WS-CUX) = WS-CUR-KEEP-ACNT
+                   SET CUST-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT CUST-FOUND
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-CUR-ETF-ID     TO WS-D-ETF-ID
+               MOVE WS-CUR-BROKER-ID  TO WS-D-BROKER-ID
+               MOVE WS-CUR-TX-DATE    TO WS-D-TX-DATE
+               MOVE WS-CUR-SEQNO      TO WS-D-SEQNO
+               MOVE WS-CUR-SUB        TO WS-D-SUB
+               MOVE WS-CUR-KEEP-ACNT  TO WS-D-KEEP-ACNT
+               MOVE "KEEP-ACNT NOT FOUND IN CUSTODIAN BANK MASTER"
+                   TO WS-D-REASON
+               MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+               WRITE ERR-RPT-LINE
+               ADD 1 TO WS-ERR-COUNT
+           END-IF.
