@@ -0,0 +1,161 @@
+      * M02DTRD - ETF一籃子股票現股當沖資格勾稽
+      * 依 M02-STKNO 查詢 T30-TSE/T30-OTC-ADV 股票基本資料檔之現股
+      * 當沖註記(MARK-DAY-TRADE)；凡當日已產生T日淨入庫部位(T-
+      * STOCK-NOS不為零，表示當日已進行同日沖銷)卻查得該股不可現
+      * 股當沖者，於例外清單中列示，避免違規當沖案件送出後才被
+      * 交易所退回。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02DTRD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M02DTRD.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO          PIC X(06).
+               10  WS-ST-DAY-TRADE      PIC X(01).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+
+       01  WS-M02-COUNT             PIC 9(07) VALUE 0.
+       01  WS-CHECKED-COUNT         PIC 9(07) VALUE 0.
+       01  WS-VIOLATION-COUNT       PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-T-NOS           PIC Z(9)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(45).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "ETF BASKET DAY-TRADE ELIGIBILITY CROSS-CHECK"
+               TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               IF M02-T-STOCK-NOS > 0
+                   ADD 1 TO WS-CHECKED-COUNT
+                   PERFORM 3000-CHECK-RECORD
+               END-IF
+               PERFORM 2000-READ-M02
+           END-PERFORM
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M02 RECORDS READ.........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "RECORDS CHECKED (T-NOS>0): " WS-CHECKED-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "INELIGIBLE DAY-TRADES....: " WS-VIOLATION-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE M02-FILE ERR-RPT-FILE
+           STOP RUN.
+
+      * 依序載入上市、上櫃股票基本資料檔，僅保留當沖資格檢核所需
+      * 欄位，依出現順序建置供 SEARCH 線性搜尋使用。
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE MARK-DAY-TRADE OF T30-TSE TO
+                           WS-ST-DAY-TRADE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE MARK-DAY-TRADE OF T30-OTC-ADV TO
+                           WS-ST-DAY-TRADE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+       3000-CHECK-RECORD.
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF STOCK-FOUND
+               IF WS-ST-DAY-TRADE(WS-SX) NOT = 'Y'
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE M02-ETF-ID     TO WS-D-ETF-ID
+                   MOVE M02-STKNO      TO WS-D-STKNO
+                   MOVE M02-T-STOCK-NOS TO WS-D-T-NOS
+                   MOVE "STOCK NOT ELIGIBLE FOR SAME-DAY DAY-TRADE"
+                       TO WS-D-REASON
+                   MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+                   WRITE ERR-RPT-LINE
+                   ADD 1 TO WS-VIOLATION-COUNT
+               END-IF
+           END-IF.
