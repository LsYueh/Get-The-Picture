@@ -0,0 +1,152 @@
+      * M04WSVC - M04發行人回覆狀態查詢服務
+      * 本系統為批次架構，並無線上/Web Service 對外服務層；此程式
+      * 以查詢請求檔(每行一組 ETF-ID/BROKER-ID/TX-DATE/SEQNO，可由
+      * 前端服務層排程產生並於執行後取回結果檔)取代線上服務呼叫，
+      * 逐筆於 M04 回覆檔中查找處理結果(RESULT)、失敗原因
+      * (FAIL-REASON)等狀態欄位並輸出定寬結果檔，供對外服務層讀取
+      * 轉譯後回應查詢端。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M04WSVC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT QUERY-FILE ASSIGN TO "M04WSVC.REQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "M04WSVC.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M04-FILE.
+       COPY m04.
+
+       FD  QUERY-FILE.
+       01  QUERY-LINE.
+           05  QI-ETF-ID            PIC X(06).
+           05  QI-BROKER-ID         PIC X(04).
+           05  QI-TX-DATE           PIC 9(08).
+           05  QI-SEQNO             PIC X(03).
+
+       FD  RESULT-FILE.
+       01  RESULT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-QUERY-EOF             PIC X VALUE 'N'.
+           88  QUERY-EOF                  VALUE 'Y'.
+       01  WS-M04-EOF               PIC X VALUE 'N'.
+           88  M04-EOF                    VALUE 'Y'.
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  MATCH-FOUND                VALUE 'Y'.
+
+       01  WS-QUERY-COUNT           PIC 9(07) VALUE 0.
+       01  WS-MATCH-COUNT           PIC 9(07) VALUE 0.
+
+       01  WS-M04-CASH-DIF-AMT      PIC S9(09).
+
+      * 對外服務層可解讀之定寬結果格式：STATUS 為 FOUND/NOTFOUND，
+      * 其餘欄位僅於 FOUND 時有效。
+       01  WS-RESULT-REC.
+           05  WR-ETF-ID            PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WR-BROKER-ID         PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WR-TX-DATE           PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WR-SEQNO             PIC X(03).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WR-STATUS            PIC X(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WR-RESULT            PIC X(01).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WR-FAIL-REASON       PIC X(02).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WR-CASH-DIF          PIC S9(09) SIGN IS LEADING
+                                         SEPARATE CHARACTER.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WR-MARGIN-AMOUNT     PIC 9(09).
+           05  FILLER               PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT QUERY-FILE
+           OPEN OUTPUT RESULT-FILE
+
+           PERFORM 1000-READ-QUERY
+           PERFORM UNTIL QUERY-EOF
+               ADD 1 TO WS-QUERY-COUNT
+               PERFORM 2000-SEARCH-M04
+               PERFORM 1000-READ-QUERY
+           END-PERFORM
+
+           CLOSE QUERY-FILE RESULT-FILE
+           STOP RUN.
+
+       1000-READ-QUERY.
+           READ QUERY-FILE
+               AT END SET QUERY-EOF TO TRUE
+           END-READ.
+
+      * 每筆查詢請求皆重新掃描 M04 全檔比對鍵值，作法與 M08INQ
+      * (補券查詢批次作業)一致。
+       2000-SEARCH-M04.
+           MOVE 'N' TO WS-FOUND-SW
+           OPEN INPUT M04-FILE
+           MOVE 'N' TO WS-M04-EOF
+           PERFORM UNTIL M04-EOF
+               READ M04-FILE
+                   AT END SET M04-EOF TO TRUE
+                   NOT AT END
+                       IF ETF-ID    OF M04 = QI-ETF-ID    AND
+                          BROKER-ID OF M04 = QI-BROKER-ID AND
+                          TX-DATE   OF M04 = QI-TX-DATE   AND
+                          SEQNO     OF M04 = QI-SEQNO
+                           SET MATCH-FOUND TO TRUE
+                           PERFORM 3000-WRITE-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE M04-FILE
+
+           IF NOT MATCH-FOUND
+               MOVE SPACES TO WS-RESULT-REC
+               MOVE QI-ETF-ID    TO WR-ETF-ID
+               MOVE QI-BROKER-ID TO WR-BROKER-ID
+               MOVE QI-TX-DATE   TO WR-TX-DATE
+               MOVE QI-SEQNO     TO WR-SEQNO
+               MOVE "NOTFOUND"   TO WR-STATUS
+               MOVE WS-RESULT-REC TO RESULT-LINE
+               WRITE RESULT-LINE
+           END-IF.
+
+       3000-WRITE-FOUND.
+           ADD 1 TO WS-MATCH-COUNT
+           MOVE SPACES TO WS-RESULT-REC
+           MOVE ETF-ID    OF M04 TO WR-ETF-ID
+           MOVE BROKER-ID OF M04 TO WR-BROKER-ID
+           MOVE TX-DATE   OF M04 TO WR-TX-DATE
+           MOVE SEQNO     OF M04 TO WR-SEQNO
+           MOVE "FOUND"          TO WR-STATUS
+           MOVE RESULT      OF M04 TO WR-RESULT
+           MOVE FAIL-REASON OF M04 TO WR-FAIL-REASON
+           PERFORM 3100-SIGN-M04-CASH-DIF
+           MOVE WS-M04-CASH-DIF-AMT TO WR-CASH-DIF
+           MOVE MARGIN-AMOUNT     OF M04 TO WR-MARGIN-AMOUNT
+           MOVE WS-RESULT-REC TO RESULT-LINE
+           WRITE RESULT-LINE.
+
+      * CASH-DIF-AMOUNT 於 M04 檔中以正負號欄(-S)與絕對值欄(-9)分離
+      * 儲存，負數以 '-' 表示，還原為有號金額後再輸出查詢結果檔。
+       3100-SIGN-M04-CASH-DIF.
+           IF CASH-DIF-AMOUNT-S OF M04 = '-'
+               COMPUTE WS-M04-CASH-DIF-AMT =
+                   CASH-DIF-AMOUNT-9 OF M04 * -1
+           ELSE
+               MOVE CASH-DIF-AMOUNT-9 OF M04 TO WS-M04-CASH-DIF-AMT
+           END-IF.
