@@ -0,0 +1,171 @@
+      * M02TRND - 個股部位日增減趨勢報表
+      * 將 M02 依股票代號排序後，逐股彙總當日庫存部位(NORMAL+
+      * BORROW+T1+T)與前日部位(M02-STOCK-NOS-5)，計算增減金額並
+      * 標示漲跌趨勢，供業務單位掌握申購/買回部位變動情形。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02TRND.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "M02TRND.SRT".
+           SELECT M02-SORTED ASSIGN TO "M02TRND.SRD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRND-RPT-FILE ASSIGN TO "M02TRND.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-LEAD            PIC X(33).
+           05  SORT-STKNO           PIC X(06).
+           05  SORT-REST            PIC X(111).
+
+       FD  M02-SORTED.
+       01  SORTED-REC.
+           05  WS-SD-TRAN-CODE      PIC X(01).
+           05  WS-SD-ETF-ID         PIC X(06).
+           05  WS-SD-BROKER-ID      PIC X(04).
+           05  WS-SD-TX-DATE        PIC 9(08).
+           05  WS-SD-SEQNO          PIC X(03).
+           05  WS-SD-ACNT-BROKER    PIC X(04).
+           05  WS-SD-ACNT-NO        PIC 9(07).
+           05  WS-SD-STKNO          PIC X(06).
+           05  WS-SD-NORMAL-NOS     PIC 9(10).
+           05  WS-SD-BORROW-NOS     PIC 9(10).
+           05  WS-SD-T1-NOS         PIC 9(10).
+           05  WS-SD-T-NOS          PIC 9(10).
+           05  WS-SD-LACK-NOS       PIC 9(10).
+           05  WS-SD-CASH-IN-LIEU   PIC X(01).
+           05  WS-SD-LIEU-REASON    PIC X(01).
+           05  WS-SD-QFII-AVB-NOS   PIC 9(10).
+           05  WS-SD-ARBITRAGE-NOS  PIC 9(10).
+           05  WS-SD-ERROR-CODE     PIC X(02).
+           05  WS-SD-STOCK-NOS-5    PIC 9(10).
+           05  FILLER               PIC X(27).
+
+       FD  TRND-RPT-FILE.
+       01  TRND-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M02-SORTED-EOF             VALUE 'Y'.
+
+       01  WS-PRIOR-STKNO           PIC X(06) VALUE SPACES.
+       01  WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+
+       01  WS-STK-TODAY-TOTAL       PIC 9(11).
+       01  WS-STK-PRIOR-TOTAL       PIC 9(11).
+       01  WS-STK-DELTA             PIC S9(11).
+
+       01  WS-STK-COUNT             PIC 9(07) VALUE 0.
+       01  WS-UP-COUNT              PIC 9(07) VALUE 0.
+       01  WS-DOWN-COUNT            PIC 9(07) VALUE 0.
+       01  WS-FLAT-COUNT            PIC 9(07) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "DAY-OVER-DAY POSITION TREND REPORT".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "STKNO   TODAY-TOTAL  PRIOR-TOTAL   DELTA        TREND".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TODAY           PIC Z(10)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-PRIOR           PIC Z(10)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-DELTA           PIC -Z(10)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TREND           PIC X(06).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK ON ASCENDING KEY SORT-STKNO
+               USING M02-FILE
+               GIVING M02-SORTED
+
+           OPEN INPUT M02-SORTED
+           OPEN OUTPUT TRND-RPT-FILE
+           MOVE WS-HDR-1 TO TRND-RPT-LINE
+           WRITE TRND-RPT-LINE
+           MOVE WS-HDR-2 TO TRND-RPT-LINE
+           WRITE TRND-RPT-LINE
+
+           PERFORM 1000-READ-SORTED
+           PERFORM UNTIL M02-SORTED-EOF
+               IF WS-FIRST-RECORD = 'N' AND
+                       WS-SD-STKNO NOT = WS-PRIOR-STKNO
+                   PERFORM 3000-PRINT-STOCK-LINE
+                   PERFORM 2000-INIT-STOCK-TOTALS
+               END-IF
+               IF WS-FIRST-RECORD = 'Y'
+                   PERFORM 2000-INIT-STOCK-TOTALS
+               END-IF
+               ADD WS-SD-NORMAL-NOS TO WS-STK-TODAY-TOTAL
+               ADD WS-SD-BORROW-NOS TO WS-STK-TODAY-TOTAL
+               ADD WS-SD-T1-NOS     TO WS-STK-TODAY-TOTAL
+               ADD WS-SD-T-NOS      TO WS-STK-TODAY-TOTAL
+               ADD WS-SD-STOCK-NOS-5 TO WS-STK-PRIOR-TOTAL
+               MOVE WS-SD-STKNO TO WS-PRIOR-STKNO
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 1000-READ-SORTED
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 3000-PRINT-STOCK-LINE
+           END-IF
+
+           MOVE SPACES TO TRND-RPT-LINE
+           WRITE TRND-RPT-LINE
+           STRING "STOCKS REPORTED......: " WS-STK-COUNT
+               DELIMITED BY SIZE INTO TRND-RPT-LINE
+           WRITE TRND-RPT-LINE
+           STRING "UP / DOWN / FLAT......: " WS-UP-COUNT
+               " / " WS-DOWN-COUNT " / " WS-FLAT-COUNT
+               DELIMITED BY SIZE INTO TRND-RPT-LINE
+           WRITE TRND-RPT-LINE
+
+           CLOSE M02-SORTED TRND-RPT-FILE
+           STOP RUN.
+
+       1000-READ-SORTED.
+           READ M02-SORTED
+               AT END SET M02-SORTED-EOF TO TRUE
+           END-READ.
+
+       2000-INIT-STOCK-TOTALS.
+           MOVE 0 TO WS-STK-TODAY-TOTAL
+           MOVE 0 TO WS-STK-PRIOR-TOTAL.
+
+       3000-PRINT-STOCK-LINE.
+           ADD 1 TO WS-STK-COUNT
+           COMPUTE WS-STK-DELTA =
+               WS-STK-TODAY-TOTAL - WS-STK-PRIOR-TOTAL
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PRIOR-STKNO      TO WS-D-STKNO
+           MOVE WS-STK-TODAY-TOTAL  TO WS-D-TODAY
+           MOVE WS-STK-PRIOR-TOTAL  TO WS-D-PRIOR
+           MOVE WS-STK-DELTA        TO WS-D-DELTA
+           EVALUATE TRUE
+               WHEN WS-STK-DELTA > 0
+                   MOVE "UP" TO WS-D-TREND
+                   ADD 1 TO WS-UP-COUNT
+               WHEN WS-STK-DELTA < 0
+                   MOVE "DOWN" TO WS-D-TREND
+                   ADD 1 TO WS-DOWN-COUNT
+               WHEN OTHER
+                   MOVE "FLAT" TO WS-D-TREND
+                   ADD 1 TO WS-FLAT-COUNT
+           END-EVALUATE
+           MOVE WS-DETAIL-LINE TO TRND-RPT-LINE
+           WRITE TRND-RPT-LINE.
