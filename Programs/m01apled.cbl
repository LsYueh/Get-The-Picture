@@ -0,0 +1,210 @@
+      * M01APLED - M01 申請人筆數(APPLIER-NUMBER)防呆檢核
+      * 檢核 APPLIER-NUMBER 是否為 0、與實際已填 ACNT-NO 欄位之筆數
+      * 不符，或超過 3 名申請人卻查無 M01APPL 超額申請人明細檔可資
+      * 佐證；凡不符者輸出錯誤清單，避免筆數錯誤造成申請人資料被
+      * 靜默截斷。M01 與 M01APPL 先各自依 ETF-ID+BROKER-ID+TX-DATE+
+      * SEQNO 重新排序(來源檔案送達順序不保證已排序)，再採配對比對
+      * 法(matching)處理超額申請人聯名帳戶案件。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+      *   2026-08-09  改採與 M01APPL 超額申請人明細檔配對比對，
+      *               APPLIER-NUMBER 超過3且查有對應超額明細筆數
+      *               相符者不再視為錯誤(參見 M01APVR)
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01APLED.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01APPL-FILE ASSIGN TO "M01APPL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M01APLED.S01".
+           SELECT SORT-WORK-AC ASSIGN TO "M01APLED.SAC".
+           SELECT M01-SORTED ASSIGN TO "M01APLED.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAC-SORTED ASSIGN TO "M01APLED.DAC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M01APLED.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M01APPL-FILE.
+       COPY m01appl.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-AC.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==SORT-AC-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  MAC-SORTED.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==MAC-SORTED-REC.==.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M01-EOF               PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+       01  WS-MAC-EOF               PIC X VALUE 'N'.
+           88  MAC-EOF                    VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-OVERFLOW-COUNT        PIC 9(03).
+
+       01  WS-POPULATED-COUNT       PIC 9(01).
+       01  WS-SUB                   PIC 9(01).
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-ERR-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-REJECT-REASON         PIC X(50).
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-APPLIER-NUMBER  PIC 9(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-POPULATED       PIC 9(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-AC
+               ON ASCENDING KEY MAC-KEY OF SORT-AC-REC
+               USING M01APPL-FILE GIVING MAC-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT MAC-SORTED
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "M01 APPLIER-NUMBER OVERFLOW / MISMATCH EDIT"
+               TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           PERFORM 1000-READ-M01
+           PERFORM 1100-READ-MAC
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 1200-BUILD-M01-KEY
+               PERFORM 1300-COUNT-OVERFLOW-GROUP
+               PERFORM 2000-EDIT-RECORD
+               PERFORM 1000-READ-M01
+           END-PERFORM
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "RECORDS REJECTED: " WS-ERR-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           CLOSE M01-SORTED MAC-SORTED ERR-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+       1100-READ-MAC.
+           READ MAC-SORTED
+               AT END SET MAC-EOF TO TRUE
+           END-READ.
+
+       1200-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+      * 累計 M01APPL 中鍵值與本筆 M01 相同的超額申請人筆數；兩檔皆
+      * 假設依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 遞增排序，故只需依序
+      * 前進游標(match-merge)而不必每筆重新從頭掃描。
+       1300-COUNT-OVERFLOW-GROUP.
+           MOVE 0 TO WS-OVERFLOW-COUNT
+           PERFORM UNTIL MAC-EOF
+               IF MAC-ETF-ID    OF MAC-SORTED-REC = WS-M01-ETF-ID    AND
+                  MAC-BROKER-ID OF MAC-SORTED-REC = WS-M01-BROKER-ID AND
+                  MAC-TX-DATE   OF MAC-SORTED-REC = WS-M01-TX-DATE   AND
+                  MAC-SEQNO     OF MAC-SORTED-REC = WS-M01-SEQNO
+                   ADD 1 TO WS-OVERFLOW-COUNT
+                   PERFORM 1100-READ-MAC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * 計算已填的申請人筆數：只要 ACNT-NO 非零即視為已填一筆。
+       2000-EDIT-RECORD.
+           MOVE 0 TO WS-POPULATED-COUNT
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+               IF ACNT-NO OF M01-SORTED-REC (WS-SUB) NOT = 0
+                   ADD 1 TO WS-POPULATED-COUNT
+               END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+               WHEN APPLIER-NUMBER OF M01-SORTED-REC = 0
+                   MOVE "APPLIER-NUMBER IS ZERO" TO WS-REJECT-REASON
+                   PERFORM 3000-REJECT-RECORD
+               WHEN APPLIER-NUMBER OF M01-SORTED-REC > 3
+                       AND WS-OVERFLOW-COUNT = 0
+                   MOVE "APPLIER-NUMBER > 3 WITH NO M01APPL DETAIL"
+                       TO WS-REJECT-REASON
+                   PERFORM 3000-REJECT-RECORD
+               WHEN APPLIER-NUMBER OF M01-SORTED-REC > 3
+                   IF APPLIER-NUMBER OF M01-SORTED-REC
+                           NOT = 3 + WS-OVERFLOW-COUNT
+                       MOVE "APPLIER-NUMBER VS M01APPL COUNT MISMATCH"
+                           TO WS-REJECT-REASON
+                       PERFORM 3000-REJECT-RECORD
+                   END-IF
+               WHEN APPLIER-NUMBER OF M01-SORTED-REC
+                       NOT = WS-POPULATED-COUNT
+                   MOVE "APPLIER-NUMBER DOES NOT MATCH POPULATED SLOTS"
+                       TO WS-REJECT-REASON
+                   PERFORM 3000-REJECT-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3000-REJECT-RECORD.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE ETF-ID OF M01-SORTED-REC         TO WS-D-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC      TO WS-D-BROKER-ID
+           MOVE TX-DATE OF M01-SORTED-REC        TO WS-D-TX-DATE
+           MOVE SEQNO OF M01-SORTED-REC          TO WS-D-SEQNO
+           MOVE APPLIER-NUMBER OF M01-SORTED-REC TO WS-D-APPLIER-NUMBER
+           MOVE WS-POPULATED-COUNT TO WS-D-POPULATED
+           MOVE WS-REJECT-REASON TO WS-D-REASON
+           MOVE WS-DETAIL-LINE  TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           ADD 1 TO WS-ERR-COUNT.
