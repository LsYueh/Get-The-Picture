@@ -0,0 +1,264 @@
+      * M0STALE - T30主檔老舊資料前置檢核
+      * 於當日批次處理前，就當日 M02 籃子所引用之每一 STKNO，比對
+      * T30-TSE/T30-OTC-ADV 股票基本資料檔之上次成交日(LAST-MTH-
+      * DATE)與批次基準日(CTL-RUN-DATE)之差距天數，超過控制檔容許
+      * 天數(CTL-STALE-DAYS)或查無主檔資料者，均視為主檔資料老舊，
+      * 列印例外清單並以非零 RETURN-CODE 中止本批次，避免後續程式
+      * 引用未即時更新之股票基本資料繼續跑完全日批次。
+      *
+      * 假設: 控制檔未設定或為0時，容許天數預設10天(配合T30主檔
+      *       每日/每旬更新頻率)；RETURN-CODE=8 表示偵測到老舊
+      *       主檔，呼叫端(排程或後續批次步驟)應依條件碼中止；
+      *       RETURN-CODE=0 表示檢核通過。
+      *       M02 無需事先排序，本作業僅逐筆核對並以小型表格排除
+      *       同一 STKNO 重複列示。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0STALE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M0STALE.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STALE-RPT-FILE ASSIGN TO "M0STALE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-RUN-DATE         PIC 9(08).  *> 批次基準日(西曆)
+           05  CTL-STALE-DAYS       PIC 9(05).  *> 容許天數
+
+       FD  STALE-RPT-FILE.
+       01  STALE-RPT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+       01  WS-CTL-EOF               PIC X VALUE 'N'.
+           88  CTL-EOF                    VALUE 'Y'.
+
+       01  WS-RUN-DATE              PIC 9(08).
+       01  WS-STALE-DAYS            PIC 9(05).
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-LAST-MTH-DATE PIC 9(08).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+
+      * 當日已檢核過之 STKNO 清單，避免同一股票重複列示。
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-COUNT        PIC 9(05) VALUE 0.
+           05  WS-SEEN-ENTRY OCCURS 3000 TIMES
+                   INDEXED BY WS-VX.
+               10  WS-SEEN-STKNO        PIC X(06).
+
+       01  WS-SEEN-FOUND-SW         PIC X VALUE 'N'.
+           88  SEEN-FOUND                 VALUE 'Y'.
+
+       01  WS-GAP-DAYS               PIC S9(09).
+
+       01  WS-COUNTERS.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-DISTINCT-COUNT    PIC 9(07) VALUE 0.
+           05  WS-STALE-COUNT       PIC 9(07) VALUE 0.
+           05  WS-MISSING-COUNT     PIC 9(07) VALUE 0.
+
+       01  WS-D-GAP                 PIC ----9.
+
+       01  WS-EXC-LINE.
+           05  WS-E-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-LAST-DATE       PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-GAP             PIC ----9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-STATUS          PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-CONTROL
+           PERFORM 1100-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           OPEN OUTPUT STALE-RPT-FILE
+           MOVE "T30 MASTER STALENESS PRE-BATCH CHECK"
+               TO STALE-RPT-LINE
+           WRITE STALE-RPT-LINE
+           MOVE "STKNO  LAST-MTH-DATE GAP-DAYS STATUS"
+               TO STALE-RPT-LINE
+           WRITE STALE-RPT-LINE
+
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               PERFORM 3000-CHECK-STOCK-FRESHNESS
+               PERFORM 2000-READ-M02
+           END-PERFORM
+           CLOSE M02-FILE
+
+           MOVE SPACES TO STALE-RPT-LINE
+           WRITE STALE-RPT-LINE
+           STRING "M02 RECORDS READ..........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO STALE-RPT-LINE
+           WRITE STALE-RPT-LINE
+           STRING "DISTINCT STKNOS CHECKED...: " WS-DISTINCT-COUNT
+               DELIMITED BY SIZE INTO STALE-RPT-LINE
+           WRITE STALE-RPT-LINE
+           STRING "STALE (OVER " WS-STALE-DAYS " DAYS)........: "
+               WS-STALE-COUNT
+               DELIMITED BY SIZE INTO STALE-RPT-LINE
+           WRITE STALE-RPT-LINE
+           STRING "MISSING FROM T30 MASTER....: " WS-MISSING-COUNT
+               DELIMITED BY SIZE INTO STALE-RPT-LINE
+           WRITE STALE-RPT-LINE
+
+           CLOSE STALE-RPT-FILE
+
+           IF WS-STALE-COUNT > 0 OR WS-MISSING-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       1000-LOAD-CONTROL.
+           MOVE 0 TO WS-RUN-DATE
+           MOVE 0 TO WS-STALE-DAYS
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END SET CTL-EOF TO TRUE
+               NOT AT END
+                   MOVE CTL-RUN-DATE   TO WS-RUN-DATE
+                   MOVE CTL-STALE-DAYS TO WS-STALE-DAYS
+           END-READ
+           CLOSE CTL-FILE
+           IF WS-STALE-DAYS = 0
+               MOVE 10 TO WS-STALE-DAYS
+           END-IF.
+
+       1100-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE LAST-MTH-DATE OF T30-TSE TO
+                           WS-ST-LAST-MTH-DATE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE LAST-MTH-DATE OF T30-OTC-ADV TO
+                           WS-ST-LAST-MTH-DATE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+      * 同一 STKNO 當日僅檢核一次；查無主檔資料者列為缺漏，查得者
+      * 以基準日與上次成交日之差距天數判斷是否逾容許天數。
+       3000-CHECK-STOCK-FRESHNESS.
+           PERFORM 6000-FIND-OR-ADD-SEEN
+           IF NOT SEEN-FOUND
+               ADD 1 TO WS-DISTINCT-COUNT
+
+               SET WS-SX TO 1
+               MOVE 'N' TO WS-FOUND-SW
+               SEARCH WS-STOCK-ENTRY
+                   WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                       SET STOCK-FOUND TO TRUE
+               END-SEARCH
+
+               IF NOT STOCK-FOUND
+                   ADD 1 TO WS-MISSING-COUNT
+                   MOVE SPACES TO WS-EXC-LINE
+                   MOVE M02-STKNO TO WS-E-STKNO
+                   MOVE 0         TO WS-E-LAST-DATE
+                   MOVE 0         TO WS-D-GAP
+                   MOVE WS-D-GAP  TO WS-E-GAP
+                   MOVE "*** MISSING FROM T30 MASTER ***"
+                       TO WS-E-STATUS
+                   MOVE WS-EXC-LINE TO STALE-RPT-LINE
+                   WRITE STALE-RPT-LINE
+               ELSE
+                   COMPUTE WS-GAP-DAYS =
+                       FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+                       - FUNCTION INTEGER-OF-DATE
+                           (WS-ST-LAST-MTH-DATE(WS-SX))
+                   IF WS-GAP-DAYS > WS-STALE-DAYS
+                       ADD 1 TO WS-STALE-COUNT
+                       MOVE SPACES TO WS-EXC-LINE
+                       MOVE M02-STKNO TO WS-E-STKNO
+                       MOVE WS-ST-LAST-MTH-DATE(WS-SX)
+                           TO WS-E-LAST-DATE
+                       MOVE WS-GAP-DAYS TO WS-D-GAP
+                       MOVE WS-D-GAP    TO WS-E-GAP
+                       MOVE "*** MASTER DATA STALE ***" TO WS-E-STATUS
+                       MOVE WS-EXC-LINE TO STALE-RPT-LINE
+                       WRITE STALE-RPT-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+      * 依 STKNO 線性搜尋當日已檢核清單，找不到則新增一筆並回傳
+      * 「尚未檢核」，由呼叫端據以執行一次性檢核。
+       6000-FIND-OR-ADD-SEEN.
+           MOVE 'N' TO WS-SEEN-FOUND-SW
+           IF WS-SEEN-COUNT > 0
+               PERFORM VARYING WS-VX FROM 1 BY 1
+                       UNTIL WS-VX > WS-SEEN-COUNT
+                   IF WS-SEEN-STKNO(WS-VX) = M02-STKNO
+                       SET SEEN-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT SEEN-FOUND AND WS-SEEN-COUNT < 3000
+               ADD 1 TO WS-SEEN-COUNT
+               SET WS-VX TO WS-SEEN-COUNT
+               MOVE M02-STKNO TO WS-SEEN-STKNO(WS-VX)
+           END-IF.
