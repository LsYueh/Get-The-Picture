@@ -0,0 +1,141 @@
+      * M03AUTO - 依M02短缺部位自動產生買進補券申報
+      * 掃描 M02 明細申報檔，凡短缺部位(LACK-STOCK-NOS)達控制檔設定
+      * 之門檻者，自動產生一筆今日買進補券申報(M03)記錄，取代營業
+      * 單位人工檢視短缺明細後再逐筆鍵入補券申報之作業方式。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M03AUTO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M03AUTO.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M03-OUT-FILE ASSIGN TO "M03AUTO.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT GEN-RPT-FILE ASSIGN TO "M03AUTO.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-PROC-DATE        PIC 9(08).  *> 補券申報處理日期
+           05  CTL-LACK-THRESHOLD   PIC 9(10).  *> 自動申報短缺部位門檻
+
+       FD  M03-OUT-FILE.
+       COPY m03.
+
+       FD  GEN-RPT-FILE.
+       01  GEN-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+
+       01  WS-PROC-DATE             PIC 9(08).
+       01  WS-LACK-THRESHOLD        PIC 9(10).
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-GEN-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "AUTO-GENERATED BUY-IN DECLARATIONS FROM M02 SHORTFALLS".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "ETF-ID BROKER STKNO   LACK-NOS   ACNT-BROKER ACNT-NO".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-LACK-NOS        PIC ZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-ACNT-BROKER     PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-ACNT-NO         PIC 9(07).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END MOVE 0 TO CTL-PROC-DATE CTL-LACK-THRESHOLD
+           END-READ
+           MOVE CTL-PROC-DATE      TO WS-PROC-DATE
+           MOVE CTL-LACK-THRESHOLD TO WS-LACK-THRESHOLD
+           CLOSE CTL-FILE
+
+           OPEN INPUT M02-FILE
+           OPEN OUTPUT M03-OUT-FILE
+           OPEN OUTPUT GEN-RPT-FILE
+           MOVE WS-HDR-1 TO GEN-RPT-LINE
+           WRITE GEN-RPT-LINE
+           MOVE WS-HDR-2 TO GEN-RPT-LINE
+           WRITE GEN-RPT-LINE
+
+           PERFORM 1000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-REC-COUNT
+               IF M02-LACK-STOCK-NOS >= WS-LACK-THRESHOLD AND
+                       WS-LACK-THRESHOLD > 0
+                   PERFORM 2000-GENERATE-DECLARATION
+               END-IF
+               PERFORM 1000-READ-M02
+           END-PERFORM
+
+           MOVE SPACES TO GEN-RPT-LINE
+           WRITE GEN-RPT-LINE
+           STRING "M02 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO GEN-RPT-LINE
+           WRITE GEN-RPT-LINE
+           STRING "M03 DECLARATIONS BUILT.: " WS-GEN-COUNT
+               DELIMITED BY SIZE INTO GEN-RPT-LINE
+           WRITE GEN-RPT-LINE
+
+           CLOSE M02-FILE M03-OUT-FILE GEN-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+      * 建立一筆買進補券申報，補券部位取自M02短缺部位；實際圈存
+      * 部位待後續作業回填，此處先以0起始。
+       2000-GENERATE-DECLARATION.
+           MOVE SPACES TO M03
+           MOVE SPACE            TO TRAN-CODE OF M03
+           MOVE WS-PROC-DATE     TO PROC-DATE OF M03
+           MOVE M02-ETF-ID       TO ETF-ID OF M03
+           MOVE M02-BROKER-ID    TO BROKER-ID OF M03
+           MOVE M02-TX-DATE      TO TX-DATE OF M03
+           MOVE M02-SEQNO        TO SEQNO OF M03
+           MOVE M02-ACNT-BROKER  TO ACNT-BROKER OF M03
+           MOVE M02-ACNT-NO      TO ACNT-NO OF M03
+           MOVE M02-STKNO        TO STKNO OF M03
+           MOVE M02-LACK-STOCK-NOS TO TODAY-NET-NOS OF M03
+           MOVE 0                TO BORROW-STOCK-NOS OF M03
+           MOVE 0                TO TODAY-NET-NOS-A OF M03
+           MOVE 0                TO BORROW-STOCK-NOS-A OF M03
+           MOVE SPACES           TO ERROR-CODE OF M03
+           WRITE M03
+           ADD 1 TO WS-GEN-COUNT
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE M02-ETF-ID         TO WS-D-ETF-ID
+           MOVE M02-BROKER-ID      TO WS-D-BROKER-ID
+           MOVE M02-STKNO          TO WS-D-STKNO
+           MOVE M02-LACK-STOCK-NOS TO WS-D-LACK-NOS
+           MOVE M02-ACNT-BROKER    TO WS-D-ACNT-BROKER
+           MOVE M02-ACNT-NO        TO WS-D-ACNT-NO
+           MOVE WS-DETAIL-LINE     TO GEN-RPT-LINE
+           WRITE GEN-RPT-LINE.
