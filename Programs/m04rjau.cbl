@@ -0,0 +1,329 @@
+      * M04RJAU - 發行人拒絕案件稽核軌跡檔
+      * 將 M01 與 M04 配對比對，遇 RESULT 為失敗者，將申報時(before)
+      * 之申請基數/現金申贖金額與回覆後(after)之失敗原因/差額金額
+      * 寫入稽核軌跡檔；另依相同鍵值併入 M02 籃子明細(同一鍵值下可
+      * 有多筆成分股明細)，彙總其明細筆數/應交付股數/現金替代筆數
+      * 一併存入，使稽核軌跡檔保有申報時 M01/M02 原始內容之摘要，
+      * 不僅止於 M01 彙總欄位。M01、M02、M04 先各自依 ETF-ID+
+      * BROKER-ID+TX-DATE+SEQNO 重新排序，不假設來源檔案送達時已
+      * 排序。該檔以累加(EXTEND)方式保留歷次批次結果，供事後追查
+      * 申報遭拒案件之原始內容與回覆內容，不因隔日批次覆蓋而遺失。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+      *   2026-08-09  併入 M02 籃子明細摘要，稽核軌跡檔同時保留
+      *               M01 彙總與 M02 明細兩部分之申報時內容
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M04RJAU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M04RJAU.S01".
+           SELECT SORT-WORK-02 ASSIGN TO "M04RJAU.S02".
+           SELECT SORT-WORK-04 ASSIGN TO "M04RJAU.S04".
+           SELECT M01-SORTED ASSIGN TO "M04RJAU.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-SORTED ASSIGN TO "M04RJAU.D02"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-SORTED ASSIGN TO "M04RJAU.D04"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "M04RJAU.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  M04-FILE.
+       COPY m04.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-02.
+       COPY m02rec REPLACING ==M02-RECORD.== BY ==SORT-02-REC.==.
+
+       SD  SORT-WORK-04.
+       COPY m04 REPLACING ==M04.== BY ==SORT-04-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  M02-SORTED.
+       COPY m02rec REPLACING ==M02-RECORD.== BY ==M02-SORTED-REC.==.
+
+       FD  M04-SORTED.
+       COPY m04 REPLACING ==M04.== BY ==M04-SORTED-REC.==.
+
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-M01-EOF           PIC X       VALUE 'N'.
+               88  M01-EOF                      VALUE 'Y'.
+           05  WS-M02-EOF           PIC X       VALUE 'N'.
+               88  M02-EOF                      VALUE 'Y'.
+           05  WS-M04-EOF           PIC X       VALUE 'N'.
+               88  M04-EOF                      VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-M04-KEY.
+           05  WS-M04-ETF-ID        PIC X(06).
+           05  WS-M04-BROKER-ID     PIC X(04).
+           05  WS-M04-TX-DATE       PIC 9(08).
+           05  WS-M04-SEQNO         PIC X(03).
+
+       01  WS-COMPARE-RESULT        PIC S9(01).
+
+       01  WS-M04-CASH-DIF-AMT      PIC S9(09).
+       01  WS-M04-CASH-LIEU-AMT     PIC S9(09).
+
+       01  WS-M01-SAVE.
+           05  WS-M01-SAVE-UNITS    PIC 9(03).
+           05  WS-M01-SAVE-TX-CASH  PIC X(01).
+           05  WS-M01-SAVE-AMOUNT   PIC 9(18).
+
+       01  WS-M02-GROUP.
+           05  WS-M02-LINE-COUNT    PIC 9(05).
+           05  WS-M02-BASKET-SHARES PIC 9(11).
+           05  WS-M02-LIEU-COUNT    PIC 9(03).
+
+       01  WS-COUNTERS.
+           05  WS-M01-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M04-COUNT         PIC 9(07) VALUE 0.
+           05  WS-AUDIT-COUNT       PIC 9(07) VALUE 0.
+
+       01  WS-AUDIT-RECORD.
+           05  WS-A-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-SEQNO           PIC X(03).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-BEFORE-UNITS    PIC 9(03).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-BEFORE-TX-CASH  PIC X(01).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-BEFORE-AMOUNT   PIC 9(18).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-AFTER-REASON    PIC X(02).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-AFTER-CASH-DIF  PIC S9(09) SIGN IS LEADING
+                                         SEPARATE CHARACTER.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-AFTER-CASH-LIEU PIC S9(09) SIGN IS LEADING
+                                         SEPARATE CHARACTER.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-M02-LINES       PIC 9(05).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-M02-SHARES      PIC 9(11).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-M02-LIEU-COUNT  PIC 9(03).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-02
+               ON ASCENDING KEY M02-ETF-ID OF SORT-02-REC
+                                M02-BROKER-ID OF SORT-02-REC
+                                M02-TX-DATE OF SORT-02-REC
+                                M02-SEQNO OF SORT-02-REC
+               USING M02-FILE GIVING M02-SORTED
+           SORT SORT-WORK-04
+               ON ASCENDING KEY ETF-ID OF SORT-04-REC
+                                BROKER-ID OF SORT-04-REC
+                                TX-DATE OF SORT-04-REC
+                                SEQNO OF SORT-04-REC
+               USING M04-FILE GIVING M04-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT M02-SORTED
+           OPEN INPUT M04-SORTED
+           OPEN EXTEND AUDIT-FILE
+
+           PERFORM 1000-READ-M01
+           PERFORM 1200-READ-M02
+           PERFORM 1100-READ-M04
+
+           PERFORM UNTIL M01-EOF OR M04-EOF
+               PERFORM 2000-BUILD-M01-KEY
+               PERFORM 2100-BUILD-M04-KEY
+               PERFORM 2200-COMPARE-KEYS
+               EVALUATE WS-COMPARE-RESULT
+                   WHEN -1
+                       PERFORM 3060-SKIP-M02-GROUP
+                       PERFORM 1000-READ-M01
+                   WHEN +1
+                       PERFORM 1100-READ-M04
+                   WHEN 0
+                       MOVE APPLICATION-UNITS OF M01-SORTED-REC
+                           TO WS-M01-SAVE-UNITS
+                       MOVE TX-CASH OF M01-SORTED-REC
+                           TO WS-M01-SAVE-TX-CASH
+                       MOVE AMOUNT OF M01-SORTED-REC
+                           TO WS-M01-SAVE-AMOUNT
+                       PERFORM 3050-CAPTURE-M02-GROUP
+                       IF RESULT-FAIL OF M04-SORTED-REC
+                           PERFORM 3000-WRITE-AUDIT-RECORD
+                       END-IF
+                       PERFORM 1000-READ-M01
+                       PERFORM 1100-READ-M04
+               END-EVALUATE
+           END-PERFORM
+
+           CLOSE M01-SORTED M02-SORTED M04-SORTED AUDIT-FILE
+           DISPLAY "M04RJAU: M01=" WS-M01-COUNT
+               " M02=" WS-M02-COUNT
+               " M04=" WS-M04-COUNT
+               " AUDIT-RECORDS-WRITTEN=" WS-AUDIT-COUNT
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M01-COUNT
+           END-READ.
+
+       1100-READ-M04.
+           READ M04-SORTED
+               AT END SET M04-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M04-COUNT
+           END-READ.
+
+       1200-READ-M02.
+           READ M02-SORTED
+               AT END SET M02-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M02-COUNT
+           END-READ.
+
+       2000-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+       2100-BUILD-M04-KEY.
+           MOVE ETF-ID    OF M04-SORTED-REC TO WS-M04-ETF-ID
+           MOVE BROKER-ID OF M04-SORTED-REC TO WS-M04-BROKER-ID
+           MOVE TX-DATE   OF M04-SORTED-REC TO WS-M04-TX-DATE
+           MOVE SEQNO     OF M04-SORTED-REC TO WS-M04-SEQNO.
+
+       2200-COMPARE-KEYS.
+           EVALUATE TRUE
+               WHEN WS-M01-KEY < WS-M04-KEY
+                   MOVE -1 TO WS-COMPARE-RESULT
+               WHEN WS-M01-KEY > WS-M04-KEY
+                   MOVE +1 TO WS-COMPARE-RESULT
+               WHEN OTHER
+                   MOVE 0  TO WS-COMPARE-RESULT
+           END-EVALUATE.
+
+      * 併計與本筆 M01/M04 鍵值相同之 M02 籃子明細(可有多筆成分股)，
+      * 彙總其明細筆數/應交付股數(庫存+借券+T日淨入庫)/現金替代筆
+      * 數，供寫入稽核軌跡檔留存申報時之 M02 內容摘要；兩檔皆假設
+      * 依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 遞增排序，採配對比對法
+      * (match-merge)依序前進游標。
+       3050-CAPTURE-M02-GROUP.
+           MOVE 0 TO WS-M02-LINE-COUNT
+           MOVE 0 TO WS-M02-BASKET-SHARES
+           MOVE 0 TO WS-M02-LIEU-COUNT
+           PERFORM UNTIL M02-EOF
+               IF M02-ETF-ID OF M02-SORTED-REC    = WS-M01-ETF-ID    AND
+                  M02-BROKER-ID OF M02-SORTED-REC = WS-M01-BROKER-ID AND
+                  M02-TX-DATE OF M02-SORTED-REC   = WS-M01-TX-DATE   AND
+                  M02-SEQNO OF M02-SORTED-REC     = WS-M01-SEQNO
+                   ADD 1 TO WS-M02-LINE-COUNT
+                   ADD M02-NORMAL-STOCK-NOS OF M02-SORTED-REC
+                       TO WS-M02-BASKET-SHARES
+                   ADD M02-BORROW-STOCK-NOS OF M02-SORTED-REC
+                       TO WS-M02-BASKET-SHARES
+                   ADD M02-T-STOCK-NOS OF M02-SORTED-REC
+                       TO WS-M02-BASKET-SHARES
+                   IF M02-CASH-IN-LIEU OF M02-SORTED-REC = 'Y'
+                       ADD 1 TO WS-M02-LIEU-COUNT
+                   END-IF
+                   PERFORM 1200-READ-M02
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * 本筆 M01 未與 M04 配對成功，仍須略過其 M02 配對群組以維持
+      * 配對比對游標同步前進。
+       3060-SKIP-M02-GROUP.
+           PERFORM UNTIL M02-EOF
+               IF M02-ETF-ID OF M02-SORTED-REC    = WS-M01-ETF-ID    AND
+                  M02-BROKER-ID OF M02-SORTED-REC = WS-M01-BROKER-ID AND
+                  M02-TX-DATE OF M02-SORTED-REC   = WS-M01-TX-DATE   AND
+                  M02-SEQNO OF M02-SORTED-REC     = WS-M01-SEQNO
+                   PERFORM 1200-READ-M02
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * 寫入一筆稽核記錄，包含申報前(M01/M02)與回覆後(M04)雙方內容。
+       3000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-RECORD
+           MOVE WS-M01-ETF-ID       TO WS-A-ETF-ID
+           MOVE WS-M01-BROKER-ID    TO WS-A-BROKER-ID
+           MOVE WS-M01-TX-DATE      TO WS-A-TX-DATE
+           MOVE WS-M01-SEQNO        TO WS-A-SEQNO
+           MOVE WS-M01-SAVE-UNITS   TO WS-A-BEFORE-UNITS
+           MOVE WS-M01-SAVE-TX-CASH TO WS-A-BEFORE-TX-CASH
+           MOVE WS-M01-SAVE-AMOUNT  TO WS-A-BEFORE-AMOUNT
+           MOVE WS-M02-LINE-COUNT    TO WS-A-M02-LINES
+           MOVE WS-M02-BASKET-SHARES TO WS-A-M02-SHARES
+           MOVE WS-M02-LIEU-COUNT    TO WS-A-M02-LIEU-COUNT
+           MOVE FAIL-REASON OF M04-SORTED-REC TO WS-A-AFTER-REASON
+           PERFORM 3100-SIGN-M04-CASH-AMOUNTS
+           MOVE WS-M04-CASH-DIF-AMT  TO WS-A-AFTER-CASH-DIF
+           MOVE WS-M04-CASH-LIEU-AMT TO WS-A-AFTER-CASH-LIEU
+           MOVE WS-AUDIT-RECORD     TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           ADD 1 TO WS-AUDIT-COUNT.
+
+      * CASH-DIF-AMOUNT 及 CASH-LIEU-AMOUNT 於 M04 檔中以正負號欄
+      * (-S)與絕對值欄(-9)分離儲存，負數以 '-' 表示，還原為有號金額。
+       3100-SIGN-M04-CASH-AMOUNTS.
+           IF CASH-DIF-AMOUNT-S OF M04-SORTED-REC = '-'
+               COMPUTE WS-M04-CASH-DIF-AMT =
+                   CASH-DIF-AMOUNT-9 OF M04-SORTED-REC * -1
+           ELSE
+               MOVE CASH-DIF-AMOUNT-9 OF M04-SORTED-REC
+                   TO WS-M04-CASH-DIF-AMT
+           END-IF
+           IF CASH-LIEU-AMOUNT-S OF M04-SORTED-REC = '-'
+               COMPUTE WS-M04-CASH-LIEU-AMT =
+                   CASH-LIEU-AMOUNT-9 OF M04-SORTED-REC * -1
+           ELSE
+               MOVE CASH-LIEU-AMOUNT-9 OF M04-SORTED-REC
+                   TO WS-M04-CASH-LIEU-AMT
+           END-IF.
