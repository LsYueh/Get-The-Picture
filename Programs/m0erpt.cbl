@@ -0,0 +1,207 @@
+      * M0ERPT - 錯誤代碼對照及每日錯誤發生頻率報表
+      * 載入錯誤代碼對照主檔(ERRCODE)後，掃描 M01/M02/M03 各申報檔
+      * 之錯誤代碼欄位，依代碼歸戶累計發生次數並附上代碼說明，供
+      * 營運單位每日檢視當日各類錯誤發生頻率；不在對照主檔中的
+      * 代碼歸入「未登錄代碼」統計，以便及時補建對照資料。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0ERPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRCODE-FILE ASSIGN TO "ERRCODE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M03-FILE ASSIGN TO "M03.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M0ERPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRCODE-FILE.
+       COPY errcode.
+
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  M03-FILE.
+       COPY m03.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  FILE-EOF                   VALUE 'Y'.
+
+       01  WS-EC-TABLE.
+           05  WS-EC-COUNT-LOADED   PIC 9(05) VALUE 0.
+           05  WS-EC-ENTRY OCCURS 200 TIMES
+                   ASCENDING KEY IS WS-EC-CODE
+                   INDEXED BY WS-ECX.
+               10  WS-EC-CODE       PIC X(02).
+               10  WS-EC-DESC       PIC X(40).
+               10  WS-EC-FREQ       PIC 9(07).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  CODE-FOUND                 VALUE 'Y'.
+
+       01  WS-UNKNOWN-FREQ          PIC 9(07) VALUE 0.
+
+       01  WS-TALLY-CODE-ARG        PIC X(02).
+
+       01  WS-M01-COUNT             PIC 9(07) VALUE 0.
+       01  WS-M02-COUNT             PIC 9(07) VALUE 0.
+       01  WS-M03-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "ERROR-CODE REFERENCE AND DAILY FREQUENCY REPORT".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "CODE  DESCRIPTION                               FREQUENCY".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-CODE            PIC X(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-DESC            PIC X(40).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-FREQ            PIC ZZZZZZ9.
+
+       01  WS-UNKNOWN-LINE.
+           05  FILLER               PIC X(44) VALUE
+                   "**  UNREGISTERED ERROR CODES (UNKNOWN)".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-U-FREQ            PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-ERRCODE-TABLE
+
+           OPEN INPUT M01-FILE
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL FILE-EOF
+               READ M01-FILE
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-M01-COUNT
+                       IF ERROR-CODE OF M01 NOT = SPACES
+                           MOVE ERROR-CODE OF M01 TO WS-TALLY-CODE-ARG
+                           PERFORM 2000-TALLY-CODE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE M01-FILE
+
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT M02-FILE
+           PERFORM UNTIL FILE-EOF
+               READ M02-FILE
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-M02-COUNT
+                       IF M02-ERROR-CODE NOT = SPACES
+                           MOVE M02-ERROR-CODE TO WS-TALLY-CODE-ARG
+                           PERFORM 2000-TALLY-CODE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE M02-FILE
+
+           MOVE 'N' TO WS-EOF
+           OPEN INPUT M03-FILE
+           PERFORM UNTIL FILE-EOF
+               READ M03-FILE
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-M03-COUNT
+                       IF ERROR-CODE OF M03 NOT = SPACES
+                           MOVE ERROR-CODE OF M03 TO WS-TALLY-CODE-ARG
+                           PERFORM 2000-TALLY-CODE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE M03-FILE
+
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE WS-HDR-1 TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           MOVE WS-HDR-2 TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           PERFORM 3000-PRINT-TABLE
+           IF WS-UNKNOWN-FREQ > 0
+               MOVE SPACES TO WS-UNKNOWN-LINE
+               MOVE WS-UNKNOWN-FREQ TO WS-U-FREQ
+               MOVE WS-UNKNOWN-LINE TO ERR-RPT-LINE
+               WRITE ERR-RPT-LINE
+           END-IF
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS SCANNED: " WS-M01-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M02 RECORDS SCANNED: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M03 RECORDS SCANNED: " WS-M03-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE ERR-RPT-FILE
+           STOP RUN.
+
+      * 讀入錯誤代碼對照主檔，假設已依代碼遞增排序，供 SEARCH ALL
+      * 使用；發生次數欄位先歸零。
+       1000-LOAD-ERRCODE-TABLE.
+           OPEN INPUT ERRCODE-FILE
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL FILE-EOF
+               READ ERRCODE-FILE
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-EC-COUNT-LOADED
+                       MOVE ERRCODE-CODE TO
+                           WS-EC-CODE(WS-EC-COUNT-LOADED)
+                       MOVE ERRCODE-DESC TO
+                           WS-EC-DESC(WS-EC-COUNT-LOADED)
+                       MOVE 0 TO WS-EC-FREQ(WS-EC-COUNT-LOADED)
+               END-READ
+           END-PERFORM
+           CLOSE ERRCODE-FILE.
+
+      * 以代碼於對照表中二分搜尋並累加發生次數；查無對照者計入
+      * 未登錄代碼統計。
+       2000-TALLY-CODE.
+           SET WS-ECX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH ALL WS-EC-ENTRY
+               WHEN WS-EC-CODE(WS-ECX) = WS-TALLY-CODE-ARG
+                   SET CODE-FOUND TO TRUE
+           END-SEARCH
+           IF CODE-FOUND
+               ADD 1 TO WS-EC-FREQ(WS-ECX)
+           ELSE
+               ADD 1 TO WS-UNKNOWN-FREQ
+           END-IF.
+
+       3000-PRINT-TABLE.
+           PERFORM VARYING WS-ECX FROM 1 BY 1
+                   UNTIL WS-ECX > WS-EC-COUNT-LOADED
+               IF WS-EC-FREQ(WS-ECX) > 0
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE WS-EC-CODE(WS-ECX) TO WS-D-CODE
+                   MOVE WS-EC-DESC(WS-ECX) TO WS-D-DESC
+                   MOVE WS-EC-FREQ(WS-ECX) TO WS-D-FREQ
+                   MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+                   WRITE ERR-RPT-LINE
+               END-IF
+           END-PERFORM.
