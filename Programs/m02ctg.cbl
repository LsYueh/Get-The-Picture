@@ -0,0 +1,203 @@
+      * M02CTG - 板別(STK-CTGCD)一籃子股票資格區隔報表
+      * 依 M02-STKNO 查詢 T30-TSE/T30-OTC-ADV 股票基本資料檔之板別
+      * 註記(STK-CTGCD)，將籃子成分股依板別分類彙總，並將列屬限制
+      * 板別者(如創新板)另行標示為不得列入 ETF 一籃子股票，供業務
+      * 單位於送件交易所前先行檢視。
+      *
+      * 假設: STK-CTGCD = 'R' 表示該股票屬受限板別(如創新板)，
+      *       不得列入 ETF 一籃子股票；其餘板別視為可正常列入。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02CTG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTG-RPT-FILE ASSIGN TO "M02CTG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  CTG-RPT-FILE.
+       01  CTG-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-CTGCD      PIC X(01).
+
+       01  WS-CATEGORY-TABLE.
+           05  WS-CAT-COUNT         PIC 9(03) VALUE 0.
+           05  WS-CAT-ENTRY OCCURS 40 TIMES.
+               10  WS-CAT-CODE      PIC X(01).
+               10  WS-CAT-STOCKS    PIC 9(05).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+       01  WS-CAT-SUB               PIC 9(03).
+       01  WS-CAT-FOUND-SW          PIC X VALUE 'N'.
+           88  CAT-FOUND                  VALUE 'Y'.
+
+       01  WS-M02-COUNT             PIC 9(07) VALUE 0.
+       01  WS-RESTRICTED-COUNT      PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-CTGCD           PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(50).
+
+       01  WS-CAT-LINE.
+           05  WS-CL-CODE           PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-CL-COUNT          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           OPEN OUTPUT CTG-RPT-FILE
+           MOVE "BOARD-CATEGORY BASKET ELIGIBILITY SEGMENTATION"
+               TO CTG-RPT-LINE
+           WRITE CTG-RPT-LINE
+           MOVE "EXCEPTIONS (RESTRICTED BOARD):" TO CTG-RPT-LINE
+           WRITE CTG-RPT-LINE
+
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               PERFORM 3000-CHECK-RECORD
+               PERFORM 2000-READ-M02
+           END-PERFORM
+
+           MOVE SPACES TO CTG-RPT-LINE
+           WRITE CTG-RPT-LINE
+           MOVE "SEGMENTATION BY BOARD CATEGORY:" TO CTG-RPT-LINE
+           WRITE CTG-RPT-LINE
+           PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                   UNTIL WS-CAT-SUB > WS-CAT-COUNT
+               MOVE SPACES TO WS-CAT-LINE
+               MOVE WS-CAT-CODE(WS-CAT-SUB)   TO WS-CL-CODE
+               MOVE WS-CAT-STOCKS(WS-CAT-SUB) TO WS-CL-COUNT
+               MOVE WS-CAT-LINE TO CTG-RPT-LINE
+               WRITE CTG-RPT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO CTG-RPT-LINE
+           WRITE CTG-RPT-LINE
+           STRING "M02 RECORDS READ.........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO CTG-RPT-LINE
+           WRITE CTG-RPT-LINE
+           STRING "RESTRICTED-BOARD RECORDS.: " WS-RESTRICTED-COUNT
+               DELIMITED BY SIZE INTO CTG-RPT-LINE
+           WRITE CTG-RPT-LINE
+
+           CLOSE M02-FILE CTG-RPT-FILE
+           STOP RUN.
+
+      * 依序載入上市、上櫃股票基本資料檔，僅保留板別區隔檢核所需
+      * 欄位，依出現順序建置供 SEARCH 線性搜尋使用。
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE STK-CTGCD OF T30-TSE TO
+                           WS-ST-CTGCD(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE STK-CTGCD OF T30-OTC-ADV TO
+                           WS-ST-CTGCD(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+       3000-CHECK-RECORD.
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF STOCK-FOUND
+               PERFORM 4000-TALLY-CATEGORY
+               IF WS-ST-CTGCD(WS-SX) = 'R'
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE M02-ETF-ID TO WS-D-ETF-ID
+                   MOVE M02-STKNO  TO WS-D-STKNO
+                   MOVE WS-ST-CTGCD(WS-SX) TO WS-D-CTGCD
+                   MOVE "RESTRICTED BOARD - NOT BASKET ELIGIBLE"
+                       TO WS-D-REASON
+                   MOVE WS-DETAIL-LINE TO CTG-RPT-LINE
+                   WRITE CTG-RPT-LINE
+                   ADD 1 TO WS-RESTRICTED-COUNT
+               END-IF
+           END-IF.
+
+      * 依板別代碼於彙總表中累計出現次數；未曾出現之板別則新增一
+      * 筆。
+       4000-TALLY-CATEGORY.
+           MOVE 'N' TO WS-CAT-FOUND-SW
+           PERFORM VARYING WS-CAT-SUB FROM 1 BY 1
+                   UNTIL WS-CAT-SUB > WS-CAT-COUNT
+               IF WS-CAT-CODE(WS-CAT-SUB) = WS-ST-CTGCD(WS-SX)
+                   ADD 1 TO WS-CAT-STOCKS(WS-CAT-SUB)
+                   SET CAT-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           IF NOT CAT-FOUND AND WS-CAT-COUNT < 40
+               ADD 1 TO WS-CAT-COUNT
+               MOVE WS-ST-CTGCD(WS-SX) TO WS-CAT-CODE(WS-CAT-COUNT)
+               MOVE 1 TO WS-CAT-STOCKS(WS-CAT-COUNT)
+           END-IF.
