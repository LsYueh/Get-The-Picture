@@ -0,0 +1,109 @@
+      * M04ALRT - 發行人回覆失敗申報告警
+      * 掃描 M04 發行人回覆資料檔，RESULT 為失敗者依 ETF-ID/
+      * BROKER-ID/TX-DATE/SEQNO 產生告警記錄檔，供告警轉發作業
+      * (呼叫器/Email/建立客服單)讀取通知 ETF 營運人員，並於主控台
+      * 即時顯示，避免失敗回覆要等人工翻閱回覆檔才被發現。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M04ALRT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ALERT-FILE ASSIGN TO "M04ALRT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M04-FILE.
+       COPY m04.
+
+       FD  ALERT-FILE.
+       01  ALERT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M04-EOF                    VALUE 'Y'.
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-ALERT-COUNT           PIC 9(07) VALUE 0.
+
+       01  WS-ALERT-RECORD.
+           05  WS-A-ALERT-TYPE      PIC X(15) VALUE
+                   "ETF-APPL-FAIL".
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-SEQNO           PIC X(03).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-FAIL-REASON     PIC X(02).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-A-MESSAGE         PIC X(60).
+
+       01  WS-CONSOLE-LINE          PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT M04-FILE
+           OPEN OUTPUT ALERT-FILE
+           MOVE "ALERT-TYPE      ETF-ID BROK TX-DATE  SEQ RC MESSAGE"
+               TO ALERT-LINE
+           WRITE ALERT-LINE
+
+           PERFORM 1000-READ-M04
+           PERFORM UNTIL M04-EOF
+               ADD 1 TO WS-REC-COUNT
+               IF RESULT-FAIL
+                   PERFORM 2000-RAISE-ALERT
+               END-IF
+               PERFORM 1000-READ-M04
+           END-PERFORM
+
+           MOVE SPACES TO ALERT-LINE
+           WRITE ALERT-LINE
+           STRING "M04 RECORDS READ: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ALERT-LINE
+           WRITE ALERT-LINE
+           STRING "ALERTS RAISED...: " WS-ALERT-COUNT
+               DELIMITED BY SIZE INTO ALERT-LINE
+           WRITE ALERT-LINE
+
+           CLOSE M04-FILE ALERT-FILE
+           STOP RUN.
+
+       1000-READ-M04.
+           READ M04-FILE
+               AT END SET M04-EOF TO TRUE
+           END-READ.
+
+      * 產生一筆告警記錄，寫入告警檔供轉發作業讀取，並同步於
+      * 主控台顯示，讓值班人員即時察覺。
+       2000-RAISE-ALERT.
+           MOVE SPACES TO WS-ALERT-RECORD
+           MOVE "ETF-APPL-FAIL" TO WS-A-ALERT-TYPE
+           MOVE ETF-ID      TO WS-A-ETF-ID
+           MOVE BROKER-ID   TO WS-A-BROKER-ID
+           MOVE TX-DATE     TO WS-A-TX-DATE
+           MOVE SEQNO       TO WS-A-SEQNO
+           MOVE FAIL-REASON TO WS-A-FAIL-REASON
+           MOVE "ISSUER REJECTED APPLICATION - NOTIFY ETF OPS DESK"
+               TO WS-A-MESSAGE
+           MOVE WS-ALERT-RECORD TO ALERT-LINE
+           WRITE ALERT-LINE
+           ADD 1 TO WS-ALERT-COUNT
+
+           MOVE SPACES TO WS-CONSOLE-LINE
+           STRING "*** ALERT *** ETF=" ETF-ID
+               " BROKER=" BROKER-ID
+               " SEQNO=" SEQNO
+               " FAIL-REASON=" FAIL-REASON
+               DELIMITED BY SIZE INTO WS-CONSOLE-LINE
+           DISPLAY WS-CONSOLE-LINE.
