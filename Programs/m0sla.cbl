@@ -0,0 +1,358 @@
+      * M0SLA - M01受理至M04回覆批次時效(SLA)監控
+      * 將 M01 與 M04 依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 配對，以
+      * FUNCTION INTEGER-OF-DATE 換算 TX-DATE(受理日)與 PROC-DATE
+      * (回覆日)之間隔天數作為回覆時效，逐筆與控制檔設定之處理時限
+      * (WINDOW-DAYS)比較；超過時限者、以及尚未收到 M04回覆之 M01
+      * (視為仍在時限內累計等待)依 ETF-ID/BROKER-ID 彙總告警，使回覆
+      * 延遲能在危及當日結算截止時間前被發現，而非事後才察覺。
+      *
+      * 假設: M01、M02 僅每日一批，故以 TX-DATE 與 PROC-DATE 之日期
+      *       差作為處理時效量尺；控制檔未設定或為0時，預設時限為
+      *       1 天。配對比對前先將 M01、M04 各自依 ETF-ID+BROKER-ID+
+      *       TX-DATE+SEQNO 重新排序，不假設來源檔案送達時已排序。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0SLA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M0SLA.S01".
+           SELECT SORT-WORK-04 ASSIGN TO "M0SLA.S04".
+           SELECT M01-SORTED ASSIGN TO "M0SLA.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-SORTED ASSIGN TO "M0SLA.D04"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M0SLA.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SLA-RPT-FILE ASSIGN TO "M0SLA.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M04-FILE.
+       COPY m04.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-04.
+       COPY m04 REPLACING ==M04.== BY ==SORT-04-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  M04-SORTED.
+       COPY m04 REPLACING ==M04.== BY ==M04-SORTED-REC.==.
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-WINDOW-DAYS      PIC 9(03).  *> SLA處理時限(天)
+
+       FD  SLA-RPT-FILE.
+       01  SLA-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-M01-EOF           PIC X VALUE 'N'.
+               88  M01-EOF                VALUE 'Y'.
+           05  WS-M04-EOF           PIC X VALUE 'N'.
+               88  M04-EOF                VALUE 'Y'.
+
+       01  WS-WINDOW-DAYS           PIC 9(03).
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-M04-KEY.
+           05  WS-M04-ETF-ID        PIC X(06).
+           05  WS-M04-BROKER-ID     PIC X(04).
+           05  WS-M04-TX-DATE       PIC 9(08).
+           05  WS-M04-SEQNO         PIC X(03).
+
+       01  WS-COMPARE-RESULT        PIC S9(01).
+
+       01  WS-TX-JULIAN              PIC 9(07).
+       01  WS-PROC-JULIAN            PIC 9(07).
+       01  WS-GAP-DAYS               PIC 9(05).
+
+       01  WS-COUNTERS.
+           05  WS-M01-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M04-COUNT         PIC 9(07) VALUE 0.
+           05  WS-MATCH-COUNT       PIC 9(07) VALUE 0.
+           05  WS-OUTSTAND-COUNT    PIC 9(07) VALUE 0.
+           05  WS-BREACH-COUNT      PIC 9(07) VALUE 0.
+
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-COUNT        PIC 9(04) VALUE 0.
+           05  WS-GROUP-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-GX.
+               10  WS-GR-ETF-ID          PIC X(06).
+               10  WS-GR-BROKER-ID       PIC X(04).
+               10  WS-GR-BREACH-COUNT    PIC 9(05).
+               10  WS-GR-OUTSTAND-COUNT  PIC 9(05).
+
+       01  WS-FOUND-SW               PIC X VALUE 'N'.
+           88  GROUP-FOUND                VALUE 'Y'.
+       01  WS-GROUP-FULL-SW           PIC X VALUE 'N'.
+           88  GROUP-TABLE-FULL            VALUE 'Y'.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "M01-RECEIPT TO M04-REPLY BATCH-WINDOW SLA MONITOR".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "ETF-ID BROK TX-DATE  SEQ GAP-DAYS STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID           PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-D-BROKER-ID        PIC X(04).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-D-TX-DATE          PIC 9(08).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-D-SEQNO            PIC X(03).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-D-GAP-DAYS         PIC ZZZ9.
+           05  FILLER                PIC X(03) VALUE SPACES.
+           05  WS-D-STATUS           PIC X(30).
+
+       01  WS-SUMMARY-LINE.
+           05  WS-S-ETF-ID           PIC X(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-S-BROKER-ID        PIC X(04).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-S-BREACH           PIC ZZZZ9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-S-OUTSTAND         PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-GET-WINDOW-DAYS
+
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-04
+               ON ASCENDING KEY ETF-ID OF SORT-04-REC
+                                BROKER-ID OF SORT-04-REC
+                                TX-DATE OF SORT-04-REC
+                                SEQNO OF SORT-04-REC
+               USING M04-FILE GIVING M04-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT M04-SORTED
+           OPEN OUTPUT SLA-RPT-FILE
+
+           MOVE WS-HDR-1 TO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+           MOVE WS-HDR-2 TO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM 1100-READ-M04
+
+           PERFORM UNTIL M01-EOF OR M04-EOF
+               PERFORM 2000-BUILD-M01-KEY
+               PERFORM 2100-BUILD-M04-KEY
+               PERFORM 2200-COMPARE-KEYS
+               EVALUATE WS-COMPARE-RESULT
+                   WHEN -1
+                       PERFORM 4000-REPORT-OUTSTANDING
+                       PERFORM 1000-READ-M01
+                   WHEN +1
+                       PERFORM 1100-READ-M04
+                   WHEN 0
+                       ADD 1 TO WS-MATCH-COUNT
+                       PERFORM 3000-CHECK-GAP
+                       PERFORM 1000-READ-M01
+                       PERFORM 1100-READ-M04
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM UNTIL M01-EOF
+               PERFORM 4000-REPORT-OUTSTANDING
+               PERFORM 1000-READ-M01
+           END-PERFORM
+
+           PERFORM 5000-PRINT-GROUP-SUMMARY
+
+           MOVE SPACES TO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+           STRING "M01 READ......: " WS-M01-COUNT
+               DELIMITED BY SIZE INTO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+           STRING "M04 READ......: " WS-M04-COUNT
+               DELIMITED BY SIZE INTO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+           STRING "MATCHED PAIRS.: " WS-MATCH-COUNT
+               DELIMITED BY SIZE INTO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+           STRING "SLA BREACHES..: " WS-BREACH-COUNT
+               DELIMITED BY SIZE INTO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+           STRING "NO-REPLY YET..: " WS-OUTSTAND-COUNT
+               DELIMITED BY SIZE INTO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+
+           CLOSE M01-SORTED M04-SORTED SLA-RPT-FILE
+           DISPLAY "M0SLA: MATCHED=" WS-MATCH-COUNT
+               " BREACH=" WS-BREACH-COUNT
+               " OUTSTANDING=" WS-OUTSTAND-COUNT
+           STOP RUN.
+
+       0100-GET-WINDOW-DAYS.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END MOVE 0 TO CTL-WINDOW-DAYS
+           END-READ
+           MOVE CTL-WINDOW-DAYS TO WS-WINDOW-DAYS
+           CLOSE CTL-FILE
+           IF WS-WINDOW-DAYS = 0
+               MOVE 1 TO WS-WINDOW-DAYS
+           END-IF.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M01-COUNT
+           END-READ.
+
+       1100-READ-M04.
+           READ M04-SORTED
+               AT END SET M04-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M04-COUNT
+           END-READ.
+
+       2000-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+       2100-BUILD-M04-KEY.
+           MOVE ETF-ID    OF M04-SORTED-REC TO WS-M04-ETF-ID
+           MOVE BROKER-ID OF M04-SORTED-REC TO WS-M04-BROKER-ID
+           MOVE TX-DATE   OF M04-SORTED-REC TO WS-M04-TX-DATE
+           MOVE SEQNO     OF M04-SORTED-REC TO WS-M04-SEQNO.
+
+       2200-COMPARE-KEYS.
+           EVALUATE TRUE
+               WHEN WS-M01-KEY < WS-M04-KEY
+                   MOVE -1 TO WS-COMPARE-RESULT
+               WHEN WS-M01-KEY > WS-M04-KEY
+                   MOVE +1 TO WS-COMPARE-RESULT
+               WHEN OTHER
+                   MOVE 0  TO WS-COMPARE-RESULT
+           END-EVALUATE.
+
+      * 計算受理(TX-DATE)至回覆(PROC-DATE)之間隔天數，超過控制檔
+      * 設定之時限者列為超時告警。
+       3000-CHECK-GAP.
+           COMPUTE WS-TX-JULIAN =
+               FUNCTION INTEGER-OF-DATE(TX-DATE OF M01-SORTED-REC)
+           COMPUTE WS-PROC-JULIAN =
+               FUNCTION INTEGER-OF-DATE(PROC-DATE OF M04-SORTED-REC)
+           COMPUTE WS-GAP-DAYS = WS-PROC-JULIAN - WS-TX-JULIAN
+
+           PERFORM 6000-FIND-OR-ADD-GROUP
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-M01-ETF-ID    TO WS-D-ETF-ID
+           MOVE WS-M01-BROKER-ID TO WS-D-BROKER-ID
+           MOVE WS-M01-TX-DATE   TO WS-D-TX-DATE
+           MOVE WS-M01-SEQNO     TO WS-D-SEQNO
+           MOVE WS-GAP-DAYS      TO WS-D-GAP-DAYS
+
+           IF WS-GAP-DAYS > WS-WINDOW-DAYS
+               ADD 1 TO WS-BREACH-COUNT
+               IF NOT GROUP-TABLE-FULL
+                   ADD 1 TO WS-GR-BREACH-COUNT(WS-GX)
+               END-IF
+               MOVE "*** SLA BREACH - REPLY LATE ***" TO WS-D-STATUS
+               MOVE WS-DETAIL-LINE TO SLA-RPT-LINE
+               WRITE SLA-RPT-LINE
+           END-IF.
+
+      * 已受理但尚未收到 M04 回覆之 M01，視為仍在等候，於批次日
+      * 當下即計入該日截止前應關注之未結案件。
+       4000-REPORT-OUTSTANDING.
+           PERFORM 2000-BUILD-M01-KEY
+           PERFORM 6000-FIND-OR-ADD-GROUP
+           ADD 1 TO WS-OUTSTAND-COUNT
+           IF NOT GROUP-TABLE-FULL
+               ADD 1 TO WS-GR-OUTSTAND-COUNT(WS-GX)
+           END-IF
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-M01-ETF-ID    TO WS-D-ETF-ID
+           MOVE WS-M01-BROKER-ID TO WS-D-BROKER-ID
+           MOVE WS-M01-TX-DATE   TO WS-D-TX-DATE
+           MOVE WS-M01-SEQNO     TO WS-D-SEQNO
+           MOVE 0                TO WS-D-GAP-DAYS
+           MOVE "NO M04 REPLY YET" TO WS-D-STATUS
+           MOVE WS-DETAIL-LINE TO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE.
+
+       5000-PRINT-GROUP-SUMMARY.
+           MOVE SPACES TO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+           MOVE "ETF-ID BROK BREACHES OUTSTANDING" TO SLA-RPT-LINE
+           WRITE SLA-RPT-LINE
+           IF WS-GROUP-COUNT > 0
+               PERFORM VARYING WS-GX FROM 1 BY 1
+                       UNTIL WS-GX > WS-GROUP-COUNT
+                   MOVE SPACES TO WS-SUMMARY-LINE
+                   MOVE WS-GR-ETF-ID(WS-GX)    TO WS-S-ETF-ID
+                   MOVE WS-GR-BROKER-ID(WS-GX) TO WS-S-BROKER-ID
+                   MOVE WS-GR-BREACH-COUNT(WS-GX) TO WS-S-BREACH
+                   MOVE WS-GR-OUTSTAND-COUNT(WS-GX) TO WS-S-OUTSTAND
+                   MOVE WS-SUMMARY-LINE TO SLA-RPT-LINE
+                   WRITE SLA-RPT-LINE
+               END-PERFORM
+           END-IF.
+
+      * 依 ETF-ID+BROKER-ID 於彙總表中線性搜尋，找不到則新增一筆。
+      * 若表格已滿且為新鍵值，設定 WS-GROUP-FULL-SW，WS-GX 此時不可
+      * 用，呼叫端不得再以其存取表格。
+       6000-FIND-OR-ADD-GROUP.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 'N' TO WS-GROUP-FULL-SW
+           IF WS-GROUP-COUNT > 0
+               PERFORM VARYING WS-GX FROM 1 BY 1
+                       UNTIL WS-GX > WS-GROUP-COUNT
+                   IF WS-GR-ETF-ID(WS-GX)    = WS-M01-ETF-ID AND
+                      WS-GR-BROKER-ID(WS-GX) = WS-M01-BROKER-ID
+                       SET GROUP-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT GROUP-FOUND
+               IF WS-GROUP-COUNT < 500
+                   ADD 1 TO WS-GROUP-COUNT
+                   SET WS-GX TO WS-GROUP-COUNT
+                   MOVE WS-M01-ETF-ID    TO WS-GR-ETF-ID(WS-GX)
+                   MOVE WS-M01-BROKER-ID TO WS-GR-BROKER-ID(WS-GX)
+                   MOVE 0                TO WS-GR-BREACH-COUNT(WS-GX)
+                   MOVE 0                TO WS-GR-OUTSTAND-COUNT(WS-GX)
+               ELSE
+                   SET GROUP-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
