@@ -0,0 +1,187 @@
+      * M0EXPRT - M01/M02 CSV格式匯出(供線上下單台前端讀取)
+      * 將 M01 彙總申報檔及 M02 明細申報檔各轉出一份逗號分隔(CSV)
+      * 檔案，含欄位標題列，供線上下單櫃檯前端系統直接匯入顯示，
+      * 取代原本需另行撰寫轉檔程式或人工複製資料的方式。
+      *
+      * 假設: 前端匯入採CSV較XML簡便且與本系統既有純文字檔慣例
+      *       (LINE SEQUENTIAL)一致，故僅提供CSV格式；如日後前端
+      *       確有XML需求，可另行於本程式增列XML輸出區段。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+      *   2026-08-09  匯款帳號/帳戶名/帳戶ID(RM-ACNT/RM-ACNT-NAME/
+      *               RM-ACNT-ID)屬銀行帳戶個資，改以遮罩方式輸出
+      *               (僅保留末4位可見)，降低報表/轉出檔之個資外洩
+      *               風險
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0EXPRT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01-CSV-FILE ASSIGN TO "M01.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT M02-CSV-FILE ASSIGN TO "M02.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  M01-CSV-FILE.
+       01  M01-CSV-LINE             PIC X(200).
+
+       FD  M02-CSV-FILE.
+       01  M02-CSV-LINE             PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  FILE-EOF                   VALUE 'Y'.
+
+       01  WS-M01-COUNT             PIC 9(07) VALUE 0.
+       01  WS-M02-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-D-TX-DATE             PIC Z(7)9.
+       01  WS-D-APPLICATION-UNITS   PIC ZZ9.
+       01  WS-D-BANK-ID             PIC ZZ9.
+       01  WS-D-APPLIER-NUMBER      PIC 9.
+       01  WS-D-APPLY-FEE           PIC Z(7)9.
+       01  WS-D-MANAGEMENT-CHARGE   PIC Z(7)9.
+       01  WS-D-AMOUNT              PIC Z(17)9.
+       01  WS-D-NORMAL-NOS          PIC Z(9)9.
+       01  WS-D-BORROW-NOS          PIC Z(9)9.
+       01  WS-D-T1-NOS              PIC Z(9)9.
+       01  WS-D-T-NOS               PIC Z(9)9.
+       01  WS-D-LACK-NOS            PIC Z(9)9.
+       01  WS-D-ACNT-NO             PIC Z(6)9.
+
+       01  WS-MASK-ACNT             PIC X(16).
+       01  WS-MASK-ACNT-NAME        PIC X(60).
+       01  WS-MASK-ACNT-ID          PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-EXPORT-M01
+           PERFORM 2000-EXPORT-M02
+           DISPLAY "M0EXPRT: M01 ROWS=" WS-M01-COUNT
+               " M02 ROWS=" WS-M02-COUNT
+           STOP RUN.
+
+       1000-EXPORT-M01.
+           OPEN INPUT M01-FILE
+           OPEN OUTPUT M01-CSV-FILE
+           STRING
+               "TRAN-CODE,ETF-ID,BROKER-ID,TX-DATE,SEQNO,TX-KIND,"
+               "APPLICATION-UNITS,STATE,BANK-ID,RM-ACNT,"
+               "APPLIER-NUMBER,APPLY-FEE,MANAGEMENT-CHARGE,"
+               "ERROR-CODE,TX-CASH,AMOUNT,RM-ACNT-NAME,RM-ACNT-ID"
+               DELIMITED BY SIZE INTO M01-CSV-LINE
+           WRITE M01-CSV-LINE
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL FILE-EOF
+               READ M01-FILE
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-M01-COUNT
+                       PERFORM 1100-WRITE-M01-ROW
+               END-READ
+           END-PERFORM
+           CLOSE M01-FILE M01-CSV-FILE.
+
+       1100-WRITE-M01-ROW.
+           MOVE TX-DATE OF M01           TO WS-D-TX-DATE
+           MOVE APPLICATION-UNITS        TO WS-D-APPLICATION-UNITS
+           MOVE BANK-ID                  TO WS-D-BANK-ID
+           MOVE APPLIER-NUMBER           TO WS-D-APPLIER-NUMBER
+           MOVE APPLY-FEE                TO WS-D-APPLY-FEE
+           MOVE MANAGEMENT-CHARGE        TO WS-D-MANAGEMENT-CHARGE
+           MOVE AMOUNT                   TO WS-D-AMOUNT
+           PERFORM 1150-MASK-ACCOUNT-FIELDS
+           STRING
+               TRAN-CODE OF M01     DELIMITED BY SIZE ","
+               ETF-ID OF M01        DELIMITED BY SIZE ","
+               BROKER-ID OF M01     DELIMITED BY SIZE ","
+               WS-D-TX-DATE         DELIMITED BY SIZE ","
+               SEQNO OF M01         DELIMITED BY SIZE ","
+               TX-KIND              DELIMITED BY SIZE ","
+               WS-D-APPLICATION-UNITS DELIMITED BY SIZE ","
+               STATE                DELIMITED BY SIZE ","
+               WS-D-BANK-ID         DELIMITED BY SIZE ","
+               WS-MASK-ACNT         DELIMITED BY SIZE ","
+               WS-D-APPLIER-NUMBER  DELIMITED BY SIZE ","
+               WS-D-APPLY-FEE       DELIMITED BY SIZE ","
+               WS-D-MANAGEMENT-CHARGE DELIMITED BY SIZE ","
+               ERROR-CODE OF M01    DELIMITED BY SIZE ","
+               TX-CASH              DELIMITED BY SIZE ","
+               WS-D-AMOUNT          DELIMITED BY SIZE ","
+               WS-MASK-ACNT-NAME    DELIMITED BY SIZE ","
+               WS-MASK-ACNT-ID      DELIMITED BY SIZE
+               INTO M01-CSV-LINE
+           WRITE M01-CSV-LINE.
+
+      * 匯款帳號/帳戶名/帳戶ID為銀行帳戶個資，僅保留末4位可見，
+      * 其餘以'*'遮罩後再輸出。
+       1150-MASK-ACCOUNT-FIELDS.
+           MOVE RM-ACNT      TO WS-MASK-ACNT
+           MOVE RM-ACNT-NAME TO WS-MASK-ACNT-NAME
+           MOVE RM-ACNT-ID   TO WS-MASK-ACNT-ID
+           MOVE "************" TO WS-MASK-ACNT(1:12)
+           MOVE ALL "*" TO WS-MASK-ACNT-NAME(1:56)
+           MOVE "******" TO WS-MASK-ACNT-ID(1:6).
+
+       2000-EXPORT-M02.
+           OPEN INPUT M02-FILE
+           OPEN OUTPUT M02-CSV-FILE
+           STRING
+               "TRAN-CODE,ETF-ID,BROKER-ID,TX-DATE,SEQNO,"
+               "ACNT-BROKER,ACNT-NO,STKNO,NORMAL-NOS,BORROW-NOS,"
+               "T1-NOS,T-NOS,LACK-NOS,CASH-IN-LIEU,LIEU-REASON,"
+               "ERROR-CODE"
+               DELIMITED BY SIZE INTO M02-CSV-LINE
+           WRITE M02-CSV-LINE
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL FILE-EOF
+               READ M02-FILE
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-M02-COUNT
+                       PERFORM 2100-WRITE-M02-ROW
+               END-READ
+           END-PERFORM
+           CLOSE M02-FILE M02-CSV-FILE.
+
+       2100-WRITE-M02-ROW.
+           MOVE M02-TX-DATE           TO WS-D-TX-DATE
+           MOVE M02-ACNT-NO           TO WS-D-ACNT-NO
+           MOVE M02-NORMAL-STOCK-NOS  TO WS-D-NORMAL-NOS
+           MOVE M02-BORROW-STOCK-NOS  TO WS-D-BORROW-NOS
+           MOVE M02-T1-STOCK-NOS      TO WS-D-T1-NOS
+           MOVE M02-T-STOCK-NOS       TO WS-D-T-NOS
+           MOVE M02-LACK-STOCK-NOS    TO WS-D-LACK-NOS
+           STRING
+               M02-TRAN-CODE        DELIMITED BY SIZE ","
+               M02-ETF-ID           DELIMITED BY SIZE ","
+               M02-BROKER-ID        DELIMITED BY SIZE ","
+               WS-D-TX-DATE         DELIMITED BY SIZE ","
+               M02-SEQNO            DELIMITED BY SIZE ","
+               M02-ACNT-BROKER      DELIMITED BY SIZE ","
+               WS-D-ACNT-NO         DELIMITED BY SIZE ","
+               M02-STKNO            DELIMITED BY SIZE ","
+               WS-D-NORMAL-NOS      DELIMITED BY SIZE ","
+               WS-D-BORROW-NOS      DELIMITED BY SIZE ","
+               WS-D-T1-NOS          DELIMITED BY SIZE ","
+               WS-D-T-NOS           DELIMITED BY SIZE ","
+               WS-D-LACK-NOS        DELIMITED BY SIZE ","
+               M02-CASH-IN-LIEU     DELIMITED BY SIZE ","
+               M02-LIEU-REASON      DELIMITED BY SIZE ","
+               M02-ERROR-CODE       DELIMITED BY SIZE
+               INTO M02-CSV-LINE
+           WRITE M02-CSV-LINE.
