@@ -0,0 +1,276 @@
+      * M02PPAY - 處置股票款項預收(PREPAY-RATE)擔保金試算
+      * 讀取 T30-TSE/T30-OTC-ADV 主檔取得處置股票(MARK-W='Y')之
+      * MARK-W-DETAILS.PREPAY-RATE(款項預收成數)與開盤競價基準價
+      * (LDC-PRICE)，依買回籃子申報股數試算應預收擔保金額，並與
+      * 同一 ETF-ID+BROKER-ID+TX-DATE+SEQNO 之 M04 應收保證金
+      * (MARGIN-AMOUNT)併列於同一份清單，供結算前併同檢視。
+      *
+      * 假設: 擔保金試算以 LDC-PRICE(開盤競價基準)作為計價基準價。
+      *       M02、M04 先各自依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 重新
+      *       排序，不假設來源檔案送達時已排序。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02PPAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-02 ASSIGN TO "M02PPAY.S02".
+           SELECT SORT-WORK-04 ASSIGN TO "M02PPAY.S04".
+           SELECT M02-SORTED ASSIGN TO "M02PPAY.D02"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-SORTED ASSIGN TO "M02PPAY.D04"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "M02PPAY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  M04-FILE.
+       COPY m04.
+
+       SD  SORT-WORK-02.
+       COPY m02rec REPLACING ==M02-RECORD.== BY ==SORT-02-REC.==.
+
+       SD  SORT-WORK-04.
+       COPY m04 REPLACING ==M04.== BY ==SORT-04-REC.==.
+
+       FD  M02-SORTED.
+       COPY m02rec REPLACING ==M02-RECORD.== BY ==M02-SORTED-REC.==.
+
+       FD  M04-SORTED.
+       COPY m04 REPLACING ==M04.== BY ==M04-SORTED-REC.==.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-M04-EOF               PIC X VALUE 'N'.
+           88  M04-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-MARK-W     PIC X(01).
+               10  WS-ST-PREPAY-RATE PIC 9(03).
+               10  WS-ST-LDC-PRICE  PIC 9(05)V9(04).
+
+       01  WS-M02-KEY.
+           05  WS-M02-ETF-ID        PIC X(06).
+           05  WS-M02-BROKER-ID     PIC X(04).
+           05  WS-M02-TX-DATE       PIC 9(08).
+           05  WS-M02-SEQNO         PIC X(03).
+
+       01  WS-M04-KEY.
+           05  WS-M04-ETF-ID        PIC X(06).
+           05  WS-M04-BROKER-ID     PIC X(04).
+           05  WS-M04-TX-DATE       PIC 9(08).
+           05  WS-M04-SEQNO         PIC X(03).
+
+       01  WS-COMPARE-RESULT        PIC S9(01).
+       01  WS-CUR-MARGIN            PIC 9(09).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+
+       01  WS-BASKET-SHARES         PIC 9(11).
+       01  WS-COLLATERAL-AMT        PIC 9(13)V99.
+
+       01  WS-COUNTERS.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M04-COUNT         PIC 9(07) VALUE 0.
+           05  WS-DISP-COUNT        PIC 9(07) VALUE 0.
+
+       01  WS-HEADING.
+           05  FILLER PIC X(50) VALUE
+               "PREPAY-RATE COLLATERAL vs M04 MARGIN-AMOUNT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-COLLATERAL      PIC ZZZZZZZZZZZ9.99.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-MARGIN          PIC ZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           SORT SORT-WORK-02
+               ON ASCENDING KEY M02-ETF-ID OF SORT-02-REC
+                                M02-BROKER-ID OF SORT-02-REC
+                                M02-TX-DATE OF SORT-02-REC
+                                M02-SEQNO OF SORT-02-REC
+               USING M02-FILE GIVING M02-SORTED
+           SORT SORT-WORK-04
+               ON ASCENDING KEY ETF-ID OF SORT-04-REC
+                                BROKER-ID OF SORT-04-REC
+                                TX-DATE OF SORT-04-REC
+                                SEQNO OF SORT-04-REC
+               USING M04-FILE GIVING M04-SORTED
+
+           OPEN INPUT M02-SORTED
+           OPEN INPUT M04-SORTED
+           OPEN OUTPUT RPT-FILE
+           MOVE WS-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 2100-READ-M04
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               PERFORM 3000-CHECK-DISPOSITION-STOCK
+               PERFORM 2000-READ-M02
+           END-PERFORM
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "M02 RECORDS READ.......: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "DISPOSITION STOCKS FOUND: " WS-DISP-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE M02-SORTED M04-SORTED RPT-FILE
+           STOP RUN.
+
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE MARK-W OF T30-TSE TO
+                           WS-ST-MARK-W(WS-STOCK-COUNT)
+                       MOVE PREPAY-RATE OF T30-TSE TO
+                           WS-ST-PREPAY-RATE(WS-STOCK-COUNT)
+                       MOVE LDC-PRICE OF T30-TSE TO
+                           WS-ST-LDC-PRICE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE MARK-W OF T30-OTC-ADV TO
+                           WS-ST-MARK-W(WS-STOCK-COUNT)
+                       MOVE PREPAY-RATE OF T30-OTC-ADV TO
+                           WS-ST-PREPAY-RATE(WS-STOCK-COUNT)
+                       MOVE LDC-PRICE OF T30-OTC-ADV TO
+                           WS-ST-LDC-PRICE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-SORTED
+               AT END SET M02-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M02-COUNT
+           END-READ.
+
+       2100-READ-M04.
+           READ M04-SORTED
+               AT END SET M04-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M04-COUNT
+           END-READ.
+
+      * 依 M02-STKNO 查詢處置股票資訊，若為處置股票則試算擔保金，
+      * 並向後定位 M04 找出對應之應收保證金併列於同一行。
+       3000-CHECK-DISPOSITION-STOCK.
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO OF M02-SORTED-REC
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF STOCK-FOUND AND WS-ST-MARK-W(WS-SX) = 'Y'
+               ADD 1 TO WS-DISP-COUNT
+               COMPUTE WS-BASKET-SHARES =
+                   M02-NORMAL-STOCK-NOS OF M02-SORTED-REC
+                   + M02-BORROW-STOCK-NOS OF M02-SORTED-REC
+                   + M02-T-STOCK-NOS OF M02-SORTED-REC
+               COMPUTE WS-COLLATERAL-AMT ROUNDED =
+                   WS-BASKET-SHARES * WS-ST-LDC-PRICE(WS-SX)
+                   * WS-ST-PREPAY-RATE(WS-SX) / 100
+
+               PERFORM 4000-LOCATE-M04-MARGIN
+
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE M02-ETF-ID OF M02-SORTED-REC  TO WS-D-ETF-ID
+               MOVE M02-SEQNO  OF M02-SORTED-REC  TO WS-D-SEQNO
+               MOVE M02-STKNO  OF M02-SORTED-REC  TO WS-D-STKNO
+               MOVE WS-COLLATERAL-AMT TO WS-D-COLLATERAL
+               MOVE WS-CUR-MARGIN  TO WS-D-MARGIN
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+
+      * 定位與本 M02 記錄鍵值相同之 M04 回覆記錄，取其應收保證金；
+      * 兩檔皆已依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 重新排序，游標
+      * 只前進不回頭(match-merge)。查無對應者保證金列為零。
+       4000-LOCATE-M04-MARGIN.
+           MOVE 0 TO WS-CUR-MARGIN
+           MOVE M02-ETF-ID    OF M02-SORTED-REC TO WS-M02-ETF-ID
+           MOVE M02-BROKER-ID OF M02-SORTED-REC TO WS-M02-BROKER-ID
+           MOVE M02-TX-DATE   OF M02-SORTED-REC TO WS-M02-TX-DATE
+           MOVE M02-SEQNO     OF M02-SORTED-REC TO WS-M02-SEQNO
+
+           PERFORM UNTIL M04-EOF
+               MOVE ETF-ID OF M04-SORTED-REC    TO WS-M04-ETF-ID
+               MOVE BROKER-ID OF M04-SORTED-REC TO WS-M04-BROKER-ID
+               MOVE TX-DATE OF M04-SORTED-REC   TO WS-M04-TX-DATE
+               MOVE SEQNO OF M04-SORTED-REC     TO WS-M04-SEQNO
+               IF WS-M04-KEY < WS-M02-KEY
+                   PERFORM 2100-READ-M04
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT M04-EOF AND WS-M04-KEY = WS-M02-KEY
+               MOVE MARGIN-AMOUNT OF M04-SORTED-REC TO WS-CUR-MARGIN
+           END-IF.
