@@ -0,0 +1,203 @@
+      * M01APVR - M01 申請人合併清單(含超額申請人)
+      * 將 M01 主記錄內建之3名申請人與 M01APPL 超額申請人明細檔
+      * (依 ETF-ID+BROKER-ID+TX-DATE+SEQNO+APPL-INDEX 排序)合併，
+      * 產出不受3名上限拘束之完整申請人清單，供下游查詢/報表程式
+      * 讀取，聯名帳戶申請人超過3名時不必再借用多組流水號拆單。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01APVR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01APPL-FILE ASSIGN TO "M01APPL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M01APVR.S01".
+           SELECT SORT-WORK-AC ASSIGN TO "M01APVR.SAC".
+           SELECT M01-SORTED ASSIGN TO "M01APVR.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAC-SORTED ASSIGN TO "M01APVR.DAC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LIST-FILE ASSIGN TO "M01APVR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M01APPL-FILE.
+       COPY m01appl.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-AC.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==SORT-AC-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  MAC-SORTED.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==MAC-SORTED-REC.==.
+
+       FD  LIST-FILE.
+       01  LIST-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M01-EOF               PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+       01  WS-MAC-EOF               PIC X VALUE 'N'.
+           88  MAC-EOF                    VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-SUB                   PIC 9(01).
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-APPLICANT-COUNT       PIC 9(09) VALUE 0.
+       01  WS-OVERFLOW-COUNT        PIC 9(09) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-APPL-INDEX      PIC 9(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-ACNT-BROKER     PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-ACNT-NO         PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-CASH-ASSIGN     PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-MERGE-ASSIGN    PIC X(01).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-AC
+               ON ASCENDING KEY MAC-KEY OF SORT-AC-REC
+               USING M01APPL-FILE GIVING MAC-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT MAC-SORTED
+           OPEN OUTPUT LIST-FILE
+           MOVE "M01 CONSOLIDATED APPLICANT LISTING (INLINE + OVERFLOW)"
+               TO LIST-LINE
+           WRITE LIST-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM 1100-READ-MAC
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 1200-BUILD-M01-KEY
+               PERFORM 2000-LIST-INLINE-APPLICANTS
+               PERFORM 3000-LIST-OVERFLOW-APPLICANTS
+               PERFORM 1000-READ-M01
+           END-PERFORM
+
+           MOVE SPACES TO LIST-LINE
+           WRITE LIST-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO LIST-LINE
+           WRITE LIST-LINE
+           STRING "INLINE APPLICANTS......: " WS-APPLICANT-COUNT
+               DELIMITED BY SIZE INTO LIST-LINE
+           WRITE LIST-LINE
+           STRING "OVERFLOW APPLICANTS.....: " WS-OVERFLOW-COUNT
+               DELIMITED BY SIZE INTO LIST-LINE
+           WRITE LIST-LINE
+
+           CLOSE M01-SORTED MAC-SORTED LIST-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+       1100-READ-MAC.
+           READ MAC-SORTED
+               AT END SET MAC-EOF TO TRUE
+           END-READ.
+
+       1200-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+      * 列出 M01 本身內建的前3名申請人(1至APPLIER-NUMBER，上限3)。
+       2000-LIST-INLINE-APPLICANTS.
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > 3
+                      OR WS-SUB > APPLIER-NUMBER OF M01-SORTED-REC
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE ETF-ID    OF M01-SORTED-REC TO WS-D-ETF-ID
+               MOVE BROKER-ID OF M01-SORTED-REC TO WS-D-BROKER-ID
+               MOVE TX-DATE   OF M01-SORTED-REC TO WS-D-TX-DATE
+               MOVE SEQNO     OF M01-SORTED-REC TO WS-D-SEQNO
+               MOVE WS-SUB          TO WS-D-APPL-INDEX
+               MOVE ACNT-BROKER OF M01-SORTED-REC (WS-SUB)
+                   TO WS-D-ACNT-BROKER
+               MOVE ACNT-NO OF M01-SORTED-REC (WS-SUB)
+                   TO WS-D-ACNT-NO
+               MOVE CASH-ASSIGN OF M01-SORTED-REC (WS-SUB)
+                   TO WS-D-CASH-ASSIGN
+               MOVE MERGE-ASSIGN OF M01-SORTED-REC (WS-SUB)
+                   TO WS-D-MERGE-ASSIGN
+               MOVE WS-DETAIL-LINE  TO LIST-LINE
+               WRITE LIST-LINE
+               ADD 1 TO WS-APPLICANT-COUNT
+           END-PERFORM.
+
+      * 承接第4名以後的超額申請人明細，兩檔皆依相同鍵值排序，游標
+      * 依序前進(match-merge)取出屬於本筆 M01 的所有超額申請人。
+       3000-LIST-OVERFLOW-APPLICANTS.
+           PERFORM UNTIL MAC-EOF
+               IF MAC-ETF-ID    OF MAC-SORTED-REC = WS-M01-ETF-ID    AND
+                  MAC-BROKER-ID OF MAC-SORTED-REC = WS-M01-BROKER-ID AND
+                  MAC-TX-DATE   OF MAC-SORTED-REC = WS-M01-TX-DATE   AND
+                  MAC-SEQNO     OF MAC-SORTED-REC = WS-M01-SEQNO
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE MAC-ETF-ID OF MAC-SORTED-REC    TO WS-D-ETF-ID
+                   MOVE MAC-BROKER-ID OF MAC-SORTED-REC
+                       TO WS-D-BROKER-ID
+                   MOVE MAC-TX-DATE OF MAC-SORTED-REC   TO WS-D-TX-DATE
+                   MOVE MAC-SEQNO OF MAC-SORTED-REC     TO WS-D-SEQNO
+                   MOVE MAC-APPL-INDEX OF MAC-SORTED-REC
+                       TO WS-D-APPL-INDEX
+                   MOVE MAC-ACNT-BROKER OF MAC-SORTED-REC
+                       TO WS-D-ACNT-BROKER
+                   MOVE MAC-ACNT-NO OF MAC-SORTED-REC   TO WS-D-ACNT-NO
+                   MOVE MAC-CASH-ASSIGN OF MAC-SORTED-REC
+                       TO WS-D-CASH-ASSIGN
+                   MOVE MAC-MERGE-ASSIGN OF MAC-SORTED-REC
+                       TO WS-D-MERGE-ASSIGN
+                   MOVE WS-DETAIL-LINE   TO LIST-LINE
+                   WRITE LIST-LINE
+                   ADD 1 TO WS-OVERFLOW-COUNT
+                   PERFORM 1100-READ-MAC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
