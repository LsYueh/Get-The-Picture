@@ -0,0 +1,158 @@
+      * M01VSAM - M01索引檔維護與歷史檔輪轉
+      * 將當日 M01 循序申報檔載入以 ETF-ID+TX-DATE+SEQNO 為鍵之索引
+      * 檔(M01-VSAM-KEY)，供單日查詢直接以鍵值存取，不必每次全檔
+      * 掃描；並將超過保留天數之舊記錄輪轉至歷史檔後自索引檔刪除。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01VSAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-SEQ ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01-INDEXED ASSIGN TO "M01IDX.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IX-M01-VSAM-KEY
+               FILE STATUS IS WS-IDX-STATUS.
+           SELECT M01-HIST ASSIGN TO "M01HIST.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M01VSAM.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "M01VSAM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-SEQ.
+       COPY m01.
+
+       FD  M01-INDEXED.
+       COPY m01idx.
+
+       FD  M01-HIST.
+       01  M01-HIST-REC             PIC X(300).
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-PROC-DATE        PIC 9(08).
+           05  CTL-RETENTION-DAYS   PIC 9(03).
+
+       FD  RPT-FILE.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-IDX-STATUS            PIC X(02).
+           88  IDX-OK                     VALUE "00".
+           88  IDX-DUPLICATE               VALUE "22".
+           88  IDX-NOT-FOUND               VALUE "23".
+
+       01  WS-SEQ-EOF               PIC X VALUE 'N'.
+           88  SEQ-EOF                    VALUE 'Y'.
+       01  WS-IDX-EOF               PIC X VALUE 'N'.
+           88  IDX-EOF                    VALUE 'Y'.
+
+       01  WS-PROC-DATE             PIC 9(08).
+       01  WS-RETENTION-DAYS        PIC 9(03).
+       01  WS-PROC-JULIAN           PIC 9(07).
+       01  WS-REC-JULIAN            PIC 9(07).
+       01  WS-AGE-DAYS              PIC S9(07).
+
+       01  WS-LOADED-COUNT          PIC 9(07) VALUE 0.
+       01  WS-UPDATED-COUNT         PIC 9(07) VALUE 0.
+       01  WS-ROLLED-COUNT          PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END MOVE 0 TO WS-PROC-DATE WS-RETENTION-DAYS
+           END-READ
+           MOVE CTL-PROC-DATE      TO WS-PROC-DATE
+           MOVE CTL-RETENTION-DAYS TO WS-RETENTION-DAYS
+           CLOSE CTL-FILE
+
+           OPEN OUTPUT RPT-FILE
+           MOVE "M01 INDEXED-FILE LOAD AND HISTORY ROLLOVER"
+               TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1000-LOAD-INDEX
+           PERFORM 2000-ROLLOVER-HISTORY
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "RECORDS LOADED (NEW)....: " WS-LOADED-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "RECORDS UPDATED (DUP KEY): " WS-UPDATED-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "RECORDS ROLLED TO HISTORY: " WS-ROLLED-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE RPT-FILE
+           STOP RUN.
+
+      * 將當日循序檔逐筆寫入索引檔；若鍵值已存在(重送)則改為更新。
+       1000-LOAD-INDEX.
+           OPEN INPUT M01-SEQ
+           OPEN I-O M01-INDEXED
+           MOVE 'N' TO WS-SEQ-EOF
+           PERFORM UNTIL SEQ-EOF
+               READ M01-SEQ
+                   AT END SET SEQ-EOF TO TRUE
+                   NOT AT END
+                       MOVE M01 TO M01-IDX-RECORD
+                       MOVE ETF-ID  TO IX-MVK-ETF-ID
+                       MOVE TX-DATE TO IX-MVK-TX-DATE
+                       MOVE SEQNO   TO IX-MVK-SEQNO
+                       WRITE M01-IDX-RECORD
+                           INVALID KEY
+                               REWRITE M01-IDX-RECORD
+                                   INVALID KEY CONTINUE
+                               END-REWRITE
+                               ADD 1 TO WS-UPDATED-COUNT
+                           NOT INVALID KEY
+                               ADD 1 TO WS-LOADED-COUNT
+                       END-WRITE
+               END-READ
+           END-PERFORM
+           CLOSE M01-SEQ.
+
+      * 掃描索引檔，將超過保留天數之記錄輪轉至歷史檔並自索引檔刪除。
+       2000-ROLLOVER-HISTORY.
+           OPEN EXTEND M01-HIST
+           MOVE 'N' TO WS-IDX-EOF
+           COMPUTE WS-PROC-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-PROC-DATE)
+
+           MOVE LOW-VALUES TO IX-M01-VSAM-KEY
+           START M01-INDEXED KEY IS NOT LESS THAN IX-M01-VSAM-KEY
+               INVALID KEY SET IDX-EOF TO TRUE
+           END-START
+
+           PERFORM UNTIL IDX-EOF
+               READ M01-INDEXED NEXT RECORD
+                   AT END SET IDX-EOF TO TRUE
+                   NOT AT END
+                       COMPUTE WS-REC-JULIAN =
+                           FUNCTION INTEGER-OF-DATE(IX-TX-DATE)
+                       COMPUTE WS-AGE-DAYS =
+                           WS-PROC-JULIAN - WS-REC-JULIAN
+                       IF WS-AGE-DAYS > WS-RETENTION-DAYS
+                           WRITE M01-HIST-REC FROM M01-IDX-RECORD
+                           DELETE M01-INDEXED RECORD
+                               INVALID KEY CONTINUE
+                           END-DELETE
+                           ADD 1 TO WS-ROLLED-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE M01-INDEXED
+           CLOSE M01-HIST.
