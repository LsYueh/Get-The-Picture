@@ -0,0 +1,297 @@
+      * M02INDX - 產業別代碼(IND-CODE)成分股曝險分析報表
+      * 依 M02-STKNO 查詢 T30-TSE/T30-OTC-ADV 股票基本資料檔之產業
+      * 別代碼(IND-CODE)，以 ETF-ID 為單位，彙總各 ETF 當日全部
+      * 籃子成分股之持股數(M02-NORMAL-STOCK-NOS+M02-BORROW-STOCK-NOS
+      * +M02-T-STOCK-NOS，與 M02PPAY 之籃子股數算法一致)依產業別
+      * 代碼分組，計算各產業占該 ETF 當日成分股總股數之比例，供
+      * 業務單位掌握 ETF 實物申贖籃子之產業曝險分佈。
+      *
+      * 假設: 上櫃股票基本資料檔(T30-OTC-ADV)另有 IND-SUB-CODE(證券
+      *       別代碼)欄位，上市股票基本資料檔(T30-TSE)對應欄位為
+      *       STK-CODE，二者欄名不同且非同一代碼體系，故本報表僅
+      *       以兩檔共有之 IND-CODE 產業別代碼分組，不納入次分類。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02INDX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT INDX-RPT-FILE ASSIGN TO "M02INDX.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  INDX-RPT-FILE.
+       01  INDX-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-IND-CODE   PIC X(02).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+
+      * ETF 當日成分股總股數表。
+       01  WS-ETF-TABLE.
+           05  WS-ETF-COUNT         PIC 9(04) VALUE 0.
+           05  WS-ETF-ENTRY OCCURS 300 TIMES
+                   INDEXED BY WS-EX.
+               10  WS-ET-ETF-ID     PIC X(06).
+               10  WS-ET-SHARES     PIC 9(13).
+
+      * ETF x 產業別代碼曝險彙總表。
+       01  WS-IND-TABLE.
+           05  WS-IND-COUNT         PIC 9(05) VALUE 0.
+           05  WS-IND-ENTRY OCCURS 3000 TIMES
+                   INDEXED BY WS-IX.
+               10  WS-IN-ETF-ID     PIC X(06).
+               10  WS-IN-IND-CODE   PIC X(02).
+               10  WS-IN-SHARES     PIC 9(13).
+               10  WS-IN-LINES      PIC 9(05).
+
+       01  WS-ET-FOUND-SW           PIC X VALUE 'N'.
+           88  ETF-FOUND                  VALUE 'Y'.
+       01  WS-ET-FULL-SW            PIC X VALUE 'N'.
+           88  ETF-TABLE-FULL             VALUE 'Y'.
+       01  WS-IN-FOUND-SW           PIC X VALUE 'N'.
+           88  IND-FOUND                  VALUE 'Y'.
+       01  WS-IN-FULL-SW            PIC X VALUE 'N'.
+           88  IND-TABLE-FULL             VALUE 'Y'.
+
+       01  WS-BASKET-SHARES         PIC 9(13).
+       01  WS-STOCK-IND-CODE        PIC X(02).
+
+       01  WS-COUNTERS.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-UNCLASSIFIED-CNT  PIC 9(07) VALUE 0.
+
+       01  WS-PCT-COMPUTE           PIC 9(03)V99.
+       01  WS-D-SHARES              PIC ZZZZZZZZZZZZ9.
+       01  WS-D-TOTAL               PIC ZZZZZZZZZZZZ9.
+       01  WS-D-PCT                 PIC ZZ9.99.
+
+       01  WS-RPT-DETAIL.
+           05  WS-RD-ETF-ID         PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-IND-CODE       PIC X(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-SHARES         PIC ZZZZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-TOTAL          PIC ZZZZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-PCT            PIC ZZ9.99.
+           05  FILLER               PIC X(01) VALUE '%'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               PERFORM 3000-ACCUMULATE-EXPOSURE
+               PERFORM 2000-READ-M02
+           END-PERFORM
+           CLOSE M02-FILE
+
+           OPEN OUTPUT INDX-RPT-FILE
+           MOVE "ETF INDUSTRY-CODE EXPOSURE REPORT" TO INDX-RPT-LINE
+           WRITE INDX-RPT-LINE
+           MOVE "ETF-ID IND SHARES        ETF-TOTAL      PCT"
+               TO INDX-RPT-LINE
+           WRITE INDX-RPT-LINE
+           PERFORM 4000-WRITE-EXPOSURE-REPORT
+
+           MOVE SPACES TO INDX-RPT-LINE
+           WRITE INDX-RPT-LINE
+           STRING "M02 RECORDS READ..........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO INDX-RPT-LINE
+           WRITE INDX-RPT-LINE
+           STRING "UNCLASSIFIED (NO T30 IND-CODE): "
+               WS-UNCLASSIFIED-CNT
+               DELIMITED BY SIZE INTO INDX-RPT-LINE
+           WRITE INDX-RPT-LINE
+           CLOSE INDX-RPT-FILE
+           STOP RUN.
+
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE IND-CODE OF T30-TSE TO
+                           WS-ST-IND-CODE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE IND-CODE OF T30-OTC-ADV TO
+                           WS-ST-IND-CODE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+      * 查得成分股產業別代碼，累加該 ETF 之產業別曝險股數及總股數。
+       3000-ACCUMULATE-EXPOSURE.
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT STOCK-FOUND
+               ADD 1 TO WS-UNCLASSIFIED-CNT
+           ELSE
+               COMPUTE WS-BASKET-SHARES =
+                   M02-NORMAL-STOCK-NOS + M02-BORROW-STOCK-NOS
+                   + M02-T-STOCK-NOS
+               MOVE WS-ST-IND-CODE(WS-SX) TO WS-STOCK-IND-CODE
+
+               PERFORM 5000-FIND-OR-ADD-ETF
+               IF NOT ETF-TABLE-FULL
+                   ADD WS-BASKET-SHARES TO WS-ET-SHARES(WS-EX)
+               END-IF
+
+               PERFORM 6000-FIND-OR-ADD-IND
+               IF NOT IND-TABLE-FULL
+                   ADD WS-BASKET-SHARES TO WS-IN-SHARES(WS-IX)
+                   ADD 1                TO WS-IN-LINES(WS-IX)
+               END-IF
+           END-IF.
+
+      * 依 ETF-ID 線性搜尋 ETF 總股數表，找不到則新增一筆。表格已滿
+      * 且為新鍵值時設定 WS-ET-FULL-SW，WS-EX 此時不可用，呼叫端不
+      * 得再以其存取表格。
+       5000-FIND-OR-ADD-ETF.
+           MOVE 'N' TO WS-ET-FOUND-SW
+           MOVE 'N' TO WS-ET-FULL-SW
+           IF WS-ETF-COUNT > 0
+               PERFORM VARYING WS-EX FROM 1 BY 1
+                       UNTIL WS-EX > WS-ETF-COUNT
+                   IF WS-ET-ETF-ID(WS-EX) = M02-ETF-ID
+                       SET ETF-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT ETF-FOUND
+               IF WS-ETF-COUNT < 300
+                   ADD 1 TO WS-ETF-COUNT
+                   SET WS-EX TO WS-ETF-COUNT
+                   MOVE M02-ETF-ID TO WS-ET-ETF-ID(WS-EX)
+                   MOVE 0          TO WS-ET-SHARES(WS-EX)
+               ELSE
+                   SET ETF-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
+
+      * 依 ETF-ID+產業別代碼線性搜尋曝險彙總表，找不到則新增一筆。
+      * 表格已滿且為新鍵值時設定 WS-IN-FULL-SW，WS-IX 此時不可用，
+      * 呼叫端不得再以其存取表格。
+       6000-FIND-OR-ADD-IND.
+           MOVE 'N' TO WS-IN-FOUND-SW
+           MOVE 'N' TO WS-IN-FULL-SW
+           IF WS-IND-COUNT > 0
+               PERFORM VARYING WS-IX FROM 1 BY 1
+                       UNTIL WS-IX > WS-IND-COUNT
+                   IF WS-IN-ETF-ID(WS-IX) = M02-ETF-ID
+                       AND WS-IN-IND-CODE(WS-IX) = WS-STOCK-IND-CODE
+                       SET IND-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT IND-FOUND
+               IF WS-IND-COUNT < 3000
+                   ADD 1 TO WS-IND-COUNT
+                   SET WS-IX TO WS-IND-COUNT
+                   MOVE M02-ETF-ID        TO WS-IN-ETF-ID(WS-IX)
+                   MOVE WS-STOCK-IND-CODE TO WS-IN-IND-CODE(WS-IX)
+                   MOVE 0                 TO WS-IN-SHARES(WS-IX)
+                   MOVE 0                 TO WS-IN-LINES(WS-IX)
+               ELSE
+                   SET IND-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
+
+      * 逐筆輸出曝險彙總表，並查回對應 ETF 總股數計算占比。
+       4000-WRITE-EXPOSURE-REPORT.
+           PERFORM VARYING WS-IX FROM 1 BY 1 UNTIL WS-IX > WS-IND-COUNT
+               PERFORM 7000-LOCATE-ETF-TOTAL
+               IF WS-ET-FOUND-SW = 'Y' AND WS-ET-SHARES(WS-EX) > 0
+                   COMPUTE WS-PCT-COMPUTE ROUNDED =
+                       WS-IN-SHARES(WS-IX) * 100 / WS-ET-SHARES(WS-EX)
+               ELSE
+                   MOVE 0 TO WS-PCT-COMPUTE
+               END-IF
+
+               MOVE SPACES           TO WS-RPT-DETAIL
+               MOVE WS-IN-ETF-ID(WS-IX)   TO WS-RD-ETF-ID
+               MOVE WS-IN-IND-CODE(WS-IX) TO WS-RD-IND-CODE
+               MOVE WS-IN-SHARES(WS-IX)   TO WS-RD-SHARES
+               MOVE WS-ET-SHARES(WS-EX)   TO WS-RD-TOTAL
+               MOVE WS-PCT-COMPUTE        TO WS-RD-PCT
+               MOVE WS-RPT-DETAIL TO INDX-RPT-LINE
+               WRITE INDX-RPT-LINE
+           END-PERFORM.
+
+      * 依 ETF-ID 查回其當日成分股總股數。
+       7000-LOCATE-ETF-TOTAL.
+           MOVE 'N' TO WS-ET-FOUND-SW
+           IF WS-ETF-COUNT > 0
+               PERFORM VARYING WS-EX FROM 1 BY 1
+                       UNTIL WS-EX > WS-ETF-COUNT
+                   IF WS-ET-ETF-ID(WS-EX) = WS-IN-ETF-ID(WS-IX)
+                       SET ETF-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF.
