@@ -0,0 +1,258 @@
+      * M0102RC - M01/M02彙總與明細跨檔勾稽
+      * 讀取 M01 彙總申報檔與 M02 明細申報檔，先各自依 ETF-ID+
+      * BROKER-ID+TX-DATE+SEQNO 重新排序(來源檔案送達順序不保證
+      * 已排序)，再以配對比對法(matching)確認每一筆 M01 都有對應
+      * 的 M02 部位明細，且明細部位加總與 M01 申請基數
+      * (APPLICATION-UNITS) 互相呼應，異常者輸出勾稽異常清單。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式，供夜間批次勾稽 M01/M02 使用
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0102RC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M0102RC.S01".
+           SELECT SORT-WORK-02 ASSIGN TO "M0102RC.S02".
+           SELECT M01-SORTED ASSIGN TO "M0102RC.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-SORTED ASSIGN TO "M0102RC.D02"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RC-RPT-FILE ASSIGN TO "M0102RC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M02-FILE.
+       COPY m02rec.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-02.
+       COPY m02rec REPLACING ==M02-RECORD.== BY ==SORT-02-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  M02-SORTED.
+       COPY m02rec REPLACING ==M02-RECORD.== BY ==M02-SORTED-REC.==.
+
+       FD  RC-RPT-FILE.
+       01  RC-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-M01-EOF           PIC X       VALUE 'N'.
+               88  M01-EOF                      VALUE 'Y'.
+           05  WS-M02-EOF           PIC X       VALUE 'N'.
+               88  M02-EOF                      VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-M02-KEY.
+           05  WS-M02-ETF-ID        PIC X(06).
+           05  WS-M02-BROKER-ID     PIC X(04).
+           05  WS-M02-TX-DATE       PIC 9(08).
+           05  WS-M02-SEQNO         PIC X(03).
+
+       01  WS-M02-UNIT-TOTAL        PIC 9(11).
+       01  WS-COMPARE-RESULT        PIC S9(01).
+
+       01  WS-COUNTERS.
+           05  WS-M01-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-EXCEPT-COUNT      PIC 9(07) VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER PIC X(40) VALUE
+               "M01/M02 CROSS-FILE RECONCILIATION EDIT".
+       01  WS-HEADING-2.
+           05  FILLER PIC X(80) VALUE
+               "ETF-ID  BROKER TX-DATE  SEQNO  REASON".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-02
+               ON ASCENDING KEY M02-ETF-ID OF SORT-02-REC
+                                M02-BROKER-ID OF SORT-02-REC
+                                M02-TX-DATE OF SORT-02-REC
+                                M02-SEQNO OF SORT-02-REC
+               USING M02-FILE GIVING M02-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT M02-SORTED
+           OPEN OUTPUT RC-RPT-FILE
+           MOVE WS-HEADING-1 TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           MOVE WS-HEADING-2 TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM 1100-READ-M02
+
+           PERFORM UNTIL M01-EOF
+               PERFORM 2000-BUILD-M01-KEY
+               EVALUATE TRUE
+                   WHEN M02-EOF
+                       PERFORM 3000-REPORT-NO-M02
+                       PERFORM 1000-READ-M01
+                   WHEN OTHER
+                       PERFORM 2100-BUILD-M02-KEY
+                       PERFORM 2200-COMPARE-KEYS
+                       EVALUATE WS-COMPARE-RESULT
+                           WHEN -1
+                               PERFORM 3000-REPORT-NO-M02
+                               PERFORM 1000-READ-M01
+                           WHEN +1
+                               PERFORM 3100-REPORT-ORPHAN-M02
+                               PERFORM 1100-READ-M02
+                           WHEN 0
+                               PERFORM 4000-ACCUMULATE-M02-GROUP
+                               PERFORM 4100-CHECK-UNIT-TIE
+                               PERFORM 1000-READ-M01
+                       END-EVALUATE
+               END-EVALUATE
+           END-PERFORM
+
+           PERFORM UNTIL M02-EOF
+               PERFORM 3100-REPORT-ORPHAN-M02
+               PERFORM 1100-READ-M02
+           END-PERFORM
+
+           MOVE SPACES TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-M01-COUNT
+               DELIMITED BY SIZE INTO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           STRING "M02 RECORDS READ.......: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           STRING "EXCEPTIONS WRITTEN.....: " WS-EXCEPT-COUNT
+               DELIMITED BY SIZE INTO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+
+           CLOSE M01-SORTED M02-SORTED RC-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M01-COUNT
+           END-READ.
+
+       1100-READ-M02.
+           READ M02-SORTED
+               AT END SET M02-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M02-COUNT
+           END-READ.
+
+       2000-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+       2100-BUILD-M02-KEY.
+           MOVE M02-ETF-ID    OF M02-SORTED-REC TO WS-M02-ETF-ID
+           MOVE M02-BROKER-ID OF M02-SORTED-REC TO WS-M02-BROKER-ID
+           MOVE M02-TX-DATE   OF M02-SORTED-REC TO WS-M02-TX-DATE
+           MOVE M02-SEQNO     OF M02-SORTED-REC TO WS-M02-SEQNO.
+
+       2200-COMPARE-KEYS.
+           EVALUATE TRUE
+               WHEN WS-M01-KEY < WS-M02-KEY
+                   MOVE -1 TO WS-COMPARE-RESULT
+               WHEN WS-M01-KEY > WS-M02-KEY
+                   MOVE +1 TO WS-COMPARE-RESULT
+               WHEN OTHER
+                   MOVE 0  TO WS-COMPARE-RESULT
+           END-EVALUATE.
+
+       3000-REPORT-NO-M02.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-M01-ETF-ID    TO WS-D-ETF-ID
+           MOVE WS-M01-BROKER-ID TO WS-D-BROKER-ID
+           MOVE WS-M01-TX-DATE   TO WS-D-TX-DATE
+           MOVE WS-M01-SEQNO     TO WS-D-SEQNO
+           MOVE "M01 HEADER HAS NO MATCHING M02 DETAIL" TO WS-D-REASON
+           MOVE WS-DETAIL-LINE TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           ADD 1 TO WS-EXCEPT-COUNT.
+
+       3100-REPORT-ORPHAN-M02.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-M02-ETF-ID    TO WS-D-ETF-ID
+           MOVE WS-M02-BROKER-ID TO WS-D-BROKER-ID
+           MOVE WS-M02-TX-DATE   TO WS-D-TX-DATE
+           MOVE WS-M02-SEQNO     TO WS-D-SEQNO
+           MOVE "M02 DETAIL HAS NO MATCHING M01 HEADER" TO WS-D-REASON
+           MOVE WS-DETAIL-LINE TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           ADD 1 TO WS-EXCEPT-COUNT.
+
+      * 累加同一組鍵值下所有 M02 明細列的部位數，直到鍵值改變或
+      * 遇到檔尾為止，再往下與 M01 申請基數做勾稽比對。
+       4000-ACCUMULATE-M02-GROUP.
+           MOVE 0 TO WS-M02-UNIT-TOTAL
+           PERFORM UNTIL M02-EOF
+               ADD M02-NORMAL-STOCK-NOS OF M02-SORTED-REC
+                   TO WS-M02-UNIT-TOTAL
+               ADD M02-BORROW-STOCK-NOS OF M02-SORTED-REC
+                   TO WS-M02-UNIT-TOTAL
+               ADD M02-T-STOCK-NOS OF M02-SORTED-REC
+                   TO WS-M02-UNIT-TOTAL
+               PERFORM 1100-READ-M02
+               IF NOT M02-EOF
+                   PERFORM 2100-BUILD-M02-KEY
+                   IF WS-M02-KEY NOT = WS-M01-KEY
+                       EXIT PERFORM
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       4100-CHECK-UNIT-TIE.
+           IF APPLICATION-UNITS OF M01-SORTED-REC > 0
+                   AND WS-M02-UNIT-TOTAL = 0
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-M01-ETF-ID    TO WS-D-ETF-ID
+               MOVE WS-M01-BROKER-ID TO WS-D-BROKER-ID
+               MOVE WS-M01-TX-DATE   TO WS-D-TX-DATE
+               MOVE WS-M01-SEQNO     TO WS-D-SEQNO
+               MOVE "M02 STOCK POSITIONS DO NOT TIE TO M01 UNITS"
+                   TO WS-D-REASON
+               MOVE WS-DETAIL-LINE TO RC-RPT-LINE
+               WRITE RC-RPT-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
