@@ -0,0 +1,146 @@
+      * M01TKTR - 交易種類申請量趨勢報表
+      * 將 M01 依申請日(TX-DATE)及交易種類(TX-KIND)排序後，逐組
+      * 累計筆數與申請基數，依日期先後列示各交易種類之申請量，
+      * 供業務單位觀察各類交易量之消長趨勢。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01TKTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "M01TKTR.SRT".
+           SELECT M01-SORTED ASSIGN TO "M01TKTR.SRD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TKTR-RPT-FILE ASSIGN TO "M01TKTR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-LEAD            PIC X(11).  *> TRAN-CODE+ETF-ID+
+                                                 *> BROKER-ID
+           05  SORT-TX-DATE         PIC 9(08).
+           05  SORT-MID             PIC X(03).  *> SEQNO
+           05  SORT-TX-KIND         PIC X(01).
+           05  SORT-REST            PIC X(277).
+
+       FD  M01-SORTED.
+       01  M01-SORTED-REC           PIC X(300).
+
+       FD  TKTR-RPT-FILE.
+       01  TKTR-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M01-SORTED-REC.
+           05  WS-SD-TRAN-CODE      PIC X(01).
+           05  WS-SD-ETF-ID         PIC X(06).
+           05  WS-SD-BROKER-ID      PIC X(04).
+           05  WS-SD-TX-DATE        PIC 9(08).
+           05  WS-SD-SEQNO          PIC X(03).
+           05  WS-SD-TX-KIND        PIC X(01).
+           05  WS-SD-APPLY-UNITS    PIC 9(03).
+           05  FILLER               PIC X(274).
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-SORTED-EOF             VALUE 'Y'.
+
+       01  WS-PRIOR-DATE            PIC 9(08) VALUE 0.
+       01  WS-PRIOR-KIND            PIC X(01) VALUE SPACES.
+       01  WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+
+       01  WS-GRP-COUNT             PIC 9(07).
+       01  WS-GRP-UNITS             PIC 9(09).
+
+       01  WS-GRAND-COUNT           PIC 9(07) VALUE 0.
+       01  WS-GROUP-COUNT           PIC 9(05) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "TRANSACTION-KIND VOLUME TREND REPORT".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "TX-DATE   KIND  RECORD-COUNT  APPLICATION-UNITS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-KIND         PIC X(01).
+           05  FILLER               PIC X(04) VALUE SPACES.
+           05  WS-D-COUNT           PIC Z(6)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-UNITS           PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK ON ASCENDING KEY SORT-TX-DATE SORT-TX-KIND
+               USING M01-FILE
+               GIVING M01-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN OUTPUT TKTR-RPT-FILE
+           MOVE WS-HDR-1 TO TKTR-RPT-LINE
+           WRITE TKTR-RPT-LINE
+           MOVE WS-HDR-2 TO TKTR-RPT-LINE
+           WRITE TKTR-RPT-LINE
+
+           PERFORM 1000-READ-SORTED
+           PERFORM UNTIL M01-SORTED-EOF
+               ADD 1 TO WS-GRAND-COUNT
+               IF WS-FIRST-RECORD = 'N' AND
+                       (WS-SD-TX-DATE NOT = WS-PRIOR-DATE OR
+                        WS-SD-TX-KIND NOT = WS-PRIOR-KIND)
+                   PERFORM 3000-PRINT-GROUP-LINE
+                   PERFORM 2000-INIT-GROUP-TOTALS
+               END-IF
+               IF WS-FIRST-RECORD = 'Y'
+                   PERFORM 2000-INIT-GROUP-TOTALS
+               END-IF
+               ADD 1                TO WS-GRP-COUNT
+               ADD WS-SD-APPLY-UNITS TO WS-GRP-UNITS
+               MOVE WS-SD-TX-DATE TO WS-PRIOR-DATE
+               MOVE WS-SD-TX-KIND TO WS-PRIOR-KIND
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 1000-READ-SORTED
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 3000-PRINT-GROUP-LINE
+           END-IF
+
+           MOVE SPACES TO TKTR-RPT-LINE
+           WRITE TKTR-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-GRAND-COUNT
+               DELIMITED BY SIZE INTO TKTR-RPT-LINE
+           WRITE TKTR-RPT-LINE
+           STRING "DATE/KIND GROUPS........: " WS-GROUP-COUNT
+               DELIMITED BY SIZE INTO TKTR-RPT-LINE
+           WRITE TKTR-RPT-LINE
+
+           CLOSE M01-SORTED TKTR-RPT-FILE
+           STOP RUN.
+
+       1000-READ-SORTED.
+           READ M01-SORTED INTO WS-M01-SORTED-REC
+               AT END SET M01-SORTED-EOF TO TRUE
+           END-READ.
+
+       2000-INIT-GROUP-TOTALS.
+           MOVE 0 TO WS-GRP-COUNT
+           MOVE 0 TO WS-GRP-UNITS.
+
+       3000-PRINT-GROUP-LINE.
+           ADD 1 TO WS-GROUP-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PRIOR-DATE TO WS-D-TX-DATE
+           MOVE WS-PRIOR-KIND TO WS-D-TX-KIND
+           MOVE WS-GRP-COUNT  TO WS-D-COUNT
+           MOVE WS-GRP-UNITS  TO WS-D-UNITS
+           MOVE WS-DETAIL-LINE TO TKTR-RPT-LINE
+           WRITE TKTR-RPT-LINE.
