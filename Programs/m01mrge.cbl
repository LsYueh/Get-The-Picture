@@ -0,0 +1,207 @@
+      * M01MRGE - 零股整合帳戶(MERGE-ASSIGN)彙總報表
+      * 掃描 M01 各筆申請人槽位，凡指定零股整合帳戶(MERGE-ASSIGN=
+      * 'Y')者，依ETF別/券商別列示其保管銀行帳號(KEEP-ACNT)及身份
+      * 碼，供股務單位彙整零股應併入之整合帳戶清單，不必逐筆申報
+      * 檔翻閱查找。超過 3 名共同申請人者，第4筆以後之 MERGE-ASSIGN
+      * 存於 M01APPL 超額申請人明細檔，亦併入本報表，否則聯名帳戶
+      * 案件之零股整合對象將被遺漏。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+      *   2026-08-09  併入 M01APPL 超額申請人明細檔之 MERGE-ASSIGN
+      *               (與 M01APLED 採同一配對比對法)
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01MRGE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01APPL-FILE ASSIGN TO "M01APPL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M01MRGE.S01".
+           SELECT SORT-WORK-AC ASSIGN TO "M01MRGE.SAC".
+           SELECT M01-SORTED ASSIGN TO "M01MRGE.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAC-SORTED ASSIGN TO "M01MRGE.DAC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MRG-RPT-FILE ASSIGN TO "M01MRGE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M01APPL-FILE.
+       COPY m01appl.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-AC.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==SORT-AC-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  MAC-SORTED.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==MAC-SORTED-REC.==.
+
+       FD  MRG-RPT-FILE.
+       01  MRG-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+       01  WS-MAC-EOF               PIC X VALUE 'N'.
+           88  MAC-EOF                    VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-SUB                   PIC 9(01).
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-MERGE-COUNT           PIC 9(07) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "ODD-LOT CONSOLIDATION ACCOUNT REPORT".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "ETF-ID BROKER TX-DATE  SEQ ACNT-BROKER ACNT-NO KEEP-ACNT".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-ACNT-BROKER     PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-ACNT-NO         PIC 9(07).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-KEEP-ACNT       PIC X(11).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-ID-CODE         PIC X(03).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-AC
+               ON ASCENDING KEY MAC-KEY OF SORT-AC-REC
+               USING M01APPL-FILE GIVING MAC-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT MAC-SORTED
+           OPEN OUTPUT MRG-RPT-FILE
+           MOVE WS-HDR-1 TO MRG-RPT-LINE
+           WRITE MRG-RPT-LINE
+           MOVE WS-HDR-2 TO MRG-RPT-LINE
+           WRITE MRG-RPT-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM 1100-READ-MAC
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 1200-BUILD-M01-KEY
+               PERFORM 2000-CHECK-RECORD
+               PERFORM 2100-CHECK-OVERFLOW-GROUP
+               PERFORM 1000-READ-M01
+           END-PERFORM
+
+           MOVE SPACES TO MRG-RPT-LINE
+           WRITE MRG-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO MRG-RPT-LINE
+           WRITE MRG-RPT-LINE
+           STRING "CONSOLIDATION ACCOUNTS.: " WS-MERGE-COUNT
+               DELIMITED BY SIZE INTO MRG-RPT-LINE
+           WRITE MRG-RPT-LINE
+
+           CLOSE M01-SORTED MAC-SORTED MRG-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+       1100-READ-MAC.
+           READ MAC-SORTED
+               AT END SET MAC-EOF TO TRUE
+           END-READ.
+
+       1200-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+       2000-CHECK-RECORD.
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+               IF ACNT-NO OF M01-SORTED-REC (WS-SUB) NOT = 0 AND
+                       MERGE-ASSIGN OF M01-SORTED-REC (WS-SUB) = 'Y'
+                   PERFORM 3000-PRINT-MERGE-LINE
+               END-IF
+           END-PERFORM.
+
+      * 併列 M01APPL 超額申請人明細檔中鍵值相同且指定零股整合帳戶
+      * 者；兩檔皆假設依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 遞增排序，
+      * 採配對比對法(match-merge)依序前進游標。
+       2100-CHECK-OVERFLOW-GROUP.
+           PERFORM UNTIL MAC-EOF
+               IF MAC-ETF-ID    OF MAC-SORTED-REC = WS-M01-ETF-ID    AND
+                  MAC-BROKER-ID OF MAC-SORTED-REC = WS-M01-BROKER-ID AND
+                  MAC-TX-DATE   OF MAC-SORTED-REC = WS-M01-TX-DATE   AND
+                  MAC-SEQNO     OF MAC-SORTED-REC = WS-M01-SEQNO
+                   IF MAC-MERGE-ASSIGN OF MAC-SORTED-REC = 'Y'
+                       PERFORM 3100-PRINT-OVERFLOW-MERGE-LINE
+                   END-IF
+                   PERFORM 1100-READ-MAC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       3000-PRINT-MERGE-LINE.
+           ADD 1 TO WS-MERGE-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-D-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-D-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-D-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-D-SEQNO
+           MOVE ACNT-BROKER OF M01-SORTED-REC (WS-SUB)
+               TO WS-D-ACNT-BROKER
+           MOVE ACNT-NO OF M01-SORTED-REC (WS-SUB)   TO WS-D-ACNT-NO
+           MOVE KEEP-ACNT OF M01-SORTED-REC (WS-SUB) TO WS-D-KEEP-ACNT
+           MOVE ID-CODE OF M01-SORTED-REC (WS-SUB)   TO WS-D-ID-CODE
+           MOVE WS-DETAIL-LINE      TO MRG-RPT-LINE
+           WRITE MRG-RPT-LINE.
+
+       3100-PRINT-OVERFLOW-MERGE-LINE.
+           ADD 1 TO WS-MERGE-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-M01-ETF-ID       TO WS-D-ETF-ID
+           MOVE WS-M01-BROKER-ID    TO WS-D-BROKER-ID
+           MOVE WS-M01-TX-DATE      TO WS-D-TX-DATE
+           MOVE WS-M01-SEQNO        TO WS-D-SEQNO
+           MOVE MAC-ACNT-BROKER OF MAC-SORTED-REC
+               TO WS-D-ACNT-BROKER
+           MOVE MAC-ACNT-NO OF MAC-SORTED-REC   TO WS-D-ACNT-NO
+           MOVE MAC-KEEP-ACNT OF MAC-SORTED-REC TO WS-D-KEEP-ACNT
+           MOVE MAC-ID-CODE OF MAC-SORTED-REC   TO WS-D-ID-CODE
+           MOVE WS-DETAIL-LINE      TO MRG-RPT-LINE
+           WRITE MRG-RPT-LINE.
