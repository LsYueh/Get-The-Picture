@@ -0,0 +1,188 @@
+      * M01CNCL - M01 同日取消/更正申報處理
+      * 掃描 M01 檔中 TRAN-CODE = 'C' 的取消申報記錄，其 CANCEL-SEQNO
+      * 指向同一 ETF-ID/BROKER-ID/TX-DATE 下欲作廢的原申報流水號，
+      * 將原申報記錄的 STATE 更新為已取消(C)，讓券商能在收單截止前
+      * 撤銷當日已送出的申報，而不必人工刪除、重送。取消申報表上限
+      * 為 5000 筆，超過上限後的取消申報不再納入比對，屆時於例外
+      * 清單列印一次警告，避免表格溢滿卻無聲漏檢。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+      *   2026-08-09  取消申報表溢滿時於例外清單加印警告訊息
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01CNCL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01-UPDATED ASSIGN TO "M01CNCL.OUT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M01CNCL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M01-UPDATED.
+       01  M01-OUT-REC              PIC X(300).
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+
+       01  WS-CANCEL-TABLE.
+           05  WS-CANCEL-COUNT      PIC 9(04) VALUE 0.
+           05  WS-CANCEL-ENTRY OCCURS 5000 TIMES
+                   INDEXED BY WS-CX.
+               10  WS-CX-ETF-ID     PIC X(06).
+               10  WS-CX-BROKER-ID  PIC X(04).
+               10  WS-CX-TX-DATE    PIC 9(08).
+               10  WS-CX-SEQNO      PIC X(03).
+               10  WS-CX-MATCHED    PIC X(01) VALUE 'N'.
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  TARGET-FOUND               VALUE 'Y'.
+
+       01  WS-TABLE-FULL-SW         PIC X VALUE 'N'.
+           88  TABLE-FULL-WARNED         VALUE 'Y'.
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-CANCEL-REC-COUNT      PIC 9(07) VALUE 0.
+       01  WS-APPLIED-COUNT         PIC 9(07) VALUE 0.
+       01  WS-UNMATCHED-COUNT       PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT M01-FILE
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "M01 SAME-DAY CANCELLATION PROCESSING" TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           PERFORM 1000-BUILD-CANCEL-TABLE
+
+           CLOSE M01-FILE
+           OPEN INPUT M01-FILE
+           OPEN OUTPUT M01-UPDATED
+           MOVE 'N' TO WS-EOF
+           PERFORM 2000-READ-M01
+           PERFORM UNTIL M01-EOF
+               PERFORM 3000-APPLY-CANCEL-IF-TARGET
+               WRITE M01-OUT-REC FROM M01
+               PERFORM 2000-READ-M01
+           END-PERFORM
+
+           PERFORM 4000-COUNT-UNMATCHED
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "CANCEL REQUESTS FOUND..: " WS-CANCEL-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "CANCELLATIONS APPLIED..: " WS-APPLIED-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "UNMATCHED CANCEL REQS..: " WS-UNMATCHED-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE M01-FILE M01-UPDATED ERR-RPT-FILE
+           STOP RUN.
+
+      * 第一遍：收集所有取消申報記錄所指向的原始記錄鍵值。
+       1000-BUILD-CANCEL-TABLE.
+           PERFORM 2000-READ-M01
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               IF TRAN-CODE-CANCEL
+                   ADD 1 TO WS-CANCEL-REC-COUNT
+                   IF WS-CANCEL-COUNT < 5000
+                       ADD 1 TO WS-CANCEL-COUNT
+                       MOVE ETF-ID       TO
+                           WS-CX-ETF-ID(WS-CANCEL-COUNT)
+                       MOVE BROKER-ID    TO
+                           WS-CX-BROKER-ID(WS-CANCEL-COUNT)
+                       MOVE TX-DATE      TO
+                           WS-CX-TX-DATE(WS-CANCEL-COUNT)
+                       MOVE CANCEL-SEQNO TO
+                           WS-CX-SEQNO(WS-CANCEL-COUNT)
+                   ELSE
+                       IF NOT TABLE-FULL-WARNED
+                           SET TABLE-FULL-WARNED TO TRUE
+                           MOVE SPACES TO ERR-RPT-LINE
+                           STRING "*** WARNING: CANCEL TABLE FULL "
+                               DELIMITED BY SIZE
+                               "(5000) - SOME CANCELS MAY BE MISSED ***"
+                               DELIMITED BY SIZE
+                               INTO ERR-RPT-LINE
+                           WRITE ERR-RPT-LINE
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 2000-READ-M01
+           END-PERFORM.
+
+       2000-READ-M01.
+           READ M01-FILE
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+      * 第二遍：逐筆判斷本記錄流水號是否為某取消申報的目標，
+      * 若是則將 STATE 更新為已取消。
+       3000-APPLY-CANCEL-IF-TARGET.
+           MOVE 'N' TO WS-FOUND-SW
+           IF WS-CANCEL-COUNT > 0
+               PERFORM VARYING WS-CX FROM 1 BY 1
+                       UNTIL WS-CX > WS-CANCEL-COUNT
+                   IF WS-CX-ETF-ID(WS-CX)    = ETF-ID    AND
+                      WS-CX-BROKER-ID(WS-CX) = BROKER-ID AND
+                      WS-CX-TX-DATE(WS-CX)   = TX-DATE   AND
+                      WS-CX-SEQNO(WS-CX)     = SEQNO
+                       SET TARGET-FOUND TO TRUE
+                       MOVE 'Y' TO WS-CX-MATCHED(WS-CX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF TARGET-FOUND
+               SET STATE-CANCELLED TO TRUE
+               ADD 1 TO WS-APPLIED-COUNT
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE ETF-ID    TO WS-D-ETF-ID
+               MOVE BROKER-ID TO WS-D-BROKER-ID
+               MOVE TX-DATE   TO WS-D-TX-DATE
+               MOVE SEQNO     TO WS-D-SEQNO
+               MOVE "ORIGINAL RECORD CANCELLED" TO WS-D-REASON
+               MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+               WRITE ERR-RPT-LINE
+           END-IF.
+
+       4000-COUNT-UNMATCHED.
+           IF WS-CANCEL-COUNT > 0
+               PERFORM VARYING WS-CX FROM 1 BY 1
+                       UNTIL WS-CX > WS-CANCEL-COUNT
+                   IF WS-CX-MATCHED(WS-CX) = 'N'
+                       ADD 1 TO WS-UNMATCHED-COUNT
+                   END-IF
+               END-PERFORM
+           END-IF.
