@@ -0,0 +1,131 @@
+      * M01CASHV - M01 現金買回金額(AMOUNT)合理性檢核
+      * 對 TX-CASH = 'Y' 之記錄，檢查 AMOUNT 相對於 APPLY-FEE 及
+      * MANAGEMENT-CHARGE 是否合理：淨額(AMOUNT減兩項費用)不得為
+      * 零或負值，且每基數平均金額須落在合理區間內，避免鍵值錯誤
+      * 一路流到發行人才被 M04 退件。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01CASHV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M01CASHV.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+
+      * 每基數合理現金申贖金額區間(新台幣)，供離譜鍵值檢核用，
+      * 可依實際商品類型調整。
+       01  WS-MIN-PER-UNIT-AMOUNT   PIC 9(09) VALUE 100.
+       01  WS-MAX-PER-UNIT-AMOUNT   PIC 9(09) VALUE 5000000.
+
+       01  WS-NET-AMOUNT            PIC S9(18) COMP-3.
+       01  WS-TOTAL-CHARGE          PIC 9(09).
+       01  WS-PER-UNIT-AMOUNT       PIC 9(16).
+       01  WS-REASON-TEXT           PIC X(45).
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-CHECKED-COUNT         PIC 9(07) VALUE 0.
+       01  WS-ERR-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-AMOUNT          PIC Z(17)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(45).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT M01-FILE
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "CASH REDEMPTION AMOUNT SANITY CHECK" TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           PERFORM 1000-READ-M01
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               IF TX-CASH = 'Y'
+                   ADD 1 TO WS-CHECKED-COUNT
+                   PERFORM 2000-EDIT-AMOUNT
+               END-IF
+               PERFORM 1000-READ-M01
+           END-PERFORM
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ....: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "CASH RECORDS CHECKED: " WS-CHECKED-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "RECORDS FLAGGED.....: " WS-ERR-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           CLOSE M01-FILE ERR-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-FILE
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+       2000-EDIT-AMOUNT.
+           COMPUTE WS-TOTAL-CHARGE = APPLY-FEE + MANAGEMENT-CHARGE
+           COMPUTE WS-NET-AMOUNT = AMOUNT - WS-TOTAL-CHARGE
+
+           IF AMOUNT = 0
+               MOVE "AMOUNT IS ZERO FOR CASH REDEMPTION" TO
+                   WS-REASON-TEXT
+               PERFORM 3000-WRITE-EXCEPTION
+           ELSE
+               IF WS-NET-AMOUNT <= 0
+                   MOVE "NET AMOUNT AFTER FEES IS ZERO OR NEGATIVE"
+                       TO WS-REASON-TEXT
+                   PERFORM 3000-WRITE-EXCEPTION
+               ELSE
+                   IF APPLICATION-UNITS > 0
+                       COMPUTE WS-PER-UNIT-AMOUNT =
+                           AMOUNT / APPLICATION-UNITS
+                       IF WS-PER-UNIT-AMOUNT < WS-MIN-PER-UNIT-AMOUNT
+                           OR WS-PER-UNIT-AMOUNT >
+                               WS-MAX-PER-UNIT-AMOUNT
+                           MOVE "AMOUNT PER UNIT OUT OF PLAUSIBLE RANGE"
+                               TO WS-REASON-TEXT
+                           PERFORM 3000-WRITE-EXCEPTION
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       3000-WRITE-EXCEPTION.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE ETF-ID    TO WS-D-ETF-ID
+           MOVE BROKER-ID TO WS-D-BROKER-ID
+           MOVE TX-DATE   TO WS-D-TX-DATE
+           MOVE SEQNO     TO WS-D-SEQNO
+           MOVE AMOUNT    TO WS-D-AMOUNT
+           MOVE WS-REASON-TEXT TO WS-D-REASON
+           MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           ADD 1 TO WS-ERR-COUNT.
