@@ -0,0 +1,121 @@
+      * M01BRCK - 券商代表號格式/檢查碼驗證
+      * 券商代表號(BROKER-ID)固定4碼數字，末碼為檢查碼，取前3碼
+      * 分別乘以權數3、2、1加總後除10取餘數而得；凡代號非純數字
+      * 或檢查碼不符者，均視為代表號輸入錯誤，於例外清單中列示，
+      * 避免申報時因代表號鍵入錯誤而誤植至他券商帳下。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01BRCK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M01BRCK.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+
+       01  WS-BROKER-NUMERIC        PIC 9(04).
+       01  WS-BROKER-DIGITS REDEFINES WS-BROKER-NUMERIC.
+           05  WS-BR-D1             PIC 9(01).
+           05  WS-BR-D2             PIC 9(01).
+           05  WS-BR-D3             PIC 9(01).
+           05  WS-BR-CHECK          PIC 9(01).
+
+       01  WS-COMPUTED-CHECK        PIC 9(02).
+       01  WS-EXPECTED-CHECK        PIC 9(01).
+
+       01  WS-VALID-SW              PIC X VALUE 'N'.
+           88  BROKER-VALID               VALUE 'Y'.
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-ERR-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(45).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT M01-FILE
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "BROKER-ID CHECKSUM / FORMAT VALIDATION"
+               TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 2000-EDIT-BROKER-ID
+               PERFORM 1000-READ-M01
+           END-PERFORM
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "BROKER-ID REJECTS......: " WS-ERR-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE M01-FILE ERR-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-FILE
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+      * 驗證代表號是否純數字並符合檢查碼公式;非純數字者無法轉為
+      * 數字比對，直接視為格式錯誤。
+       2000-EDIT-BROKER-ID.
+           MOVE 'N' TO WS-VALID-SW
+           IF BROKER-ID IS NUMERIC
+               MOVE BROKER-ID TO WS-BROKER-NUMERIC
+               COMPUTE WS-COMPUTED-CHECK =
+                   FUNCTION MOD
+                       (WS-BR-D1 * 3 + WS-BR-D2 * 2 + WS-BR-D3 * 1, 10)
+               MOVE WS-BR-CHECK TO WS-EXPECTED-CHECK
+               IF WS-COMPUTED-CHECK = WS-EXPECTED-CHECK
+                   SET BROKER-VALID TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT BROKER-VALID
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE ETF-ID    TO WS-D-ETF-ID
+               MOVE BROKER-ID TO WS-D-BROKER-ID
+               MOVE TX-DATE   TO WS-D-TX-DATE
+               MOVE SEQNO     TO WS-D-SEQNO
+               IF BROKER-ID IS NOT NUMERIC
+                   MOVE "BROKER-ID IS NOT NUMERIC" TO WS-D-REASON
+               ELSE
+                   MOVE "BROKER-ID CHECK DIGIT MISMATCH"
+                       TO WS-D-REASON
+               END-IF
+               MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+               WRITE ERR-RPT-LINE
+               ADD 1 TO WS-ERR-COUNT
+           END-IF.
