@@ -0,0 +1,141 @@
+      * M01DUPE - M01 重複申報偵測
+      * 逐筆讀取 M01 檔，依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 建立已處理
+      * 鍵值表，凡同一鍵值第二次出現(重送或鍵入錯誤導致流水號重複)
+      * 均列示於例外清單，避免同一筆申報被重複處理兩次。已處理鍵值
+      * 表筆數上限為 20000 筆，超過上限後的鍵值不再納入比對，屆時於
+      * 例外清單列印一次警告，避免表格溢滿卻無聲漏檢。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  已處理鍵值表溢滿時於例外清單加印警告訊息
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01DUPE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M01DUPE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-COUNT        PIC 9(05) VALUE 0.
+           05  WS-SEEN-ENTRY OCCURS 20000 TIMES
+                   INDEXED BY WS-SX.
+               10  WS-SN-ETF-ID         PIC X(06).
+               10  WS-SN-BROKER-ID      PIC X(04).
+               10  WS-SN-TX-DATE        PIC 9(08).
+               10  WS-SN-SEQNO          PIC X(03).
+
+       01  WS-DUP-SW                PIC X VALUE 'N'.
+           88  KEY-IS-DUPLICATE           VALUE 'Y'.
+
+       01  WS-TABLE-FULL-SW         PIC X VALUE 'N'.
+           88  TABLE-FULL-WARNED         VALUE 'Y'.
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-DUP-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(50).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT M01-FILE
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "M01 DUPLICATE-SUBMISSION DETECTION" TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 2000-CHECK-DUPLICATE
+               PERFORM 1000-READ-M01
+           END-PERFORM
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "DUPLICATE SUBMISSIONS..: " WS-DUP-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE M01-FILE ERR-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-FILE
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+      * 於已處理鍵值表中線性搜尋本筆鍵值；找到則視為重複，否則將
+      * 本筆鍵值加入表中供後續記錄比對。
+       2000-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-DUP-SW
+           IF WS-SEEN-COUNT > 0
+               PERFORM VARYING WS-SX FROM 1 BY 1
+                       UNTIL WS-SX > WS-SEEN-COUNT
+                   IF WS-SN-ETF-ID(WS-SX)    = ETF-ID    AND
+                      WS-SN-BROKER-ID(WS-SX) = BROKER-ID AND
+                      WS-SN-TX-DATE(WS-SX)   = TX-DATE   AND
+                      WS-SN-SEQNO(WS-SX)     = SEQNO
+                       SET KEY-IS-DUPLICATE TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF KEY-IS-DUPLICATE
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE ETF-ID    TO WS-D-ETF-ID
+               MOVE BROKER-ID TO WS-D-BROKER-ID
+               MOVE TX-DATE   TO WS-D-TX-DATE
+               MOVE SEQNO     TO WS-D-SEQNO
+               MOVE "DUPLICATE ETF-ID/BROKER-ID/TX-DATE/SEQNO"
+                   TO WS-D-REASON
+               MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+               WRITE ERR-RPT-LINE
+               ADD 1 TO WS-DUP-COUNT
+           ELSE
+               IF WS-SEEN-COUNT < 20000
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE ETF-ID    TO WS-SN-ETF-ID(WS-SEEN-COUNT)
+                   MOVE BROKER-ID TO WS-SN-BROKER-ID(WS-SEEN-COUNT)
+                   MOVE TX-DATE   TO WS-SN-TX-DATE(WS-SEEN-COUNT)
+                   MOVE SEQNO     TO WS-SN-SEQNO(WS-SEEN-COUNT)
+               ELSE
+                   IF NOT TABLE-FULL-WARNED
+                       SET TABLE-FULL-WARNED TO TRUE
+                       MOVE SPACES TO ERR-RPT-LINE
+                       STRING "*** WARNING: SEEN-KEY TABLE FULL "
+                           DELIMITED BY SIZE
+                           "(20000) - DUPLICATES MAY BE MISSED ***"
+                           DELIMITED BY SIZE
+                           INTO ERR-RPT-LINE
+                       WRITE ERR-RPT-LINE
+                   END-IF
+               END-IF
+           END-IF.
