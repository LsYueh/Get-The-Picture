@@ -0,0 +1,165 @@
+      * M04DMTR - 發行人回覆時效/駁回率跨月趨勢報表
+      * 讀取由 M04DMEX 累加建置之資料超市檔 M04DM.LOG(可能橫跨數月
+      * 之回覆紀錄)，依 ETF-ID+BROKER-ID 彙總平均回覆天數與駁回率，
+      * 供管理階層檢視趨勢，不必逐日重新翻閱回覆檔。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M04DMTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DM-LOG-FILE ASSIGN TO "M04DM.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "M04DMTR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DM-LOG-FILE.
+       01  DM-LOG-LINE                  PIC X(35).
+
+       FD  RPT-FILE.
+       01  RPT-LINE                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY m04dm.
+
+       01  WS-EOF                    PIC X VALUE 'N'.
+           88  DM-EOF                     VALUE 'Y'.
+
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-COUNT        PIC 9(04) VALUE 0.
+           05  WS-GROUP-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-GX.
+               10  WS-GR-ETF-ID          PIC X(06).
+               10  WS-GR-BROKER-ID       PIC X(04).
+               10  WS-GR-TOTAL-COUNT     PIC 9(07).
+               10  WS-GR-FAIL-COUNT      PIC 9(07).
+               10  WS-GR-TURNAROUND-SUM  PIC 9(09).
+
+       01  WS-FOUND-SW               PIC X VALUE 'N'.
+           88  GROUP-FOUND                VALUE 'Y'.
+
+       01  WS-FULL-SW                PIC X VALUE 'N'.
+           88  GROUP-TABLE-FULL           VALUE 'Y'.
+
+       01  WS-REC-COUNT              PIC 9(07) VALUE 0.
+       01  WS-AVG-TURNAROUND         PIC ZZZ9.99.
+       01  WS-FAIL-PCT               PIC ZZ9.99.
+       01  WS-AVG-COMPUTE            PIC 9(05)V99.
+       01  WS-PCT-COMPUTE            PIC 9(03)V99.
+
+       01  WS-HEADING.
+           05  FILLER PIC X(70) VALUE
+               "ISSUER REPLY TURNAROUND / REJECTION-RATE TREND".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID           PIC X(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID        PIC X(04).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-D-TOTAL            PIC ZZZZZZ9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-D-FAIL             PIC ZZZZZZ9.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-D-AVG-DAYS         PIC ZZZ9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-D-FAIL-PCT         PIC ZZ9.99.
+           05  FILLER                PIC X(01) VALUE "%".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT DM-LOG-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE WS-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1000-READ-DM
+           PERFORM UNTIL DM-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 2000-ACCUMULATE-GROUP
+               PERFORM 1000-READ-DM
+           END-PERFORM
+
+           PERFORM 3000-PRINT-GROUPS
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "DATAMART RECORDS READ..: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE DM-LOG-FILE RPT-FILE
+           STOP RUN.
+
+       1000-READ-DM.
+           READ DM-LOG-FILE INTO M04DM-RECORD
+               AT END SET DM-EOF TO TRUE
+           END-READ.
+
+      * 依 ETF-ID+BROKER-ID 於彙總表中線性搜尋累加，找不到則新增一筆
+      * 群組項目。表格已滿且為新鍵值時設定 WS-FULL-SW，WS-GX 此時
+      * 不可用，不再累加本筆資料。
+       2000-ACCUMULATE-GROUP.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 'N' TO WS-FULL-SW
+           IF WS-GROUP-COUNT > 0
+               PERFORM VARYING WS-GX FROM 1 BY 1
+                       UNTIL WS-GX > WS-GROUP-COUNT
+                   IF WS-GR-ETF-ID(WS-GX)    = DM-ETF-ID AND
+                      WS-GR-BROKER-ID(WS-GX) = DM-BROKER-ID
+                       SET GROUP-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT GROUP-FOUND
+               IF WS-GROUP-COUNT < 2000
+                   ADD 1 TO WS-GROUP-COUNT
+                   SET WS-GX TO WS-GROUP-COUNT
+                   MOVE DM-ETF-ID    TO WS-GR-ETF-ID(WS-GX)
+                   MOVE DM-BROKER-ID TO WS-GR-BROKER-ID(WS-GX)
+                   MOVE 0            TO WS-GR-TOTAL-COUNT(WS-GX)
+                   MOVE 0            TO WS-GR-FAIL-COUNT(WS-GX)
+                   MOVE 0            TO WS-GR-TURNAROUND-SUM(WS-GX)
+               ELSE
+                   SET GROUP-TABLE-FULL TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT GROUP-TABLE-FULL
+               ADD 1 TO WS-GR-TOTAL-COUNT(WS-GX)
+               ADD DM-TURNAROUND-DAYS TO WS-GR-TURNAROUND-SUM(WS-GX)
+               IF DM-RESULT = '9'
+                   ADD 1 TO WS-GR-FAIL-COUNT(WS-GX)
+               END-IF
+           END-IF.
+
+       3000-PRINT-GROUPS.
+           IF WS-GROUP-COUNT > 0
+               PERFORM VARYING WS-GX FROM 1 BY 1
+                       UNTIL WS-GX > WS-GROUP-COUNT
+                   COMPUTE WS-AVG-COMPUTE ROUNDED =
+                       WS-GR-TURNAROUND-SUM(WS-GX)
+                           / WS-GR-TOTAL-COUNT(WS-GX)
+                   COMPUTE WS-PCT-COMPUTE ROUNDED =
+                       WS-GR-FAIL-COUNT(WS-GX) * 100
+                           / WS-GR-TOTAL-COUNT(WS-GX)
+                   MOVE WS-AVG-COMPUTE TO WS-AVG-TURNAROUND
+                   MOVE WS-PCT-COMPUTE TO WS-FAIL-PCT
+
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE WS-GR-ETF-ID(WS-GX)    TO WS-D-ETF-ID
+                   MOVE WS-GR-BROKER-ID(WS-GX) TO WS-D-BROKER-ID
+                   MOVE WS-GR-TOTAL-COUNT(WS-GX) TO WS-D-TOTAL
+                   MOVE WS-GR-FAIL-COUNT(WS-GX)  TO WS-D-FAIL
+                   MOVE WS-AVG-TURNAROUND TO WS-D-AVG-DAYS
+                   MOVE WS-FAIL-PCT       TO WS-D-FAIL-PCT
+                   MOVE WS-DETAIL-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+               END-PERFORM
+           END-IF.
