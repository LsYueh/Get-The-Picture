@@ -0,0 +1,165 @@
+      * M02ARBI - 套利賣空部位限額監控報表
+      * 將 M02 依股票代號排序後，逐股加總當日套利賣空部位(M02-
+      * ARBITRAGE-NOS)，並與控制檔設定之單股套利賣空限額比較，
+      * 超限者於報表中標示，供投資單位控管套利活動不逾主管機關
+      * 或公司內部訂定之賣空上限。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02ARBI.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M02ARBI.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "M02ARBI.SRT".
+           SELECT M02-SORTED ASSIGN TO "M02ARBI.SRD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ARBI-RPT-FILE ASSIGN TO "M02ARBI.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-LEAD            PIC X(33).
+           05  SORT-STKNO           PIC X(06).
+           05  SORT-REST            PIC X(111).
+
+       FD  M02-SORTED.
+       01  SORTED-REC.
+           05  WS-SD-TRAN-CODE      PIC X(01).
+           05  WS-SD-ETF-ID         PIC X(06).
+           05  WS-SD-BROKER-ID      PIC X(04).
+           05  WS-SD-TX-DATE        PIC 9(08).
+           05  WS-SD-SEQNO          PIC X(03).
+           05  WS-SD-ACNT-BROKER    PIC X(04).
+           05  WS-SD-ACNT-NO        PIC 9(07).
+           05  WS-SD-STKNO          PIC X(06).
+           05  WS-SD-NORMAL-NOS     PIC 9(10).
+           05  WS-SD-BORROW-NOS     PIC 9(10).
+           05  WS-SD-T1-NOS         PIC 9(10).
+           05  WS-SD-T-NOS          PIC 9(10).
+           05  WS-SD-LACK-NOS       PIC 9(10).
+           05  WS-SD-CASH-IN-LIEU   PIC X(01).
+           05  WS-SD-LIEU-REASON    PIC X(01).
+           05  WS-SD-QFII-AVB-NOS   PIC 9(10).
+           05  WS-SD-ARBITRAGE-NOS  PIC 9(10).
+           05  WS-SD-ERROR-CODE     PIC X(02).
+           05  WS-SD-STOCK-NOS-5    PIC 9(10).
+           05  FILLER               PIC X(27).
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-ARBI-LIMIT       PIC 9(10).  *> 套利賣空單股限額
+
+       FD  ARBI-RPT-FILE.
+       01  ARBI-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M02-SORTED-EOF             VALUE 'Y'.
+
+       01  WS-ARBI-LIMIT            PIC 9(10).
+
+       01  WS-PRIOR-STKNO           PIC X(06) VALUE SPACES.
+       01  WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+
+       01  WS-STK-ARBI-TOTAL        PIC 9(11).
+
+       01  WS-STK-COUNT             PIC 9(07) VALUE 0.
+       01  WS-EXCEED-COUNT          PIC 9(07) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "ARBITRAGE SHORT-POSITION LIMIT MONITOR".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "STKNO   ARBITRAGE-TOTAL  LIMIT       STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-ARBI-TOTAL      PIC Z(10)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-LIMIT           PIC Z(9)9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STATUS          PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END MOVE 0 TO CTL-ARBI-LIMIT
+           END-READ
+           MOVE CTL-ARBI-LIMIT TO WS-ARBI-LIMIT
+           CLOSE CTL-FILE
+
+           SORT SORT-WORK ON ASCENDING KEY SORT-STKNO
+               USING M02-FILE
+               GIVING M02-SORTED
+
+           OPEN INPUT M02-SORTED
+           OPEN OUTPUT ARBI-RPT-FILE
+           MOVE WS-HDR-1 TO ARBI-RPT-LINE
+           WRITE ARBI-RPT-LINE
+           MOVE WS-HDR-2 TO ARBI-RPT-LINE
+           WRITE ARBI-RPT-LINE
+
+           PERFORM 1000-READ-SORTED
+           PERFORM UNTIL M02-SORTED-EOF
+               IF WS-FIRST-RECORD = 'N' AND
+                       WS-SD-STKNO NOT = WS-PRIOR-STKNO
+                   PERFORM 3000-PRINT-STOCK-LINE
+                   MOVE 0 TO WS-STK-ARBI-TOTAL
+               END-IF
+               IF WS-FIRST-RECORD = 'Y'
+                   MOVE 0 TO WS-STK-ARBI-TOTAL
+               END-IF
+               ADD WS-SD-ARBITRAGE-NOS TO WS-STK-ARBI-TOTAL
+               MOVE WS-SD-STKNO TO WS-PRIOR-STKNO
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 1000-READ-SORTED
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 3000-PRINT-STOCK-LINE
+           END-IF
+
+           MOVE SPACES TO ARBI-RPT-LINE
+           WRITE ARBI-RPT-LINE
+           STRING "STOCKS REPORTED......: " WS-STK-COUNT
+               DELIMITED BY SIZE INTO ARBI-RPT-LINE
+           WRITE ARBI-RPT-LINE
+           STRING "STOCKS OVER LIMIT.....: " WS-EXCEED-COUNT
+               DELIMITED BY SIZE INTO ARBI-RPT-LINE
+           WRITE ARBI-RPT-LINE
+
+           CLOSE M02-SORTED ARBI-RPT-FILE
+           STOP RUN.
+
+       1000-READ-SORTED.
+           READ M02-SORTED
+               AT END SET M02-SORTED-EOF TO TRUE
+           END-READ.
+
+       3000-PRINT-STOCK-LINE.
+           ADD 1 TO WS-STK-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PRIOR-STKNO    TO WS-D-STKNO
+           MOVE WS-STK-ARBI-TOTAL TO WS-D-ARBI-TOTAL
+           MOVE WS-ARBI-LIMIT     TO WS-D-LIMIT
+           IF WS-ARBI-LIMIT > 0 AND
+                   WS-STK-ARBI-TOTAL > WS-ARBI-LIMIT
+               MOVE "*** OVER LIMIT ***" TO WS-D-STATUS
+               ADD 1 TO WS-EXCEED-COUNT
+           ELSE
+               MOVE "OK" TO WS-D-STATUS
+           END-IF
+           MOVE WS-DETAIL-LINE TO ARBI-RPT-LINE
+           WRITE ARBI-RPT-LINE.
