@@ -0,0 +1,169 @@
+      * M01BEXP - 券商跨基金合併申贖曝險彙總報表
+      * 依券商代表號(BROKER-ID)彙總其於所有 ETF 之申購/買回基數
+      * (APPLICATION-UNITS)及現金申贖金額(AMOUNT)，供管理階層掌握
+      * 各券商合併於全部基金之申贖曝險，不必逐檔分基金檢視。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01BEXP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "M01BEXP.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+
+       01  WS-BROKER-TABLE.
+           05  WS-BROKER-COUNT      PIC 9(04) VALUE 0.
+           05  WS-BROKER-ENTRY OCCURS 1000 TIMES
+                   INDEXED BY WS-BX.
+               10  WS-BR-BROKER-ID      PIC X(04).
+               10  WS-BR-ETF-COUNT      PIC 9(04).
+               10  WS-BR-UNITS          PIC 9(11).
+               10  WS-BR-CASH-AMOUNT    PIC 9(18).
+               10  WS-BR-ETF-LIST OCCURS 200 TIMES.
+                   15  WS-BR-ETF-ID     PIC X(06).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  BROKER-FOUND               VALUE 'Y'.
+
+       01  WS-FULL-SW               PIC X VALUE 'N'.
+           88  BROKER-TABLE-FULL          VALUE 'Y'.
+
+       01  WS-ETF-FOUND-SW          PIC X VALUE 'N'.
+           88  ETF-ALREADY-COUNTED        VALUE 'Y'.
+
+       01  WS-EX                    PIC 9(04).
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-HEADING.
+           05  FILLER PIC X(55) VALUE
+               "BROKER-LEVEL CONSOLIDATED EXPOSURE ACROSS ALL ETFs".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-ETF-COUNT       PIC ZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-UNITS           PIC ZZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-CASH-AMOUNT     PIC ZZZZZZZZZZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT M01-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE WS-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 2000-ACCUMULATE-BROKER
+               PERFORM 1000-READ-M01
+           END-PERFORM
+
+           PERFORM 3000-PRINT-BROKERS
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE M01-FILE RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-FILE
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+      * 依 BROKER-ID 於彙總表中線性搜尋累加，找不到則新增一筆券商
+      * 項目；另於券商項目下之 ETF 清單記錄該券商涉及之基金家數。
+      * 表格已滿且為新鍵值時設定 WS-FULL-SW，WS-BX 此時不可用，不
+      * 再累加本筆資料。
+       2000-ACCUMULATE-BROKER.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 'N' TO WS-FULL-SW
+           IF WS-BROKER-COUNT > 0
+               PERFORM VARYING WS-BX FROM 1 BY 1
+                       UNTIL WS-BX > WS-BROKER-COUNT
+                   IF WS-BR-BROKER-ID(WS-BX) = BROKER-ID
+                       SET BROKER-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT BROKER-FOUND
+               IF WS-BROKER-COUNT < 1000
+                   ADD 1 TO WS-BROKER-COUNT
+                   SET WS-BX TO WS-BROKER-COUNT
+                   MOVE BROKER-ID TO WS-BR-BROKER-ID(WS-BX)
+                   MOVE 0         TO WS-BR-ETF-COUNT(WS-BX)
+                   MOVE 0         TO WS-BR-UNITS(WS-BX)
+                   MOVE 0         TO WS-BR-CASH-AMOUNT(WS-BX)
+               ELSE
+                   SET BROKER-TABLE-FULL TO TRUE
+               END-IF
+           END-IF
+
+           IF NOT BROKER-TABLE-FULL
+               ADD APPLICATION-UNITS TO WS-BR-UNITS(WS-BX)
+               IF TX-CASH = 'Y'
+                   ADD AMOUNT TO WS-BR-CASH-AMOUNT(WS-BX)
+               END-IF
+               PERFORM 2100-ACCUMULATE-ETF-LIST
+           END-IF.
+
+      * 於該券商之基金清單中查是否已計入本 ETF-ID，未計入者新增
+      * 一筆並累加基金家數。
+       2100-ACCUMULATE-ETF-LIST.
+           MOVE 'N' TO WS-ETF-FOUND-SW
+           IF WS-BR-ETF-COUNT(WS-BX) > 0
+               PERFORM VARYING WS-EX FROM 1 BY 1
+                       UNTIL WS-EX > WS-BR-ETF-COUNT(WS-BX)
+                   IF WS-BR-ETF-ID(WS-BX, WS-EX) = ETF-ID
+                       SET ETF-ALREADY-COUNTED TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT ETF-ALREADY-COUNTED AND
+                   WS-BR-ETF-COUNT(WS-BX) < 200
+               ADD 1 TO WS-BR-ETF-COUNT(WS-BX)
+               MOVE ETF-ID TO
+                   WS-BR-ETF-ID(WS-BX, WS-BR-ETF-COUNT(WS-BX))
+           END-IF.
+
+       3000-PRINT-BROKERS.
+           IF WS-BROKER-COUNT > 0
+               PERFORM VARYING WS-BX FROM 1 BY 1
+                       UNTIL WS-BX > WS-BROKER-COUNT
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE WS-BR-BROKER-ID(WS-BX)   TO WS-D-BROKER-ID
+                   MOVE WS-BR-ETF-COUNT(WS-BX)   TO WS-D-ETF-COUNT
+                   MOVE WS-BR-UNITS(WS-BX)       TO WS-D-UNITS
+                   MOVE WS-BR-CASH-AMOUNT(WS-BX) TO WS-D-CASH-AMOUNT
+                   MOVE WS-DETAIL-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+               END-PERFORM
+           END-IF.
