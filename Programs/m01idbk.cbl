@@ -0,0 +1,230 @@
+      * M01IDBK - 申請人身份碼(ID-CODE)月別法規申報統計
+      * 依 ETF-ID 及月份(取 TX-DATE 年月)彙總申請人身份碼(個人、法人
+      * 、外資等)出現次數，供法規申報所需之申購/買回身份別統計，
+      * 免除人工由原始檔逐筆統計 ID-CODE 之作業。超過 3 名共同申請
+      * 人者，第4筆以後之 ID-CODE 存於 M01APPL 超額申請人明細檔，
+      * 亦併入統計，否則聯名帳戶案件之身份別將短計。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  併入 M01APPL 超額申請人明細檔之 ID-CODE
+      *               (與 M01APLED 採同一配對比對法)
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01IDBK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01APPL-FILE ASSIGN TO "M01APPL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M01IDBK.S01".
+           SELECT SORT-WORK-AC ASSIGN TO "M01IDBK.SAC".
+           SELECT M01-SORTED ASSIGN TO "M01IDBK.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAC-SORTED ASSIGN TO "M01IDBK.DAC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "M01IDBK.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M01APPL-FILE.
+       COPY m01appl.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-AC.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==SORT-AC-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  MAC-SORTED.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==MAC-SORTED-REC.==.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+       01  WS-MAC-EOF               PIC X VALUE 'N'.
+           88  MAC-EOF                    VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-TX-YEARMON            PIC 9(06).
+       01  WS-SUB                   PIC 9(01).
+       01  WS-CUR-ETF-ID            PIC X(06).
+       01  WS-CUR-ID-CODE           PIC X(03).
+
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-COUNT       PIC 9(04) VALUE 0.
+           05  WS-GROUP-ENTRY OCCURS 3000 TIMES
+                   INDEXED BY WS-GX.
+               10  WS-GR-ETF-ID         PIC X(06).
+               10  WS-GR-YEARMON        PIC 9(06).
+               10  WS-GR-ID-CODE        PIC X(03).
+               10  WS-GR-COUNT          PIC 9(09).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  GROUP-FOUND                VALUE 'Y'.
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-APPLICANT-COUNT       PIC 9(07) VALUE 0.
+
+       01  WS-HEADING.
+           05  FILLER PIC X(60) VALUE
+               "M01 ID-CODE MONTHLY REGULATORY BREAKDOWN BY ETF-ID".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-YEARMON         PIC 9(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-ID-CODE         PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-COUNT           PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-AC
+               ON ASCENDING KEY MAC-KEY OF SORT-AC-REC
+               USING M01APPL-FILE GIVING MAC-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT MAC-SORTED
+           OPEN OUTPUT RPT-FILE
+           MOVE WS-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM 1100-READ-MAC
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 1200-BUILD-M01-KEY
+               PERFORM 2000-ACCUMULATE-RECORD
+               PERFORM 2200-ACCUMULATE-OVERFLOW-GROUP
+               PERFORM 1000-READ-M01
+           END-PERFORM
+
+           PERFORM 3000-PRINT-GROUPS
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "APPLICANTS TALLIED......: " WS-APPLICANT-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE M01-SORTED MAC-SORTED RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+       1100-READ-MAC.
+           READ MAC-SORTED
+               AT END SET MAC-EOF TO TRUE
+           END-READ.
+
+       1200-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+      * 取 TX-DATE 年月(YYYYMM)，逐一累加每個已填申請人之身份碼。
+       2000-ACCUMULATE-RECORD.
+           DIVIDE TX-DATE OF M01-SORTED-REC BY 100
+               GIVING WS-TX-YEARMON
+           PERFORM VARYING WS-SUB FROM 1 BY 1
+                   UNTIL WS-SUB > APPLIER-NUMBER OF M01-SORTED-REC
+                      OR WS-SUB > 3
+               IF ACNT-NO OF M01-SORTED-REC (WS-SUB) NOT = 0
+                   ADD 1 TO WS-APPLICANT-COUNT
+                   MOVE ETF-ID OF M01-SORTED-REC TO WS-CUR-ETF-ID
+                   MOVE ID-CODE OF M01-SORTED-REC (WS-SUB)
+                       TO WS-CUR-ID-CODE
+                   PERFORM 2100-ACCUMULATE-GROUP
+               END-IF
+           END-PERFORM.
+
+      * 併計 M01APPL 超額申請人明細檔中鍵值相同者之身份碼；兩檔皆
+      * 假設依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 遞增排序，採配對比對
+      * 法(match-merge)依序前進游標。
+       2200-ACCUMULATE-OVERFLOW-GROUP.
+           PERFORM UNTIL MAC-EOF
+               IF MAC-ETF-ID    OF MAC-SORTED-REC = WS-M01-ETF-ID    AND
+                  MAC-BROKER-ID OF MAC-SORTED-REC = WS-M01-BROKER-ID AND
+                  MAC-TX-DATE   OF MAC-SORTED-REC = WS-M01-TX-DATE   AND
+                  MAC-SEQNO     OF MAC-SORTED-REC = WS-M01-SEQNO
+                   ADD 1 TO WS-APPLICANT-COUNT
+                   MOVE MAC-ETF-ID OF MAC-SORTED-REC TO WS-CUR-ETF-ID
+                   MOVE MAC-ID-CODE OF MAC-SORTED-REC
+                       TO WS-CUR-ID-CODE
+                   PERFORM 2100-ACCUMULATE-GROUP
+                   PERFORM 1100-READ-MAC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       2100-ACCUMULATE-GROUP.
+           MOVE 'N' TO WS-FOUND-SW
+           IF WS-GROUP-COUNT > 0
+               PERFORM VARYING WS-GX FROM 1 BY 1
+                       UNTIL WS-GX > WS-GROUP-COUNT
+                   IF WS-GR-ETF-ID(WS-GX)  = WS-CUR-ETF-ID  AND
+                      WS-GR-YEARMON(WS-GX) = WS-TX-YEARMON AND
+                      WS-GR-ID-CODE(WS-GX) = WS-CUR-ID-CODE
+                       SET GROUP-FOUND TO TRUE
+                       ADD 1 TO WS-GR-COUNT(WS-GX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT GROUP-FOUND AND WS-GROUP-COUNT < 3000
+               ADD 1 TO WS-GROUP-COUNT
+               MOVE WS-CUR-ETF-ID   TO WS-GR-ETF-ID(WS-GROUP-COUNT)
+               MOVE WS-TX-YEARMON   TO WS-GR-YEARMON(WS-GROUP-COUNT)
+               MOVE WS-CUR-ID-CODE  TO WS-GR-ID-CODE(WS-GROUP-COUNT)
+               MOVE 1               TO WS-GR-COUNT(WS-GROUP-COUNT)
+           END-IF.
+
+       3000-PRINT-GROUPS.
+           IF WS-GROUP-COUNT > 0
+               PERFORM VARYING WS-GX FROM 1 BY 1
+                       UNTIL WS-GX > WS-GROUP-COUNT
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE WS-GR-ETF-ID(WS-GX)  TO WS-D-ETF-ID
+                   MOVE WS-GR-YEARMON(WS-GX) TO WS-D-YEARMON
+                   MOVE WS-GR-ID-CODE(WS-GX) TO WS-D-ID-CODE
+                   MOVE WS-GR-COUNT(WS-GX)   TO WS-D-COUNT
+                   MOVE WS-DETAIL-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+               END-PERFORM
+           END-IF.
