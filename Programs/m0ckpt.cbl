@@ -0,0 +1,118 @@
+      * M0CKPT - 批次鏈路檢查點/斷點續跑控制
+      * 夜間批次由多支程式依序串接執行，任一站台中途失敗須重跑
+      * 整批耗時甚鉅。本程式提供兩種執行方式，由請求檔 M0CKPT.REQ
+      * 之 REQ-MODE 指定:
+      *   'R' 登錄模式 - 將本次執行的站台序號/代號/狀態(起始、完成
+      *       、失敗)累加寫入檢查點紀錄檔 CHKPT.LOG，供事後查考。
+      *   'S' 續跑判斷模式 - 掃描 CHKPT.LOG 找出當日(RUN-DATE)已成功
+      *       完成(狀態C)之最大站台序號，於報表列出應自哪一站台重新
+      *       起跑，避免整批次由頭重跑。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0CKPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQ-FILE ASSIGN TO "M0CKPT.REQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPT-LOG-FILE ASSIGN TO "CHKPT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CKPT-RPT-FILE ASSIGN TO "M0CKPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REQ-FILE.
+       01  REQ-LINE.
+           05  REQ-MODE                PIC X(01).
+           05  REQ-RUN-DATE            PIC 9(08).
+           05  REQ-STEP-SEQ            PIC 9(03).
+           05  REQ-STEP-NAME           PIC X(08).
+           05  REQ-STATUS              PIC X(01).
+
+       FD  CHKPT-LOG-FILE.
+       01  CHKPT-LOG-LINE              PIC X(31).
+
+       FD  CKPT-RPT-FILE.
+       01  CKPT-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY chkpt.
+
+       01  WS-EOF                      PIC X VALUE 'N'.
+           88  LOG-EOF                       VALUE 'Y'.
+
+       01  WS-LAST-COMPLETE-SEQ        PIC 9(03) VALUE 0.
+       01  WS-LAST-COMPLETE-NAME       PIC X(08) VALUE SPACES.
+       01  WS-NEXT-SEQ                 PIC 9(04).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT REQ-FILE
+           READ REQ-FILE
+               AT END MOVE "S" TO REQ-MODE
+           END-READ
+           CLOSE REQ-FILE
+
+           EVALUATE REQ-MODE
+               WHEN "R"
+                   PERFORM 1000-RECORD-CHECKPOINT
+               WHEN OTHER
+                   PERFORM 2000-DETERMINE-RESTART
+           END-EVALUATE
+
+           STOP RUN.
+
+      * 將本次站台執行狀態以累加(EXTEND)方式寫入檢查點紀錄檔，
+      * 使歷次批次執行軌跡不因隔日執行而遺失。
+       1000-RECORD-CHECKPOINT.
+           MOVE REQ-RUN-DATE  TO CHKPT-RUN-DATE
+           MOVE REQ-STEP-SEQ  TO CHKPT-STEP-SEQ
+           MOVE REQ-STEP-NAME TO CHKPT-STEP-NAME
+           MOVE REQ-STATUS    TO CHKPT-STATUS
+           OPEN EXTEND CHKPT-LOG-FILE
+           MOVE CHKPT-RECORD TO CHKPT-LOG-LINE
+           WRITE CHKPT-LOG-LINE
+           CLOSE CHKPT-LOG-FILE.
+
+      * 掃描檢查點紀錄檔，找出當日已完成之最大站台序號，據以判定
+      * 續跑應由哪一站台重新起跑。
+       2000-DETERMINE-RESTART.
+           OPEN INPUT CHKPT-LOG-FILE
+           PERFORM UNTIL LOG-EOF
+               READ CHKPT-LOG-FILE INTO CHKPT-RECORD
+                   AT END SET LOG-EOF TO TRUE
+                   NOT AT END
+                       IF CHKPT-RUN-DATE = REQ-RUN-DATE
+                               AND CHKPT-STATUS = 'C'
+                               AND CHKPT-STEP-SEQ > WS-LAST-COMPLETE-SEQ
+                           MOVE CHKPT-STEP-SEQ  TO WS-LAST-COMPLETE-SEQ
+                           MOVE CHKPT-STEP-NAME TO WS-LAST-COMPLETE-NAME
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHKPT-LOG-FILE
+
+           COMPUTE WS-NEXT-SEQ = WS-LAST-COMPLETE-SEQ + 1
+
+           OPEN OUTPUT CKPT-RPT-FILE
+           MOVE "BATCH CHAIN CHECKPOINT / RESTART DETERMINATION"
+               TO CKPT-RPT-LINE
+           WRITE CKPT-RPT-LINE
+           MOVE SPACES TO CKPT-RPT-LINE
+           WRITE CKPT-RPT-LINE
+           IF WS-LAST-COMPLETE-SEQ = 0
+               STRING "NO STEPS COMPLETED FOR RUN DATE "
+                   REQ-RUN-DATE " - START FROM STEP 1"
+                   DELIMITED BY SIZE INTO CKPT-RPT-LINE
+           ELSE
+               STRING "LAST COMPLETED STEP: " WS-LAST-COMPLETE-SEQ
+                   " (" WS-LAST-COMPLETE-NAME ") - RESTART FROM STEP "
+                   WS-NEXT-SEQ
+                   DELIMITED BY SIZE INTO CKPT-RPT-LINE
+           END-IF
+           WRITE CKPT-RPT-LINE
+           CLOSE CKPT-RPT-FILE.
