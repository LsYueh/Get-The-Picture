@@ -0,0 +1,197 @@
+      * M01FEE - 月結手續費/行政處理費對帳報表
+      * 依控制檔指定之申報年月(CTL-BILL-YM)篩選 M01 當月正常(未取消)
+      * 申報記錄，依券商代表號(BROKER-ID)排序後彙總手續費(APPLY-FEE)
+      * 及行政處理費(MANAGEMENT-CHARGE)，供基金會計每月與券商對帳，
+      * 取代人工於試算表逐筆加總的作業方式。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01FEE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M01FEE.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "M01FEE.SRT".
+           SELECT M01-SORTED ASSIGN TO "M01FEE.SRD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT FEE-RPT-FILE ASSIGN TO "M01FEE.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-BILL-YM          PIC 9(06).  *> 對帳年月(YYYYMM)
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-BROKER-ID       PIC X(04).
+           05  SORT-ETF-ID          PIC X(06).
+           05  SORT-APPLY-FEE       PIC 9(08).
+           05  SORT-MANAGEMENT-CHG  PIC 9(08).
+
+       FD  M01-SORTED.
+       01  SORTED-REC.
+           05  SD-BROKER-ID         PIC X(04).
+           05  SD-ETF-ID            PIC X(06).
+           05  SD-APPLY-FEE         PIC 9(08).
+           05  SD-MANAGEMENT-CHG    PIC 9(08).
+
+       FD  FEE-RPT-FILE.
+       01  FEE-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M01-EOF               PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+       01  WS-SORTED-EOF            PIC X VALUE 'N'.
+           88  SORTED-EOF                 VALUE 'Y'.
+
+       01  WS-BILL-YM               PIC 9(06).
+       01  WS-REC-YM                PIC 9(06).
+
+       01  WS-PRIOR-BROKER-ID       PIC X(04) VALUE SPACES.
+       01  WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+
+       01  WS-B-FEE-TOTAL           PIC 9(11).
+       01  WS-B-MGMT-TOTAL          PIC 9(11).
+       01  WS-B-REC-COUNT           PIC 9(07).
+
+       01  WS-G-FEE-TOTAL           PIC 9(12) VALUE 0.
+       01  WS-G-MGMT-TOTAL          PIC 9(12) VALUE 0.
+       01  WS-G-REC-COUNT           PIC 9(08) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "MONTHLY FEE BILLING RECONCILIATION REPORT BY BROKER".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "BILL-YM: ".
+       01  WS-HDR-3                 PIC X(80) VALUE
+           "BROKER-ID  RECORDS  APPLY-FEE-TOTAL  MGMT-CHARGE-TOTAL".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(03) VALUE SPACES.
+           05  WS-D-REC-COUNT       PIC ZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-FEE-TOTAL       PIC ZZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-MGMT-TOTAL      PIC ZZZZZZZZZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER               PIC X(11) VALUE "GRAND TOTAL".
+           05  WS-T-REC-COUNT       PIC ZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-T-FEE-TOTAL       PIC ZZZZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-T-MGMT-TOTAL      PIC ZZZZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END MOVE 0 TO CTL-BILL-YM
+           END-READ
+           MOVE CTL-BILL-YM TO WS-BILL-YM
+           CLOSE CTL-FILE
+
+           SORT SORT-WORK ON ASCENDING KEY SORT-BROKER-ID SORT-ETF-ID
+               INPUT PROCEDURE IS 1000-FILTER-M01
+               GIVING M01-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN OUTPUT FEE-RPT-FILE
+           MOVE WS-HDR-1 TO FEE-RPT-LINE
+           WRITE FEE-RPT-LINE
+           MOVE WS-HDR-2 TO FEE-RPT-LINE
+           MOVE WS-BILL-YM TO WS-BILL-YM
+           STRING "BILL-YM: " WS-BILL-YM
+               DELIMITED BY SIZE INTO FEE-RPT-LINE
+           WRITE FEE-RPT-LINE
+           MOVE SPACES TO FEE-RPT-LINE
+           WRITE FEE-RPT-LINE
+           MOVE WS-HDR-3 TO FEE-RPT-LINE
+           WRITE FEE-RPT-LINE
+
+           PERFORM 4000-READ-SORTED
+           PERFORM UNTIL SORTED-EOF
+               IF WS-FIRST-RECORD = 'N' AND
+                       SD-BROKER-ID NOT = WS-PRIOR-BROKER-ID
+                   PERFORM 5000-PRINT-BROKER-LINE
+                   PERFORM 3000-INIT-BROKER-TOTALS
+               END-IF
+               IF WS-FIRST-RECORD = 'Y'
+                   PERFORM 3000-INIT-BROKER-TOTALS
+               END-IF
+               ADD 1 TO WS-B-REC-COUNT
+               ADD SD-APPLY-FEE      TO WS-B-FEE-TOTAL
+               ADD SD-MANAGEMENT-CHG TO WS-B-MGMT-TOTAL
+               MOVE SD-BROKER-ID TO WS-PRIOR-BROKER-ID
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 4000-READ-SORTED
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 5000-PRINT-BROKER-LINE
+           END-IF
+
+           MOVE SPACES TO FEE-RPT-LINE
+           WRITE FEE-RPT-LINE
+           MOVE SPACES TO WS-TOTAL-LINE
+           MOVE WS-G-REC-COUNT  TO WS-T-REC-COUNT
+           MOVE WS-G-FEE-TOTAL  TO WS-T-FEE-TOTAL
+           MOVE WS-G-MGMT-TOTAL TO WS-T-MGMT-TOTAL
+           MOVE WS-TOTAL-LINE TO FEE-RPT-LINE
+           WRITE FEE-RPT-LINE
+
+           CLOSE M01-SORTED FEE-RPT-FILE
+           STOP RUN.
+
+      * SORT 輸入處理:僅挑選帳單年月相符且未取消之正常申報記錄。
+       1000-FILTER-M01.
+           OPEN INPUT M01-FILE
+           MOVE 'N' TO WS-M01-EOF
+           PERFORM UNTIL M01-EOF
+               READ M01-FILE
+                   AT END SET M01-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2000-CHECK-AND-RELEASE
+               END-READ
+           END-PERFORM
+           CLOSE M01-FILE.
+
+       2000-CHECK-AND-RELEASE.
+           DIVIDE TX-DATE BY 100 GIVING WS-REC-YM
+           IF WS-REC-YM = WS-BILL-YM AND STATE-NORMAL
+               MOVE BROKER-ID        TO SORT-BROKER-ID
+               MOVE ETF-ID           TO SORT-ETF-ID
+               MOVE APPLY-FEE        TO SORT-APPLY-FEE
+               MOVE MANAGEMENT-CHARGE TO SORT-MANAGEMENT-CHG
+               RELEASE SORT-REC
+           END-IF.
+
+       3000-INIT-BROKER-TOTALS.
+           MOVE 0 TO WS-B-FEE-TOTAL WS-B-MGMT-TOTAL WS-B-REC-COUNT.
+
+       4000-READ-SORTED.
+           READ M01-SORTED
+               AT END SET SORTED-EOF TO TRUE
+           END-READ.
+
+       5000-PRINT-BROKER-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PRIOR-BROKER-ID TO WS-D-BROKER-ID
+           MOVE WS-B-REC-COUNT     TO WS-D-REC-COUNT
+           MOVE WS-B-FEE-TOTAL     TO WS-D-FEE-TOTAL
+           MOVE WS-B-MGMT-TOTAL    TO WS-D-MGMT-TOTAL
+           MOVE WS-DETAIL-LINE     TO FEE-RPT-LINE
+           WRITE FEE-RPT-LINE
+           ADD WS-B-REC-COUNT  TO WS-G-REC-COUNT
+           ADD WS-B-FEE-TOTAL  TO WS-G-FEE-TOTAL
+           ADD WS-B-MGMT-TOTAL TO WS-G-MGMT-TOTAL.
