@@ -0,0 +1,111 @@
+      * M04MGN - 應收保證金彙總傳送檔產生
+      * 將 M04(依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 排序)之應收保證金
+      * (MARGIN-AMOUNT)依 ETF/券商別彙總後，輸出固定格式傳送檔供
+      * 保證金監控子系統讀取，逐日掌握各券商應收保證金水位。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M04MGN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "M04MGN.SRT".
+           SELECT M04-SORTED ASSIGN TO "M04MGN.SRD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MARGIN-FEED-FILE ASSIGN TO "MARGIN.FD"
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M04-FILE.
+       COPY m04.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-LEAD            PIC X(08).  *> PROC-DATE
+           05  SORT-ETF-ID          PIC X(06).
+           05  SORT-BROKER-ID       PIC X(04).
+           05  SORT-REST            PIC X(182).
+
+       FD  M04-SORTED.
+       01  M04-SORTED-REC           PIC X(200).
+
+       FD  MARGIN-FEED-FILE.
+       COPY marginfd.
+
+       WORKING-STORAGE SECTION.
+       01  WS-M04-SORTED-REC.
+           05  WS-SD-PROC-DATE      PIC 9(08).
+           05  WS-SD-ETF-ID         PIC X(06).
+           05  WS-SD-BROKER-ID      PIC X(04).
+           05  FILLER               PIC X(24).
+           05  WS-SD-MARGIN-AMOUNT  PIC 9(09).
+           05  FILLER               PIC X(149).
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M04-SORTED-EOF             VALUE 'Y'.
+
+       01  WS-PRIOR-ETF-ID          PIC X(06) VALUE SPACES.
+       01  WS-PRIOR-BROKER-ID       PIC X(04) VALUE SPACES.
+       01  WS-PRIOR-PROC-DATE       PIC 9(08) VALUE 0.
+       01  WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+
+       01  WS-GRP-MARGIN-TOTAL      PIC 9(11).
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-FEED-COUNT            PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK
+               ON ASCENDING KEY SORT-ETF-ID SORT-BROKER-ID
+               USING M04-FILE
+               GIVING M04-SORTED
+
+           OPEN INPUT M04-SORTED
+           OPEN OUTPUT MARGIN-FEED-FILE
+
+           PERFORM 1000-READ-SORTED
+           PERFORM UNTIL M04-SORTED-EOF
+               ADD 1 TO WS-REC-COUNT
+               IF WS-FIRST-RECORD = 'N' AND
+                       (WS-SD-ETF-ID NOT = WS-PRIOR-ETF-ID OR
+                        WS-SD-BROKER-ID NOT = WS-PRIOR-BROKER-ID)
+                   PERFORM 3000-WRITE-FEED-RECORD
+                   MOVE 0 TO WS-GRP-MARGIN-TOTAL
+               END-IF
+               IF WS-FIRST-RECORD = 'Y'
+                   MOVE 0 TO WS-GRP-MARGIN-TOTAL
+               END-IF
+               ADD WS-SD-MARGIN-AMOUNT TO WS-GRP-MARGIN-TOTAL
+               MOVE WS-SD-ETF-ID    TO WS-PRIOR-ETF-ID
+               MOVE WS-SD-BROKER-ID TO WS-PRIOR-BROKER-ID
+               MOVE WS-SD-PROC-DATE TO WS-PRIOR-PROC-DATE
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 1000-READ-SORTED
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 3000-WRITE-FEED-RECORD
+           END-IF
+
+           CLOSE M04-SORTED MARGIN-FEED-FILE
+           STOP RUN.
+
+       1000-READ-SORTED.
+           READ M04-SORTED INTO WS-M04-SORTED-REC
+               AT END SET M04-SORTED-EOF TO TRUE
+           END-READ.
+
+       3000-WRITE-FEED-RECORD.
+           MOVE SPACES TO MARGIN-FEED-REC
+           MOVE WS-PRIOR-PROC-DATE  TO MFD-PROC-DATE
+           MOVE WS-PRIOR-ETF-ID     TO MFD-ETF-ID
+           MOVE WS-PRIOR-BROKER-ID  TO MFD-BROKER-ID
+           MOVE WS-GRP-MARGIN-TOTAL TO MFD-MARGIN-TOTAL
+           WRITE MARGIN-FEED-REC
+           ADD 1 TO WS-FEED-COUNT.
