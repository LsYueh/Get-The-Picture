@@ -0,0 +1,333 @@
+      * M02SCTR - 類股(STK-MARK)集中度籃子分散原則檢核
+      * 依 M02-STKNO 查詢 T30-OTC-ADV 股票基本資料檔之類股註記
+      * (STK-MARK)，以 ETF-ID+BROKER-ID+TX-DATE+SEQNO 為一籃子彙總
+      * 單位，計算同一籃子中各類股占成分股筆數之比例，超過基金分散
+      * 原則設定上限者列為例外，供業務單位於送件前檢視單一類股集中
+      * 過高之籃子。
+      *
+      * 假設: 上市股票基本資料檔(T30-TSE)無類股註記欄位，故類股
+      *       集中度檢核僅適用於可查得 STK-MARK 之上櫃成分股；籃子
+      *       分散比例上限由控制檔 M02SCTR.CTL 設定(百分比)，未設定
+      *       或為0時預設 40%。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  類股表未依 STKNO 排序建表，改採 SEARCH 循序
+      *               查表，不再使用 SEARCH ALL 二分搜尋
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02SCTR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M02SCTR.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCTR-RPT-FILE ASSIGN TO "M02SCTR.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-CONC-PCT         PIC 9(03).  *> 單一類股集中度上限(%)
+
+       FD  SCTR-RPT-FILE.
+       01  SCTR-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-CONC-PCT              PIC 9(03).
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-MARK       PIC X(01).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+
+      * 一籃子(ETF-ID+BROKER-ID+TX-DATE+SEQNO)之成分股總筆數彙總表。
+       01  WS-BASKET-TABLE.
+           05  WS-BSK-COUNT         PIC 9(05) VALUE 0.
+           05  WS-BSK-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-BX.
+               10  WS-BK-ETF-ID         PIC X(06).
+               10  WS-BK-BROKER-ID      PIC X(04).
+               10  WS-BK-TX-DATE        PIC 9(08).
+               10  WS-BK-SEQNO          PIC X(03).
+               10  WS-BK-TOTAL          PIC 9(05).
+
+      * 同一籃子內各類股筆數彙總表。
+       01  WS-SECTOR-TABLE.
+           05  WS-SEC-COUNT         PIC 9(05) VALUE 0.
+           05  WS-SEC-ENTRY OCCURS 6000 TIMES
+                   INDEXED BY WS-CX.
+               10  WS-SC-ETF-ID         PIC X(06).
+               10  WS-SC-BROKER-ID      PIC X(04).
+               10  WS-SC-TX-DATE        PIC 9(08).
+               10  WS-SC-SEQNO          PIC X(03).
+               10  WS-SC-MARK           PIC X(01).
+               10  WS-SC-COUNT          PIC 9(05).
+
+       01  WS-BSK-FOUND-SW          PIC X VALUE 'N'.
+           88  BASKET-FOUND               VALUE 'Y'.
+       01  WS-BSK-FULL-SW           PIC X VALUE 'N'.
+           88  BASKET-TABLE-FULL          VALUE 'Y'.
+       01  WS-SEC-FOUND-SW          PIC X VALUE 'N'.
+           88  SECTOR-FOUND               VALUE 'Y'.
+       01  WS-SEC-FULL-SW           PIC X VALUE 'N'.
+           88  SECTOR-TABLE-FULL          VALUE 'Y'.
+
+       01  WS-M02-COUNT             PIC 9(07) VALUE 0.
+       01  WS-CLASSIFIED-COUNT      PIC 9(07) VALUE 0.
+       01  WS-EXCEPTION-COUNT       PIC 9(07) VALUE 0.
+
+       01  WS-PCT-COMPUTE           PIC 9(03)V99.
+       01  WS-D-PCT                 PIC ZZ9.99.
+
+       01  WS-EXC-LINE.
+           05  WS-E-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-MARK            PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-PCT             PIC ZZ9.99.
+           05  FILLER               PIC X(01) VALUE "%".
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-REASON          PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0100-GET-CONC-PCT
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               PERFORM 3000-ACCUMULATE-BASKET
+               PERFORM 2000-READ-M02
+           END-PERFORM
+           CLOSE M02-FILE
+
+           OPEN OUTPUT SCTR-RPT-FILE
+           MOVE "SECTOR/CLASS (STK-MARK) BASKET DIVERSIFICATION CHECK"
+               TO SCTR-RPT-LINE
+           WRITE SCTR-RPT-LINE
+           MOVE "ETF-ID BROK TX-DATE  SEQ MK PCT    REASON"
+               TO SCTR-RPT-LINE
+           WRITE SCTR-RPT-LINE
+
+           PERFORM 4000-REPORT-EXCEPTIONS
+
+           MOVE SPACES TO SCTR-RPT-LINE
+           WRITE SCTR-RPT-LINE
+           STRING "M02 RECORDS READ..........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO SCTR-RPT-LINE
+           WRITE SCTR-RPT-LINE
+           STRING "CLASSIFIED (STK-MARK FOUND): " WS-CLASSIFIED-COUNT
+               DELIMITED BY SIZE INTO SCTR-RPT-LINE
+           WRITE SCTR-RPT-LINE
+           STRING "DIVERSIFICATION LIMIT (%)..: " WS-CONC-PCT
+               DELIMITED BY SIZE INTO SCTR-RPT-LINE
+           WRITE SCTR-RPT-LINE
+           STRING "EXCEPTIONS OVER LIMIT......: " WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO SCTR-RPT-LINE
+           WRITE SCTR-RPT-LINE
+
+           CLOSE SCTR-RPT-FILE
+           STOP RUN.
+
+       0100-GET-CONC-PCT.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END MOVE 0 TO CTL-CONC-PCT
+           END-READ
+           MOVE CTL-CONC-PCT TO WS-CONC-PCT
+           CLOSE CTL-FILE
+           IF WS-CONC-PCT = 0
+               MOVE 40 TO WS-CONC-PCT
+           END-IF.
+
+      * 僅上櫃股票基本資料檔(T30-OTC-ADV)提供類股註記(STK-MARK)。
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       IF WS-STOCK-COUNT < 3000
+                           ADD 1 TO WS-STOCK-COUNT
+                           MOVE STOCK-NO OF T30-OTC-ADV TO
+                               WS-ST-STKNO(WS-STOCK-COUNT)
+                           MOVE STK-MARK OF T30-OTC-ADV TO
+                               WS-ST-MARK(WS-STOCK-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+      * 累計籃子總筆數；若成分股查得類股註記，另累計同籃子內該
+      * 類股之筆數。
+       3000-ACCUMULATE-BASKET.
+           PERFORM 5000-FIND-OR-ADD-BASKET
+           IF NOT BASKET-TABLE-FULL
+               ADD 1 TO WS-BK-TOTAL(WS-BX)
+           END-IF
+
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF STOCK-FOUND
+               ADD 1 TO WS-CLASSIFIED-COUNT
+               PERFORM 6000-FIND-OR-ADD-SECTOR
+               IF NOT SECTOR-TABLE-FULL
+                   ADD 1 TO WS-SC-COUNT(WS-CX)
+               END-IF
+           END-IF.
+
+      * 依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 線性搜尋籃子彙總表，找不
+      * 到則新增一筆。表格已滿且為新鍵值時設定 WS-BSK-FULL-SW，
+      * WS-BX 此時不可用，呼叫端不得再以其存取表格。
+       5000-FIND-OR-ADD-BASKET.
+           MOVE 'N' TO WS-BSK-FOUND-SW
+           MOVE 'N' TO WS-BSK-FULL-SW
+           IF WS-BSK-COUNT > 0
+               PERFORM VARYING WS-BX FROM 1 BY 1
+                       UNTIL WS-BX > WS-BSK-COUNT
+                   IF WS-BK-ETF-ID(WS-BX)    = M02-ETF-ID    AND
+                      WS-BK-BROKER-ID(WS-BX) = M02-BROKER-ID AND
+                      WS-BK-TX-DATE(WS-BX)   = M02-TX-DATE   AND
+                      WS-BK-SEQNO(WS-BX)     = M02-SEQNO
+                       SET BASKET-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT BASKET-FOUND
+               IF WS-BSK-COUNT < 2000
+                   ADD 1 TO WS-BSK-COUNT
+                   SET WS-BX TO WS-BSK-COUNT
+                   MOVE M02-ETF-ID    TO WS-BK-ETF-ID(WS-BX)
+                   MOVE M02-BROKER-ID TO WS-BK-BROKER-ID(WS-BX)
+                   MOVE M02-TX-DATE   TO WS-BK-TX-DATE(WS-BX)
+                   MOVE M02-SEQNO     TO WS-BK-SEQNO(WS-BX)
+                   MOVE 0             TO WS-BK-TOTAL(WS-BX)
+               ELSE
+                   SET BASKET-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
+
+      * 依 ETF-ID+BROKER-ID+TX-DATE+SEQNO+類股 線性搜尋類股彙總表，
+      * 找不到則新增一筆。表格已滿且為新鍵值時設定 WS-SEC-FULL-SW，
+      * WS-CX 此時不可用，呼叫端不得再以其存取表格。
+       6000-FIND-OR-ADD-SECTOR.
+           MOVE 'N' TO WS-SEC-FOUND-SW
+           MOVE 'N' TO WS-SEC-FULL-SW
+           IF WS-SEC-COUNT > 0
+               PERFORM VARYING WS-CX FROM 1 BY 1
+                       UNTIL WS-CX > WS-SEC-COUNT
+                   IF WS-SC-ETF-ID(WS-CX)    = M02-ETF-ID    AND
+                      WS-SC-BROKER-ID(WS-CX) = M02-BROKER-ID AND
+                      WS-SC-TX-DATE(WS-CX)   = M02-TX-DATE   AND
+                      WS-SC-SEQNO(WS-CX)     = M02-SEQNO     AND
+                      WS-SC-MARK(WS-CX)      = WS-ST-MARK(WS-SX)
+                       SET SECTOR-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT SECTOR-FOUND
+               IF WS-SEC-COUNT < 6000
+                   ADD 1 TO WS-SEC-COUNT
+                   SET WS-CX TO WS-SEC-COUNT
+                   MOVE M02-ETF-ID    TO WS-SC-ETF-ID(WS-CX)
+                   MOVE M02-BROKER-ID TO WS-SC-BROKER-ID(WS-CX)
+                   MOVE M02-TX-DATE   TO WS-SC-TX-DATE(WS-CX)
+                   MOVE M02-SEQNO     TO WS-SC-SEQNO(WS-CX)
+                   MOVE WS-ST-MARK(WS-SX) TO WS-SC-MARK(WS-CX)
+                   MOVE 0             TO WS-SC-COUNT(WS-CX)
+               ELSE
+                   SET SECTOR-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
+
+      * 逐筆核算各籃子/類股之占比，超過分散上限者列為例外。
+       4000-REPORT-EXCEPTIONS.
+           IF WS-SEC-COUNT > 0
+               PERFORM VARYING WS-CX FROM 1 BY 1
+                       UNTIL WS-CX > WS-SEC-COUNT
+                   PERFORM 5000-FIND-OR-ADD-BASKET-FOR-PCT
+                   IF WS-BX > 0 AND WS-BK-TOTAL(WS-BX) > 0
+                       COMPUTE WS-PCT-COMPUTE ROUNDED =
+                           WS-SC-COUNT(WS-CX) * 100
+                               / WS-BK-TOTAL(WS-BX)
+                       IF WS-PCT-COMPUTE > WS-CONC-PCT
+                           MOVE WS-PCT-COMPUTE TO WS-D-PCT
+                           MOVE SPACES TO WS-EXC-LINE
+                           MOVE WS-SC-ETF-ID(WS-CX)    TO WS-E-ETF-ID
+                           MOVE WS-SC-BROKER-ID(WS-CX) TO WS-E-BROKER-ID
+                           MOVE WS-SC-TX-DATE(WS-CX)   TO WS-E-TX-DATE
+                           MOVE WS-SC-SEQNO(WS-CX)     TO WS-E-SEQNO
+                           MOVE WS-SC-MARK(WS-CX)      TO WS-E-MARK
+                           MOVE WS-D-PCT                TO WS-E-PCT
+                           MOVE "SECTOR CONCENTRATION EXCEEDS LIMIT"
+                               TO WS-E-REASON
+                           MOVE WS-EXC-LINE TO SCTR-RPT-LINE
+                           WRITE SCTR-RPT-LINE
+                           ADD 1 TO WS-EXCEPTION-COUNT
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+      * 供 4000 段核算占比時取得對應籃子總筆數(不新增記錄)。
+       5000-FIND-OR-ADD-BASKET-FOR-PCT.
+           SET WS-BX TO 0
+           IF WS-BSK-COUNT > 0
+               PERFORM VARYING WS-BX FROM 1 BY 1
+                       UNTIL WS-BX > WS-BSK-COUNT
+                   IF WS-BK-ETF-ID(WS-BX) = WS-SC-ETF-ID(WS-CX)
+                       AND WS-BK-BROKER-ID(WS-BX) =
+                           WS-SC-BROKER-ID(WS-CX)
+                       AND WS-BK-TX-DATE(WS-BX) =
+                           WS-SC-TX-DATE(WS-CX)
+                       AND WS-BK-SEQNO(WS-BX) = WS-SC-SEQNO(WS-CX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF WS-BX > WS-BSK-COUNT
+                   SET WS-BX TO 0
+               END-IF
+           END-IF.
