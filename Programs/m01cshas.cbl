@@ -0,0 +1,209 @@
+      * M01CSHAS - M01 現金差額收取人(CASH-ASSIGN)唯一性檢核
+      * 買回申報若產生現金差額，同一筆申報之申請人群組中須恰有一位
+      * 被指定為收取人(CASH-ASSIGN = 'Y')；若無人指定或指定超過一
+      * 人，銀行匯款作業將無所適從或造成重複撥款，故於此攔截。超過
+      * 3 名共同申請人者，第4筆以後之 CASH-ASSIGN 存於 M01APPL 超
+      * 額申請人明細檔，亦須併入本檢核，否則聯名帳戶案件將誤判。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+      *   2026-08-09  併入 M01APPL 超額申請人明細檔之 CASH-ASSIGN
+      *               (與 M01APLED 採同一配對比對法)
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01CSHAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01APPL-FILE ASSIGN TO "M01APPL.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M01CSHAS.S01".
+           SELECT SORT-WORK-AC ASSIGN TO "M01CSHAS.SAC".
+           SELECT M01-SORTED ASSIGN TO "M01CSHAS.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MAC-SORTED ASSIGN TO "M01CSHAS.DAC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M01CSHAS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M01APPL-FILE.
+       COPY m01appl.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-AC.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==SORT-AC-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  MAC-SORTED.
+       COPY m01appl REPLACING ==M01-APPL-REC.== BY ==MAC-SORTED-REC.==.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+       01  WS-MAC-EOF               PIC X VALUE 'N'.
+           88  MAC-EOF                    VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-SUB                   PIC 9(01).
+       01  WS-ASSIGN-COUNT          PIC 9(01).
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-ERR-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-REJECT-REASON         PIC X(40).
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-ASSIGN-COUNT    PIC 9(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-AC
+               ON ASCENDING KEY MAC-KEY OF SORT-AC-REC
+               USING M01APPL-FILE GIVING MAC-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT MAC-SORTED
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "M01 CASH-ASSIGN RECIPIENT UNIQUENESS EDIT"
+               TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           PERFORM 1000-READ-M01
+           PERFORM 1100-READ-MAC
+           PERFORM UNTIL M01-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 1200-BUILD-M01-KEY
+               IF TX-CASH OF M01-SORTED-REC = 'Y'
+                   AND STATE-NORMAL OF M01-SORTED-REC
+                   PERFORM 2000-EDIT-RECORD
+               ELSE
+                   PERFORM 1300-SKIP-OVERFLOW-GROUP
+               END-IF
+               PERFORM 1000-READ-M01
+           END-PERFORM
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "RECORDS REJECTED: " WS-ERR-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           CLOSE M01-SORTED MAC-SORTED ERR-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+       1100-READ-MAC.
+           READ MAC-SORTED
+               AT END SET MAC-EOF TO TRUE
+           END-READ.
+
+       1200-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+      * 本筆 M01 未涉及現金差額收取人檢核，仍須略過其 M01APPL 配對
+      * 群組以維持配對比對游標同步前進。
+       1300-SKIP-OVERFLOW-GROUP.
+           PERFORM UNTIL MAC-EOF
+               IF MAC-ETF-ID    OF MAC-SORTED-REC = WS-M01-ETF-ID    AND
+                  MAC-BROKER-ID OF MAC-SORTED-REC = WS-M01-BROKER-ID AND
+                  MAC-TX-DATE   OF MAC-SORTED-REC = WS-M01-TX-DATE   AND
+                  MAC-SEQNO     OF MAC-SORTED-REC = WS-M01-SEQNO
+                   PERFORM 1100-READ-MAC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+      * 僅計算實際已填(ACNT-NO非零)之申請人槽位中，CASH-ASSIGN='Y'
+      * 者的個數；再併入 M01APPL 超額申請人明細檔中鍵值相同者之
+      * CASH-ASSIGN='Y'個數；恰為1才視為正常。
+       2000-EDIT-RECORD.
+           MOVE 0 TO WS-ASSIGN-COUNT
+           PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 3
+               IF ACNT-NO OF M01-SORTED-REC (WS-SUB) NOT = 0
+                       AND CASH-ASSIGN OF M01-SORTED-REC (WS-SUB) = 'Y'
+                   ADD 1 TO WS-ASSIGN-COUNT
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL MAC-EOF
+               IF MAC-ETF-ID    OF MAC-SORTED-REC = WS-M01-ETF-ID    AND
+                  MAC-BROKER-ID OF MAC-SORTED-REC = WS-M01-BROKER-ID AND
+                  MAC-TX-DATE   OF MAC-SORTED-REC = WS-M01-TX-DATE   AND
+                  MAC-SEQNO     OF MAC-SORTED-REC = WS-M01-SEQNO
+                   IF MAC-CASH-ASSIGN OF MAC-SORTED-REC = 'Y'
+                       ADD 1 TO WS-ASSIGN-COUNT
+                   END-IF
+                   PERFORM 1100-READ-MAC
+               ELSE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+               WHEN WS-ASSIGN-COUNT = 0
+                   MOVE "NO CASH-ASSIGN RECIPIENT DESIGNATED"
+                       TO WS-REJECT-REASON
+                   PERFORM 3000-REJECT-RECORD
+               WHEN WS-ASSIGN-COUNT > 1
+                   MOVE "MULTIPLE CASH-ASSIGN RECIPIENTS DESIGNATED"
+                       TO WS-REJECT-REASON
+                   PERFORM 3000-REJECT-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       3000-REJECT-RECORD.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-D-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-D-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-D-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-D-SEQNO
+           MOVE WS-ASSIGN-COUNT  TO WS-D-ASSIGN-COUNT
+           MOVE WS-REJECT-REASON TO WS-D-REASON
+           MOVE WS-DETAIL-LINE   TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           ADD 1 TO WS-ERR-COUNT.
