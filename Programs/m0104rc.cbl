@@ -0,0 +1,240 @@
+      * M0104RC - M01/M04 現金金額結算勾稽
+      * 讀取 M01 現金申贖金額(AMOUNT)與 M04 現金差額(CASH-DIF-AMOUNT-9)
+      * 加現金替代金額(CASH-LIEU-AMOUNT-9)，依相同 ETF-ID+BROKER-ID+
+      * TX-DATE+SEQNO 配對比對(matching)，差異超過容許誤差者列為
+      * 勾稽異常，於資金實際撥付前先行攔截，避免兩檔金額不一致卻
+      * 直接進入結算作業。
+      *
+      * 假設: 容許誤差為新臺幣1元(四捨五入尾差)。
+      *       配對比對前先將 M01、M04 各自依 ETF-ID+BROKER-ID+
+      *       TX-DATE+SEQNO 重新排序，不假設來源檔案送達時已排序。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0104RC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M0104RC.S01".
+           SELECT SORT-WORK-04 ASSIGN TO "M0104RC.S04".
+           SELECT M01-SORTED ASSIGN TO "M0104RC.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-SORTED ASSIGN TO "M0104RC.D04"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RC-RPT-FILE ASSIGN TO "M0104RC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M04-FILE.
+       COPY m04.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-04.
+       COPY m04 REPLACING ==M04.== BY ==SORT-04-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  M04-SORTED.
+       COPY m04 REPLACING ==M04.== BY ==M04-SORTED-REC.==.
+
+       FD  RC-RPT-FILE.
+       01  RC-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           05  WS-M01-EOF           PIC X       VALUE 'N'.
+               88  M01-EOF                      VALUE 'Y'.
+           05  WS-M04-EOF           PIC X       VALUE 'N'.
+               88  M04-EOF                      VALUE 'Y'.
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-M04-KEY.
+           05  WS-M04-ETF-ID        PIC X(06).
+           05  WS-M04-BROKER-ID     PIC X(04).
+           05  WS-M04-TX-DATE       PIC 9(08).
+           05  WS-M04-SEQNO         PIC X(03).
+
+       01  WS-COMPARE-RESULT        PIC S9(01).
+       01  WS-M04-CASH-DIF-AMT      PIC S9(09).
+       01  WS-M04-CASH-LIEU-AMT     PIC S9(09).
+       01  WS-M04-CASH-TOTAL        PIC S9(10).
+       01  WS-DIFF-AMOUNT           PIC S9(18).
+       01  WS-TOLERANCE-AMOUNT      PIC 9(01) VALUE 1.
+
+       01  WS-COUNTERS.
+           05  WS-M01-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M04-COUNT         PIC 9(07) VALUE 0.
+           05  WS-CASH-CHECKED      PIC 9(07) VALUE 0.
+           05  WS-EXCEPT-COUNT      PIC 9(07) VALUE 0.
+
+       01  WS-HEADING.
+           05  FILLER PIC X(45) VALUE
+               "M01/M04 CASH-AMOUNT SETTLEMENT RECONCILIATION".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(55).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-04
+               ON ASCENDING KEY ETF-ID OF SORT-04-REC
+                                BROKER-ID OF SORT-04-REC
+                                TX-DATE OF SORT-04-REC
+                                SEQNO OF SORT-04-REC
+               USING M04-FILE GIVING M04-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT M04-SORTED
+           OPEN OUTPUT RC-RPT-FILE
+           MOVE WS-HEADING TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+
+           PERFORM 1000-READ-M01
+           PERFORM 1100-READ-M04
+
+           PERFORM UNTIL M01-EOF OR M04-EOF
+               PERFORM 2000-BUILD-M01-KEY
+               PERFORM 2100-BUILD-M04-KEY
+               PERFORM 2200-COMPARE-KEYS
+               EVALUATE WS-COMPARE-RESULT
+                   WHEN -1
+                       PERFORM 1000-READ-M01
+                   WHEN +1
+                       PERFORM 1100-READ-M04
+                   WHEN 0
+                       PERFORM 3000-CHECK-CASH-TIE
+                       PERFORM 1000-READ-M01
+                       PERFORM 1100-READ-M04
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE SPACES TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-M01-COUNT
+               DELIMITED BY SIZE INTO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           STRING "M04 RECORDS READ.......: " WS-M04-COUNT
+               DELIMITED BY SIZE INTO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           STRING "CASH RECORDS CHECKED...: " WS-CASH-CHECKED
+               DELIMITED BY SIZE INTO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           STRING "EXCEPTIONS WRITTEN.....: " WS-EXCEPT-COUNT
+               DELIMITED BY SIZE INTO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+
+           CLOSE M01-SORTED M04-SORTED RC-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M01-COUNT
+           END-READ.
+
+       1100-READ-M04.
+           READ M04-SORTED
+               AT END SET M04-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M04-COUNT
+           END-READ.
+
+       2000-BUILD-M01-KEY.
+           MOVE ETF-ID OF M01-SORTED-REC    TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE OF M01-SORTED-REC   TO WS-M01-TX-DATE
+           MOVE SEQNO OF M01-SORTED-REC     TO WS-M01-SEQNO.
+
+       2100-BUILD-M04-KEY.
+           MOVE ETF-ID OF M04-SORTED-REC    TO WS-M04-ETF-ID
+           MOVE BROKER-ID OF M04-SORTED-REC TO WS-M04-BROKER-ID
+           MOVE TX-DATE OF M04-SORTED-REC   TO WS-M04-TX-DATE
+           MOVE SEQNO OF M04-SORTED-REC     TO WS-M04-SEQNO.
+
+       2200-COMPARE-KEYS.
+           EVALUATE TRUE
+               WHEN WS-M01-KEY < WS-M04-KEY
+                   MOVE -1 TO WS-COMPARE-RESULT
+               WHEN WS-M01-KEY > WS-M04-KEY
+                   MOVE +1 TO WS-COMPARE-RESULT
+               WHEN OTHER
+                   MOVE 0  TO WS-COMPARE-RESULT
+           END-EVALUATE.
+
+      * 僅針對現金申贖案件(TX-CASH='Y')核對，比較 M01 之現金申贖
+      * 金額與 M04 現金差額加現金替代金額之和，超出容許誤差則列示。
+       3000-CHECK-CASH-TIE.
+           IF TX-CASH OF M01-SORTED-REC = 'Y'
+               ADD 1 TO WS-CASH-CHECKED
+               PERFORM 3100-SIGN-M04-CASH-AMOUNTS
+               COMPUTE WS-M04-CASH-TOTAL =
+                   WS-M04-CASH-DIF-AMT + WS-M04-CASH-LIEU-AMT
+               COMPUTE WS-DIFF-AMOUNT =
+                   AMOUNT OF M01-SORTED-REC - WS-M04-CASH-TOTAL
+               IF WS-DIFF-AMOUNT < 0
+                   COMPUTE WS-DIFF-AMOUNT = WS-DIFF-AMOUNT * -1
+               END-IF
+               IF WS-DIFF-AMOUNT > WS-TOLERANCE-AMOUNT
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE WS-M01-ETF-ID    TO WS-D-ETF-ID
+                   MOVE WS-M01-BROKER-ID TO WS-D-BROKER-ID
+                   MOVE WS-M01-TX-DATE   TO WS-D-TX-DATE
+                   MOVE WS-M01-SEQNO     TO WS-D-SEQNO
+                   MOVE "M01 AMOUNT DOES NOT TIE TO M04 CASH TOTAL"
+                       TO WS-D-REASON
+                   MOVE WS-DETAIL-LINE TO RC-RPT-LINE
+                   WRITE RC-RPT-LINE
+                   ADD 1 TO WS-EXCEPT-COUNT
+               END-IF
+           END-IF.
+
+      * CASH-DIF-AMOUNT 及 CASH-LIEU-AMOUNT 於 M04 檔中以正負號欄
+      * (-S)與絕對值欄(-9)分離儲存，負數以 '-' 表示，還原為有號金額。
+       3100-SIGN-M04-CASH-AMOUNTS.
+           IF CASH-DIF-AMOUNT-S OF M04-SORTED-REC = '-'
+               COMPUTE WS-M04-CASH-DIF-AMT =
+                   CASH-DIF-AMOUNT-9 OF M04-SORTED-REC * -1
+           ELSE
+               MOVE CASH-DIF-AMOUNT-9 OF M04-SORTED-REC
+                   TO WS-M04-CASH-DIF-AMT
+           END-IF
+           IF CASH-LIEU-AMOUNT-S OF M04-SORTED-REC = '-'
+               COMPUTE WS-M04-CASH-LIEU-AMT =
+                   CASH-LIEU-AMOUNT-9 OF M04-SORTED-REC * -1
+           ELSE
+               MOVE CASH-LIEU-AMOUNT-9 OF M04-SORTED-REC
+                   TO WS-M04-CASH-LIEU-AMT
+           END-IF.
