@@ -0,0 +1,219 @@
+      * T30MWCH - 處置/注意股票註記異動廣播
+      * 每次 T30-TSE/T30-OTC-ADV 股票基本資料檔更新後執行，將本次
+      * 處置股票註記(MARK-W)及注意股票註記(MARK-P)與前次快照檔
+      * (T30MARK.DAT)比對，凡有異動者以累加(EXTEND)方式登錄於廣播
+      * 檔 T30MWCH.LOG，供相關作業(如一籃子股票合規勾稽)得知註記
+      * 已變動而重新檢核，並將本次結果覆寫回快照檔供下次比對之用。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  快照檔改為直接覆寫 T30MARK.DAT(前次快照已於
+      *               1000 段讀畢並關檔)，不再另寫 T30MARKN.DAT
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. T30MWCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MARK-IN-FILE ASSIGN TO "T30MARK.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT MARK-OUT-FILE ASSIGN TO "T30MARK.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CHG-LOG-FILE ASSIGN TO "T30MWCH.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "T30MWCH.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  MARK-IN-FILE.
+       01  MARK-IN-LINE                PIC X(12).
+
+       FD  MARK-OUT-FILE.
+       01  MARK-OUT-LINE               PIC X(12).
+
+       FD  CHG-LOG-FILE.
+       01  CHG-LOG-LINE                PIC X(80).
+
+       FD  RPT-FILE.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY t30mark.
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  MARK-IN-EOF                VALUE 'Y'.
+
+       01  WS-TSE-EOF               PIC X VALUE 'N'.
+           88  TSE-EOF                    VALUE 'Y'.
+
+       01  WS-OTC-EOF               PIC X VALUE 'N'.
+           88  OTC-EOF                    VALUE 'Y'.
+
+       01  WS-MARK-TABLE.
+           05  WS-MARK-COUNT        PIC 9(05) VALUE 0.
+           05  WS-MARK-ENTRY OCCURS 5000 TIMES
+                   ASCENDING KEY IS WS-MK-KEY
+                   INDEXED BY WS-MKX.
+               10  WS-MK-KEY.
+                   15  WS-MK-MARKET     PIC X(01).
+                   15  WS-MK-STOCK-NO   PIC X(06).
+               10  WS-MK-MARK-W         PIC X(01).
+               10  WS-MK-MARK-P         PIC X(01).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  MARK-FOUND                 VALUE 'Y'.
+
+       01  WS-TSE-COUNT             PIC 9(07) VALUE 0.
+       01  WS-OTC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-CHANGE-COUNT          PIC 9(07) VALUE 0.
+       01  WS-NEW-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-MARKET          PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STOCK-NO        PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-OLD-W           PIC X(01).
+           05  FILLER               PIC X(01) VALUE "/".
+           05  WS-D-OLD-P           PIC X(01).
+           05  FILLER               PIC X(04) VALUE " -> ".
+           05  WS-D-NEW-W           PIC X(01).
+           05  FILLER               PIC X(01) VALUE "/".
+           05  WS-D-NEW-P           PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(30).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-MARK-TABLE
+
+           OPEN INPUT T30-TSE-FILE
+           OPEN INPUT T30-OTC-FILE
+           OPEN OUTPUT MARK-OUT-FILE
+           OPEN EXTEND CHG-LOG-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE "MARK-W / MARK-P CHANGE BROADCAST" TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 2000-PROCESS-TSE
+           PERFORM 2100-PROCESS-OTC
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "TSE RECORDS PROCESSED..: " WS-TSE-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "OTC RECORDS PROCESSED..: " WS-OTC-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "NEWLY-SEEN STOCKS......: " WS-NEW-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "MARK CHANGES BROADCAST.: " WS-CHANGE-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE T30-TSE-FILE T30-OTC-FILE MARK-OUT-FILE
+                 CHG-LOG-FILE RPT-FILE
+           STOP RUN.
+
+      * 讀入前次快照檔，假設已依市場別+股票代號遞增排序，供 SEARCH
+      * ALL 使用。
+       1000-LOAD-MARK-TABLE.
+           OPEN INPUT MARK-IN-FILE
+           PERFORM UNTIL MARK-IN-EOF
+               READ MARK-IN-FILE INTO T30-MARK-REC
+                   AT END SET MARK-IN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-MARK-COUNT
+                       MOVE MK-KEY    TO WS-MK-KEY(WS-MARK-COUNT)
+                       MOVE MK-MARK-W TO WS-MK-MARK-W(WS-MARK-COUNT)
+                       MOVE MK-MARK-P TO WS-MK-MARK-P(WS-MARK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE MARK-IN-FILE
+           MOVE 'N' TO WS-EOF.
+
+       2000-PROCESS-TSE.
+           PERFORM 2010-READ-TSE
+           PERFORM UNTIL TSE-EOF
+               ADD 1 TO WS-TSE-COUNT
+               MOVE 'T'          TO MK-MARKET
+               MOVE STOCK-NO OF T30-TSE TO MK-STOCK-NO
+               MOVE MARK-W OF T30-TSE   TO MK-MARK-W
+               MOVE MARK-P OF T30-TSE   TO MK-MARK-P
+               PERFORM 3000-COMPARE-AND-BROADCAST
+               MOVE T30-MARK-REC TO MARK-OUT-LINE
+               WRITE MARK-OUT-LINE
+               PERFORM 2010-READ-TSE
+           END-PERFORM.
+
+       2010-READ-TSE.
+           READ T30-TSE-FILE
+               AT END SET TSE-EOF TO TRUE
+           END-READ.
+
+       2100-PROCESS-OTC.
+           PERFORM 2110-READ-OTC
+           PERFORM UNTIL OTC-EOF
+               ADD 1 TO WS-OTC-COUNT
+               MOVE 'O'          TO MK-MARKET
+               MOVE STOCK-NO OF T30-OTC-ADV TO MK-STOCK-NO
+               MOVE MARK-W OF T30-OTC-ADV   TO MK-MARK-W
+               MOVE MARK-P OF T30-OTC-ADV   TO MK-MARK-P
+               PERFORM 3000-COMPARE-AND-BROADCAST
+               MOVE T30-MARK-REC TO MARK-OUT-LINE
+               WRITE MARK-OUT-LINE
+               PERFORM 2110-READ-OTC
+           END-PERFORM.
+
+       2110-READ-OTC.
+           READ T30-OTC-FILE
+               AT END SET OTC-EOF TO TRUE
+           END-READ.
+
+      * MK-KEY/MK-MARK-W/MK-MARK-P 已由呼叫端設妥本次(新)註記值，
+      * 於快照表中查前次註記值比較；查無舊資料視為新掛牌股票，僅
+      * 予登錄不廣播；查有舊資料且註記不同則登錄廣播檔。
+       3000-COMPARE-AND-BROADCAST.
+           SET WS-MKX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-MARK-ENTRY
+               WHEN WS-MK-KEY(WS-MKX) = MK-KEY
+                   SET MARK-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT MARK-FOUND
+               ADD 1 TO WS-NEW-COUNT
+           ELSE
+               IF WS-MK-MARK-W(WS-MKX) NOT = MK-MARK-W OR
+                  WS-MK-MARK-P(WS-MKX) NOT = MK-MARK-P
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE MK-MARKET   TO WS-D-MARKET
+                   MOVE MK-STOCK-NO TO WS-D-STOCK-NO
+                   MOVE WS-MK-MARK-W(WS-MKX) TO WS-D-OLD-W
+                   MOVE WS-MK-MARK-P(WS-MKX) TO WS-D-OLD-P
+                   MOVE MK-MARK-W   TO WS-D-NEW-W
+                   MOVE MK-MARK-P   TO WS-D-NEW-P
+                   MOVE "MARK-W/MARK-P CHANGED" TO WS-D-REASON
+                   MOVE WS-DETAIL-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+
+                   MOVE SPACES TO CHG-LOG-LINE
+                   MOVE WS-DETAIL-LINE TO CHG-LOG-LINE
+                   WRITE CHG-LOG-LINE
+
+                   ADD 1 TO WS-CHANGE-COUNT
+               END-IF
+           END-IF.
