@@ -0,0 +1,250 @@
+      * M0308RC - M03/M08 補券部位勾稽
+      * 依 ACNT-BROKER/ACNT-NO/STKNO/TX-DATE 排序後配對比對，確認
+      * M03 申報之本日淨買進部位/借券部位(TODAY-NET-NOS/
+      * BORROW-STOCK-NOS)與 M08 查詢結果檔實際圈存部位
+      * (TODAY-NET-NOS-A/BORROW-STOCK-NOS-A)是否一致，列出落差
+      * 清單供補券作業覆核，避免短缺到結算日才被發現。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0308RC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M03-FILE ASSIGN TO "M03.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M08-FILE ASSIGN TO "M08.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-03 ASSIGN TO "M0308RC.S03".
+           SELECT SORT-WORK-08 ASSIGN TO "M0308RC.S08".
+           SELECT M03-SORTED ASSIGN TO "M0308RC.D03"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M08-SORTED ASSIGN TO "M0308RC.D08"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RC-RPT-FILE ASSIGN TO "M0308RC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M03-FILE.
+       COPY m03.
+
+       FD  M08-FILE.
+       COPY m08.
+
+       SD  SORT-WORK-03.
+       01  SORT-03-REC.
+           05  S03-LEAD1            PIC X(19).  *> TRAN-CODE+PROC-
+                                                 *> DATE+ETF-ID+
+                                                 *> BROKER-ID
+           05  S03-TX-DATE          PIC 9(08).
+           05  S03-MID              PIC X(03).  *> SEQNO
+           05  S03-ACNT-BROKER      PIC X(04).
+           05  S03-ACNT-NO          PIC 9(07).
+           05  S03-STKNO            PIC X(06).
+           05  S03-REST             PIC X(53).
+
+       SD  SORT-WORK-08.
+       01  SORT-08-REC.
+           05  S08-LEAD1            PIC X(18).  *> PROC-DATE+ETF-ID+
+                                                 *> BROKER-ID
+           05  S08-TX-DATE          PIC 9(08).
+           05  S08-MID              PIC X(03).  *> SEQNO
+           05  S08-ACNT-BROKER      PIC X(04).
+           05  S08-ACNT-NO          PIC 9(07).
+           05  S08-STKNO            PIC X(06).
+           05  S08-REST             PIC X(54).
+
+       FD  M03-SORTED.
+       01  M03-SORTED-REC.
+           05  D3-TRAN-CODE         PIC X(01).
+           05  D3-PROC-DATE         PIC 9(08).
+           05  D3-ETF-ID            PIC X(06).
+           05  D3-BROKER-ID         PIC X(04).
+           05  D3-TX-DATE           PIC 9(08).
+           05  D3-SEQNO             PIC X(03).
+           05  D3-ACNT-BROKER       PIC X(04).
+           05  D3-ACNT-NO           PIC 9(07).
+           05  D3-STKNO             PIC X(06).
+           05  D3-TODAY-NET-NOS     PIC 9(10).
+           05  D3-BORROW-STOCK-NOS  PIC 9(10).
+           05  D3-TODAY-NET-NOS-A   PIC 9(10).
+           05  D3-BORROW-STOCK-NOS-A PIC 9(10).
+           05  D3-ERROR-CODE        PIC X(02).
+           05  FILLER               PIC X(11).
+
+       FD  M08-SORTED.
+       01  M08-SORTED-REC.
+           05  D8-PROC-DATE         PIC 9(08).
+           05  D8-ETF-ID            PIC X(06).
+           05  D8-BROKER-ID         PIC X(04).
+           05  D8-TX-DATE           PIC 9(08).
+           05  D8-SEQNO             PIC X(03).
+           05  D8-ACNT-BROKER       PIC X(04).
+           05  D8-ACNT-NO           PIC 9(07).
+           05  D8-STKNO             PIC X(06).
+           05  D8-TODAY-NET-NOS     PIC 9(10).
+           05  D8-BORROW-STOCK-NOS  PIC 9(10).
+           05  D8-TODAY-NET-NOS-A   PIC 9(10).
+           05  D8-BORROW-STOCK-NOS-A PIC 9(10).
+           05  FILLER               PIC X(14).
+
+       FD  RC-RPT-FILE.
+       01  RC-RPT-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M03-EOF               PIC X VALUE 'N'.
+           88  M03-EOF                    VALUE 'Y'.
+       01  WS-M08-EOF               PIC X VALUE 'N'.
+           88  M08-EOF                    VALUE 'Y'.
+
+       01  WS-M03-KEY.
+           05  WS-M03-ACNT-BROKER   PIC X(04).
+           05  WS-M03-ACNT-NO       PIC 9(07).
+           05  WS-M03-STKNO         PIC X(06).
+           05  WS-M03-TX-DATE       PIC 9(08).
+
+       01  WS-M08-KEY.
+           05  WS-M08-ACNT-BROKER   PIC X(04).
+           05  WS-M08-ACNT-NO       PIC 9(07).
+           05  WS-M08-STKNO         PIC X(06).
+           05  WS-M08-TX-DATE       PIC 9(08).
+
+       01  WS-COMPARE-RESULT        PIC S9(01).
+       01  WS-EXCEPT-COUNT          PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACNT-BROKER     PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-ACNT-NO         PIC 9(07).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(60).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK-03
+               ON ASCENDING KEY S03-ACNT-BROKER S03-ACNT-NO
+                                S03-STKNO S03-TX-DATE
+               USING M03-FILE GIVING M03-SORTED
+           SORT SORT-WORK-08
+               ON ASCENDING KEY S08-ACNT-BROKER S08-ACNT-NO
+                                S08-STKNO S08-TX-DATE
+               USING M08-FILE GIVING M08-SORTED
+
+           OPEN INPUT M03-SORTED
+           OPEN INPUT M08-SORTED
+           OPEN OUTPUT RC-RPT-FILE
+           MOVE "M03/M08 REPLENISHMENT RECONCILIATION" TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+
+           PERFORM 1000-READ-M03
+           PERFORM 1100-READ-M08
+
+           PERFORM UNTIL M03-EOF
+               MOVE D3-ACNT-BROKER TO WS-M03-ACNT-BROKER
+               MOVE D3-ACNT-NO     TO WS-M03-ACNT-NO
+               MOVE D3-STKNO       TO WS-M03-STKNO
+               MOVE D3-TX-DATE     TO WS-M03-TX-DATE
+               IF M08-EOF
+                   PERFORM 3000-REPORT-NO-M08
+                   PERFORM 1000-READ-M03
+               ELSE
+                   MOVE D8-ACNT-BROKER TO WS-M08-ACNT-BROKER
+                   MOVE D8-ACNT-NO     TO WS-M08-ACNT-NO
+                   MOVE D8-STKNO       TO WS-M08-STKNO
+                   MOVE D8-TX-DATE     TO WS-M08-TX-DATE
+                   EVALUATE TRUE
+                       WHEN WS-M03-KEY < WS-M08-KEY
+                           MOVE -1 TO WS-COMPARE-RESULT
+                       WHEN WS-M03-KEY > WS-M08-KEY
+                           MOVE +1 TO WS-COMPARE-RESULT
+                       WHEN OTHER
+                           MOVE 0 TO WS-COMPARE-RESULT
+                   END-EVALUATE
+                   EVALUATE WS-COMPARE-RESULT
+                       WHEN -1
+                           PERFORM 3000-REPORT-NO-M08
+                           PERFORM 1000-READ-M03
+                       WHEN +1
+                           PERFORM 3100-REPORT-NO-M03
+                           PERFORM 1100-READ-M08
+                       WHEN 0
+                           PERFORM 3200-COMPARE-QUANTITIES
+                           PERFORM 1000-READ-M03
+                           PERFORM 1100-READ-M08
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL M08-EOF
+               MOVE D8-ACNT-BROKER TO WS-M08-ACNT-BROKER
+               MOVE D8-ACNT-NO     TO WS-M08-ACNT-NO
+               MOVE D8-STKNO       TO WS-M08-STKNO
+               MOVE D8-TX-DATE     TO WS-M08-TX-DATE
+               PERFORM 3100-REPORT-NO-M03
+               PERFORM 1100-READ-M08
+           END-PERFORM
+
+           MOVE SPACES TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           STRING "EXCEPTIONS WRITTEN: " WS-EXCEPT-COUNT
+               DELIMITED BY SIZE INTO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+
+           CLOSE M03-SORTED M08-SORTED RC-RPT-FILE
+           STOP RUN.
+
+       1000-READ-M03.
+           READ M03-SORTED
+               AT END SET M03-EOF TO TRUE
+           END-READ.
+
+       1100-READ-M08.
+           READ M08-SORTED
+               AT END SET M08-EOF TO TRUE
+           END-READ.
+
+       3000-REPORT-NO-M08.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-M03-ACNT-BROKER TO WS-D-ACNT-BROKER
+           MOVE WS-M03-ACNT-NO     TO WS-D-ACNT-NO
+           MOVE WS-M03-STKNO       TO WS-D-STKNO
+           MOVE WS-M03-TX-DATE     TO WS-D-TX-DATE
+           MOVE "M03 DECLARATION HAS NO M08 QUERY RESULT"
+               TO WS-D-REASON
+           MOVE WS-DETAIL-LINE TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           ADD 1 TO WS-EXCEPT-COUNT.
+
+       3100-REPORT-NO-M03.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-M08-ACNT-BROKER TO WS-D-ACNT-BROKER
+           MOVE WS-M08-ACNT-NO     TO WS-D-ACNT-NO
+           MOVE WS-M08-STKNO       TO WS-D-STKNO
+           MOVE WS-M08-TX-DATE     TO WS-D-TX-DATE
+           MOVE "M08 QUERY RESULT HAS NO M03 DECLARATION"
+               TO WS-D-REASON
+           MOVE WS-DETAIL-LINE TO RC-RPT-LINE
+           WRITE RC-RPT-LINE
+           ADD 1 TO WS-EXCEPT-COUNT.
+
+       3200-COMPARE-QUANTITIES.
+           IF D3-TODAY-NET-NOS NOT = D8-TODAY-NET-NOS-A OR
+              D3-BORROW-STOCK-NOS NOT = D8-BORROW-STOCK-NOS-A
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE WS-M03-ACNT-BROKER TO WS-D-ACNT-BROKER
+               MOVE WS-M03-ACNT-NO     TO WS-D-ACNT-NO
+               MOVE WS-M03-STKNO       TO WS-D-STKNO
+               MOVE WS-M03-TX-DATE     TO WS-D-TX-DATE
+               MOVE "DECLARED AND ACTUAL REPLENISHMENT QTY DIVERGE"
+                   TO WS-D-REASON
+               MOVE WS-DETAIL-LINE TO RC-RPT-LINE
+               WRITE RC-RPT-LINE
+               ADD 1 TO WS-EXCEPT-COUNT
+           END-IF.
