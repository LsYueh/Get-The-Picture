@@ -0,0 +1,332 @@
+      * M02LPRC - 現金替代金額漲跌停價格帶合理性檢核
+      * 依 M02-STKNO 查詢 T30-TSE/T30-OTC-ADV 股票基本資料檔之漲停價
+      * (BULL-PRICE)/跌停價(BEAR-PRICE)，對現金替代記號(CASH-IN-
+      * LIEU='Y')之短缺部位(M02-LACK-STOCK-NOS)試算當日合法價格帶
+      * 之現金替代金額上下限，再依 ETF-ID+BROKER-ID+TX-DATE+SEQNO
+      * 將同一籃子內之上下限加總，與 M04 回覆之現金替代金額
+      * (CASH-LIEU-AMOUNT-9)比對，並將 M04 應收保證金(MARGIN-AMOUNT)
+      * 併列於同一行，供核對現金替代金額是否落於當日合法價格帶內，
+      * 再正式接受 M04 回覆結果為最終數值。
+      *
+      * 假設: 現金替代之股數以短缺部位(M02-LACK-STOCK-NOS)計算；
+      *       M02、M04 均已依 ETF-ID+BROKER-ID+TX-DATE+SEQNO排序。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02LPRC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "M02LPRC.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  M04-FILE.
+       COPY m04.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-M04-EOF               PIC X VALUE 'N'.
+           88  M04-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-BULL       PIC 9(05)V9(04).
+               10  WS-ST-BEAR       PIC 9(05)V9(04).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+
+      * 籃子現金替代金額合法上下限彙總表。
+       01  WS-BASKET-TABLE.
+           05  WS-BSK-COUNT         PIC 9(05) VALUE 0.
+           05  WS-BSK-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-BX.
+               10  WS-BK-ETF-ID         PIC X(06).
+               10  WS-BK-BROKER-ID      PIC X(04).
+               10  WS-BK-TX-DATE        PIC 9(08).
+               10  WS-BK-SEQNO          PIC X(03).
+               10  WS-BK-MIN-AMT        PIC 9(13)V99.
+               10  WS-BK-MAX-AMT        PIC 9(13)V99.
+               10  WS-BK-LINES          PIC 9(05).
+
+       01  WS-BSK-FOUND-SW          PIC X VALUE 'N'.
+           88  BASKET-FOUND               VALUE 'Y'.
+       01  WS-BSK-FULL-SW           PIC X VALUE 'N'.
+           88  BASKET-TABLE-FULL          VALUE 'Y'.
+
+       01  WS-LINE-MIN               PIC 9(13)V99.
+       01  WS-LINE-MAX               PIC 9(13)V99.
+
+       01  WS-M04-LIEU-AMT           PIC S9(09).
+
+       01  WS-COUNTERS.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M04-COUNT         PIC 9(07) VALUE 0.
+           05  WS-LIEU-LINES        PIC 9(07) VALUE 0.
+           05  WS-UNPRICED-COUNT    PIC 9(07) VALUE 0.
+           05  WS-EXCEPTION-COUNT   PIC 9(07) VALUE 0.
+
+       01  WS-D-MIN                 PIC ZZZZZZZZZZZ9.99.
+       01  WS-D-MAX                 PIC ZZZZZZZZZZZ9.99.
+       01  WS-D-LIEU-AMT             PIC ZZZZZZZZ9.
+       01  WS-D-MARGIN               PIC ZZZZZZZZ9.
+
+       01  WS-EXC-LINE.
+           05  WS-E-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-MIN             PIC ZZZZZZZZZZZ9.99.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-E-MAX             PIC ZZZZZZZZZZZ9.99.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-E-LIEU-AMT        PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-E-MARGIN          PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-E-STATUS          PIC X(25).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               IF M02-CASH-IN-LIEU = 'Y'
+                   ADD 1 TO WS-LIEU-LINES
+                   PERFORM 3000-ACCUMULATE-BASKET-BAND
+               END-IF
+               PERFORM 2000-READ-M02
+           END-PERFORM
+           CLOSE M02-FILE
+
+           OPEN INPUT M04-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE "CASH-IN-LIEU PRICE-LIMIT-BAND VALUATION CHECK"
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "ETF-ID BROK TX-DATE  SEQ MIN-AMT MAX-AMT LIEU-AMT"
+               TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 2100-READ-M04
+           PERFORM UNTIL M04-EOF
+               PERFORM 4000-CHECK-BAND
+               PERFORM 2100-READ-M04
+           END-PERFORM
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "M02 RECORDS READ..........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "CASH-IN-LIEU LINES........: " WS-LIEU-LINES
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "UNPRICED (NO T30 MATCH)...: " WS-UNPRICED-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "M04 RECORDS READ..........: " WS-M04-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "OUT-OF-BAND EXCEPTIONS....: " WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE M04-FILE RPT-FILE
+           STOP RUN.
+
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE BULL-PRICE OF T30-TSE TO
+                           WS-ST-BULL(WS-STOCK-COUNT)
+                       MOVE BEAR-PRICE OF T30-TSE TO
+                           WS-ST-BEAR(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE BULL-PRICE OF T30-OTC-ADV TO
+                           WS-ST-BULL(WS-STOCK-COUNT)
+                       MOVE BEAR-PRICE OF T30-OTC-ADV TO
+                           WS-ST-BEAR(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+       2100-READ-M04.
+           READ M04-FILE
+               AT END SET M04-EOF TO TRUE
+           END-READ.
+
+      * 查得股票跌停/漲停價，依短缺部位試算本行現金替代金額之合法
+      * 上下限，累加至對應籃子彙總表。
+       3000-ACCUMULATE-BASKET-BAND.
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT STOCK-FOUND
+               ADD 1 TO WS-UNPRICED-COUNT
+           ELSE
+               COMPUTE WS-LINE-MIN ROUNDED =
+                   M02-LACK-STOCK-NOS * WS-ST-BEAR(WS-SX)
+               COMPUTE WS-LINE-MAX ROUNDED =
+                   M02-LACK-STOCK-NOS * WS-ST-BULL(WS-SX)
+
+               PERFORM 5000-FIND-OR-ADD-BASKET
+               IF NOT BASKET-TABLE-FULL
+                   ADD WS-LINE-MIN TO WS-BK-MIN-AMT(WS-BX)
+                   ADD WS-LINE-MAX TO WS-BK-MAX-AMT(WS-BX)
+                   ADD 1           TO WS-BK-LINES(WS-BX)
+               END-IF
+           END-IF.
+
+      * 依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 線性搜尋籃子彙總表，找不
+      * 到則新增一筆。表格已滿且為新鍵值時設定 WS-BSK-FULL-SW，
+      * WS-BX 此時不可用，呼叫端不得再以其存取表格。
+       5000-FIND-OR-ADD-BASKET.
+           MOVE 'N' TO WS-BSK-FOUND-SW
+           MOVE 'N' TO WS-BSK-FULL-SW
+           IF WS-BSK-COUNT > 0
+               PERFORM VARYING WS-BX FROM 1 BY 1
+                       UNTIL WS-BX > WS-BSK-COUNT
+                   IF WS-BK-ETF-ID(WS-BX) = M02-ETF-ID
+                       AND WS-BK-BROKER-ID(WS-BX) = M02-BROKER-ID
+                       AND WS-BK-TX-DATE(WS-BX) = M02-TX-DATE
+                       AND WS-BK-SEQNO(WS-BX) = M02-SEQNO
+                       SET BASKET-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT BASKET-FOUND
+               IF WS-BSK-COUNT < 2000
+                   ADD 1 TO WS-BSK-COUNT
+                   SET WS-BX TO WS-BSK-COUNT
+                   MOVE M02-ETF-ID    TO WS-BK-ETF-ID(WS-BX)
+                   MOVE M02-BROKER-ID TO WS-BK-BROKER-ID(WS-BX)
+                   MOVE M02-TX-DATE   TO WS-BK-TX-DATE(WS-BX)
+                   MOVE M02-SEQNO     TO WS-BK-SEQNO(WS-BX)
+                   MOVE 0             TO WS-BK-MIN-AMT(WS-BX)
+                   MOVE 0             TO WS-BK-MAX-AMT(WS-BX)
+                   MOVE 0             TO WS-BK-LINES(WS-BX)
+               ELSE
+                   SET BASKET-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
+
+      * 取得本 M04 記錄對應之籃子合法上下限，若有現金替代成分股且
+      * 回覆金額落於帶外，則列為例外。
+       4000-CHECK-BAND.
+           MOVE 'N' TO WS-BSK-FOUND-SW
+           IF WS-BSK-COUNT > 0
+               PERFORM VARYING WS-BX FROM 1 BY 1
+                       UNTIL WS-BX > WS-BSK-COUNT
+                   IF WS-BK-ETF-ID(WS-BX) = ETF-ID OF M04
+                       AND WS-BK-BROKER-ID(WS-BX) = BROKER-ID OF M04
+                       AND WS-BK-TX-DATE(WS-BX) = TX-DATE OF M04
+                       AND WS-BK-SEQNO(WS-BX) = SEQNO OF M04
+                       SET BASKET-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF BASKET-FOUND AND WS-BK-LINES(WS-BX) > 0
+               PERFORM 4100-SIGN-M04-LIEU-AMOUNT
+               MOVE WS-BK-MIN-AMT(WS-BX) TO WS-D-MIN
+               MOVE WS-BK-MAX-AMT(WS-BX) TO WS-D-MAX
+               MOVE WS-M04-LIEU-AMT      TO WS-D-LIEU-AMT
+               MOVE MARGIN-AMOUNT OF M04      TO WS-D-MARGIN
+
+               MOVE SPACES TO WS-EXC-LINE
+               MOVE ETF-ID OF M04    TO WS-E-ETF-ID
+               MOVE BROKER-ID OF M04 TO WS-E-BROKER-ID
+               MOVE TX-DATE OF M04   TO WS-E-TX-DATE
+               MOVE SEQNO OF M04     TO WS-E-SEQNO
+               MOVE WS-D-MIN         TO WS-E-MIN
+               MOVE WS-D-MAX         TO WS-E-MAX
+               MOVE WS-D-LIEU-AMT    TO WS-E-LIEU-AMT
+               MOVE WS-D-MARGIN      TO WS-E-MARGIN
+
+               IF WS-M04-LIEU-AMT < WS-BK-MIN-AMT(WS-BX)
+                   OR WS-M04-LIEU-AMT > WS-BK-MAX-AMT(WS-BX)
+                   MOVE "*** OUTSIDE PRICE-LIMIT BAND ***"
+                       TO WS-E-STATUS
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE WS-EXC-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+               END-IF
+           END-IF.
+
+      * CASH-LIEU-AMOUNT 於 M04 檔中以正負號欄(-S)與絕對值欄(-9)
+      * 分離儲存，負數以 '-' 表示，還原為有號金額後再比對價格帶。
+       4100-SIGN-M04-LIEU-AMOUNT.
+           IF CASH-LIEU-AMOUNT-S OF M04 = '-'
+               COMPUTE WS-M04-LIEU-AMT =
+                   CASH-LIEU-AMOUNT-9 OF M04 * -1
+           ELSE
+               MOVE CASH-LIEU-AMOUNT-9 OF M04 TO WS-M04-LIEU-AMT
+           END-IF.
