@@ -0,0 +1,281 @@
+      * M02PCF - 籃子成分股與ETF實物申贖清單(PCF)主檔勾稽
+      * 讀取 PCF 主檔(依 ETF-ID+STKNO 排序)建立記憶體表，逐筆比對
+      * M01/M02 配對後的籃子明細，凡 M02-STKNO 不在該 ETF 之 PCF 清單
+      * 者視為籃外股票；屬清單內者再依每基數應含股數換算應交付股數，
+      * 與籃子申報股數超出容許誤差者列為數量錯誤，於送件交易所前先行
+      * 攔截。M01、M02 先各自依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 重新
+      * 排序，不假設來源檔案送達時已排序。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  配對比對前加入 SORT 步驟，不再假設來源檔案
+      *               已依鍵值排序
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02PCF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT PCF-FILE ASSIGN TO "PCFMST.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK-01 ASSIGN TO "M02PCF.S01".
+           SELECT SORT-WORK-02 ASSIGN TO "M02PCF.S02".
+           SELECT M01-SORTED ASSIGN TO "M02PCF.D01"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-SORTED ASSIGN TO "M02PCF.D02"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M02PCF.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  PCF-FILE.
+       COPY pcfmst.
+
+       SD  SORT-WORK-01.
+       COPY m01 REPLACING ==M01.== BY ==SORT-01-REC.==.
+
+       SD  SORT-WORK-02.
+       COPY m02rec REPLACING ==M02-RECORD.== BY ==SORT-02-REC.==.
+
+       FD  M01-SORTED.
+       COPY m01 REPLACING ==M01.== BY ==M01-SORTED-REC.==.
+
+       FD  M02-SORTED.
+       COPY m02rec REPLACING ==M02-RECORD.== BY ==M02-SORTED-REC.==.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M01-EOF               PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-PCF-EOF               PIC X VALUE 'N'.
+           88  PCF-EOF                    VALUE 'Y'.
+
+       01  WS-PCF-TABLE.
+           05  WS-PCF-COUNT         PIC 9(05) VALUE 0.
+           05  WS-PCF-ENTRY OCCURS 10000 TIMES
+                   ASCENDING KEY IS WS-PC-KEY
+                   INDEXED BY WS-PX.
+               10  WS-PC-KEY.
+                   15  WS-PC-ETF-ID     PIC X(06).
+                   15  WS-PC-STKNO      PIC X(06).
+               10  WS-PC-SHARES         PIC 9(08).
+               10  WS-PC-TOLERANCE      PIC 9(03).
+
+       01  WS-M01-KEY.
+           05  WS-M01-ETF-ID        PIC X(06).
+           05  WS-M01-BROKER-ID     PIC X(04).
+           05  WS-M01-TX-DATE       PIC 9(08).
+           05  WS-M01-SEQNO         PIC X(03).
+
+       01  WS-M02-KEY.
+           05  WS-M02-ETF-ID        PIC X(06).
+           05  WS-M02-BROKER-ID     PIC X(04).
+           05  WS-M02-TX-DATE       PIC 9(08).
+           05  WS-M02-SEQNO         PIC X(03).
+
+       01  WS-CUR-UNITS             PIC 9(03).
+       01  WS-COMPARE-RESULT        PIC S9(01).
+
+       01  WS-LOOKUP-KEY.
+           05  WS-LK-ETF-ID         PIC X(06).
+           05  WS-LK-STKNO          PIC X(06).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  PCF-FOUND                  VALUE 'Y'.
+
+       01  WS-BASKET-SHARES         PIC 9(11).
+       01  WS-EXPECTED-SHARES       PIC 9(11).
+       01  WS-DIFF-SHARES           PIC S9(11).
+       01  WS-TOLERANCE-SHARES      PIC 9(11).
+
+       01  WS-COUNTERS.
+           05  WS-M01-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-OFF-BASKET-COUNT  PIC 9(07) VALUE 0.
+           05  WS-QTY-ERROR-COUNT   PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(55).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-PCF-TABLE
+
+           SORT SORT-WORK-01
+               ON ASCENDING KEY ETF-ID OF SORT-01-REC
+                                BROKER-ID OF SORT-01-REC
+                                TX-DATE OF SORT-01-REC
+                                SEQNO OF SORT-01-REC
+               USING M01-FILE GIVING M01-SORTED
+           SORT SORT-WORK-02
+               ON ASCENDING KEY M02-ETF-ID OF SORT-02-REC
+                                M02-BROKER-ID OF SORT-02-REC
+                                M02-TX-DATE OF SORT-02-REC
+                                M02-SEQNO OF SORT-02-REC
+               USING M02-FILE GIVING M02-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN INPUT M02-SORTED
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "BASKET COMPOSITION VS ETF PCF MASTER CROSS-CHECK"
+               TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           PERFORM 2000-READ-M01
+           PERFORM 2100-READ-M02
+
+           PERFORM UNTIL M01-EOF OR M02-EOF
+               PERFORM 3000-BUILD-M01-KEY
+               PERFORM 3100-BUILD-M02-KEY
+               PERFORM 3200-COMPARE-KEYS
+               EVALUATE WS-COMPARE-RESULT
+                   WHEN -1
+                       PERFORM 2000-READ-M01
+                   WHEN +1
+                       PERFORM 2100-READ-M02
+                   WHEN 0
+                       MOVE APPLICATION-UNITS OF M01-SORTED-REC
+                           TO WS-CUR-UNITS
+                       PERFORM 4000-CHECK-BASKET-STOCK
+                       PERFORM 2100-READ-M02
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ.........: " WS-M01-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M02 RECORDS READ.........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "OFF-BASKET STOCKS.........: " WS-OFF-BASKET-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "QUANTITY MISMATCHES......: " WS-QTY-ERROR-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE M01-SORTED M02-SORTED ERR-RPT-FILE
+           STOP RUN.
+
+      * 載入 PCF 主檔至記憶體表，供 SEARCH ALL 依 ETF-ID+STKNO 查詢；
+      * 假設主檔已依此鍵值遞增排序。
+       1000-LOAD-PCF-TABLE.
+           OPEN INPUT PCF-FILE
+           PERFORM UNTIL PCF-EOF
+               READ PCF-FILE
+                   AT END SET PCF-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PCF-COUNT
+                       MOVE PCF-KEY OF PCF-MASTER-REC TO
+                           WS-PC-KEY(WS-PCF-COUNT)
+                       MOVE PCF-SHARES-PER-UNIT TO
+                           WS-PC-SHARES(WS-PCF-COUNT)
+                       MOVE PCF-TOLERANCE-PCT TO
+                           WS-PC-TOLERANCE(WS-PCF-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PCF-FILE.
+
+       2000-READ-M01.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M01-COUNT
+           END-READ.
+
+       2100-READ-M02.
+           READ M02-SORTED
+               AT END SET M02-EOF TO TRUE
+               NOT AT END ADD 1 TO WS-M02-COUNT
+           END-READ.
+
+       3000-BUILD-M01-KEY.
+           MOVE ETF-ID    OF M01-SORTED-REC TO WS-M01-ETF-ID
+           MOVE BROKER-ID OF M01-SORTED-REC TO WS-M01-BROKER-ID
+           MOVE TX-DATE   OF M01-SORTED-REC TO WS-M01-TX-DATE
+           MOVE SEQNO     OF M01-SORTED-REC TO WS-M01-SEQNO.
+
+       3100-BUILD-M02-KEY.
+           MOVE M02-ETF-ID    OF M02-SORTED-REC TO WS-M02-ETF-ID
+           MOVE M02-BROKER-ID OF M02-SORTED-REC TO WS-M02-BROKER-ID
+           MOVE M02-TX-DATE   OF M02-SORTED-REC TO WS-M02-TX-DATE
+           MOVE M02-SEQNO     OF M02-SORTED-REC TO WS-M02-SEQNO.
+
+       3200-COMPARE-KEYS.
+           EVALUATE TRUE
+               WHEN WS-M01-KEY < WS-M02-KEY
+                   MOVE -1 TO WS-COMPARE-RESULT
+               WHEN WS-M01-KEY > WS-M02-KEY
+                   MOVE +1 TO WS-COMPARE-RESULT
+               WHEN OTHER
+                   MOVE 0  TO WS-COMPARE-RESULT
+           END-EVALUATE.
+
+       4000-CHECK-BASKET-STOCK.
+           MOVE M02-ETF-ID OF M02-SORTED-REC TO WS-LK-ETF-ID
+           MOVE M02-STKNO  OF M02-SORTED-REC TO WS-LK-STKNO
+           SET WS-PX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH ALL WS-PCF-ENTRY
+               WHEN WS-PC-KEY(WS-PX) = WS-LOOKUP-KEY
+                   SET PCF-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT PCF-FOUND
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE M02-ETF-ID OF M02-SORTED-REC TO WS-D-ETF-ID
+               MOVE M02-STKNO  OF M02-SORTED-REC TO WS-D-STKNO
+               MOVE M02-SEQNO  OF M02-SORTED-REC TO WS-D-SEQNO
+               MOVE "STOCK NOT IN ETF PCF CONSTITUENT LIST"
+                   TO WS-D-REASON
+               MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+               WRITE ERR-RPT-LINE
+               ADD 1 TO WS-OFF-BASKET-COUNT
+           ELSE
+               COMPUTE WS-BASKET-SHARES =
+                   M02-NORMAL-STOCK-NOS OF M02-SORTED-REC
+                   + M02-BORROW-STOCK-NOS OF M02-SORTED-REC
+                   + M02-T-STOCK-NOS OF M02-SORTED-REC
+               COMPUTE WS-EXPECTED-SHARES =
+                   WS-CUR-UNITS * WS-PC-SHARES(WS-PX)
+               COMPUTE WS-TOLERANCE-SHARES ROUNDED =
+                   WS-EXPECTED-SHARES * WS-PC-TOLERANCE(WS-PX) / 100
+               COMPUTE WS-DIFF-SHARES =
+                   WS-BASKET-SHARES - WS-EXPECTED-SHARES
+               IF WS-DIFF-SHARES < 0
+                   COMPUTE WS-DIFF-SHARES = WS-DIFF-SHARES * -1
+               END-IF
+               IF WS-DIFF-SHARES > WS-TOLERANCE-SHARES
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE M02-ETF-ID OF M02-SORTED-REC TO WS-D-ETF-ID
+                   MOVE M02-STKNO  OF M02-SORTED-REC TO WS-D-STKNO
+                   MOVE M02-SEQNO  OF M02-SORTED-REC TO WS-D-SEQNO
+                   MOVE "BASKET QUANTITY OUTSIDE PCF WEIGHT TOLERANCE"
+                       TO WS-D-REASON
+                   MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+                   WRITE ERR-RPT-LINE
+                   ADD 1 TO WS-QTY-ERROR-COUNT
+               END-IF
+           END-IF.
