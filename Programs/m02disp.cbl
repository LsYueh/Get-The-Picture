@@ -0,0 +1,188 @@
+      * M02DISP - 處置股票籃子合規檢核(單筆委託限制數量)
+      * 依 M02-STKNO 查詢 T30-TSE/T30-OTC-ADV 股票基本資料檔，若該股
+      * 為處置股票(MARK-W)，則依 MARK-W-DETAILS 內之單筆委託限制
+      * 數量(ORDER-LIMIT，單位:張)檢查籃子股數是否超限，超限者列於
+      * 例外清單，於送件交易所前先行攔截。
+      *
+      * 假設: MARK-W = 'Y' 表示該股票目前列為處置股票。
+      *       股數換算張數以 1000 股為一張計算。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02DISP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M02DISP.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-MARK-W     PIC X(01).
+               10  WS-ST-ORDER-LIMIT PIC 9(06).
+               10  WS-ST-ORDERS-LIMIT PIC 9(06).
+               10  WS-ST-PREPAY-RATE PIC 9(03).
+
+       01  WS-BASKET-SHARES         PIC 9(11).
+       01  WS-BASKET-LOTS           PIC 9(08).
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+
+       01  WS-M02-COUNT             PIC 9(07) VALUE 0.
+       01  WS-DISP-COUNT            PIC 9(07) VALUE 0.
+       01  WS-VIOLATION-COUNT       PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-LOTS            PIC ZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-LIMIT           PIC ZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(45).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "DISPOSITION-STOCK BASKET COMPLIANCE CHECK"
+               TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               PERFORM 3000-CHECK-RECORD
+               PERFORM 2000-READ-M02
+           END-PERFORM
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M02 RECORDS READ.........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "DISPOSITION STOCKS FOUND.: " WS-DISP-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "ORDER-LIMIT VIOLATIONS...: " WS-VIOLATION-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE M02-FILE ERR-RPT-FILE
+           STOP RUN.
+
+      * 依序載入上市、上櫃股票基本資料檔，僅保留處置股票檢核所需
+      * 欄位，依出現順序建置供 SEARCH 線性搜尋使用。
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE MARK-W OF T30-TSE TO
+                           WS-ST-MARK-W(WS-STOCK-COUNT)
+                       MOVE ORDER-LIMIT OF T30-TSE TO
+                           WS-ST-ORDER-LIMIT(WS-STOCK-COUNT)
+                       MOVE ORDERS-LIMIT OF T30-TSE TO
+                           WS-ST-ORDERS-LIMIT(WS-STOCK-COUNT)
+                       MOVE PREPAY-RATE OF T30-TSE TO
+                           WS-ST-PREPAY-RATE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE MARK-W OF T30-OTC-ADV TO
+                           WS-ST-MARK-W(WS-STOCK-COUNT)
+                       MOVE ORDER-LIMIT OF T30-OTC-ADV TO
+                           WS-ST-ORDER-LIMIT(WS-STOCK-COUNT)
+                       MOVE ORDERS-LIMIT OF T30-OTC-ADV TO
+                           WS-ST-ORDERS-LIMIT(WS-STOCK-COUNT)
+                       MOVE PREPAY-RATE OF T30-OTC-ADV TO
+                           WS-ST-PREPAY-RATE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+       3000-CHECK-RECORD.
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF STOCK-FOUND
+               IF WS-ST-MARK-W(WS-SX) = 'Y'
+                   ADD 1 TO WS-DISP-COUNT
+                   COMPUTE WS-BASKET-SHARES =
+                       M02-NORMAL-STOCK-NOS + M02-BORROW-STOCK-NOS
+                       + M02-T-STOCK-NOS
+                   COMPUTE WS-BASKET-LOTS = WS-BASKET-SHARES / 1000
+                   IF WS-ST-ORDER-LIMIT(WS-SX) > 0 AND
+                      WS-BASKET-LOTS > WS-ST-ORDER-LIMIT(WS-SX)
+                       MOVE SPACES TO WS-DETAIL-LINE
+                       MOVE M02-ETF-ID TO WS-D-ETF-ID
+                       MOVE M02-STKNO  TO WS-D-STKNO
+                       MOVE WS-BASKET-LOTS TO WS-D-LOTS
+                       MOVE WS-ST-ORDER-LIMIT(WS-SX) TO WS-D-LIMIT
+                       MOVE "EXCEEDS DISPOSITION-STOCK ORDER LIMIT"
+                           TO WS-D-REASON
+                       MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+                       WRITE ERR-RPT-LINE
+                       ADD 1 TO WS-VIOLATION-COUNT
+                   END-IF
+               END-IF
+           END-IF.
