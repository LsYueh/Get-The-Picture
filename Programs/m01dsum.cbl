@@ -0,0 +1,199 @@
+      * M01DSUM - 每日申購/買回彙總報表(依ETF別/券商別)
+      * 將 M01 依 ETF-ID/BROKER-ID 排序後，依交易種類(TX-KIND)分別
+      * 累計申請基數(APPLICATION-UNITS)、手續費(APPLY-FEE)及行政
+      * 處理費(MANAGEMENT-CHARGE)，供基金會計每日對帳使用。
+      *
+      * 假設: TX-KIND = '1' 為申購，TX-KIND = '2' 為買回。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01DSUM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "M01DSUM.SRT".
+           SELECT M01-SORTED ASSIGN TO "M01DSUM.SRD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SUM-RPT-FILE ASSIGN TO "M01DSUM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-TRAN-CODE       PIC X(01).
+           05  SORT-ETF-ID          PIC X(06).
+           05  SORT-BROKER-ID       PIC X(04).
+           05  SORT-REST            PIC X(289).
+
+       FD  M01-SORTED.
+       01  SORTED-REC.
+           05  SD-TRAN-CODE         PIC X(01).
+           05  SD-ETF-ID            PIC X(06).
+           05  SD-BROKER-ID         PIC X(04).
+           05  FILLER               PIC X(11).  *> TX-DATE+SEQNO
+           05  SD-TX-KIND           PIC X(01).
+           05  SD-APPLICATION-UNITS PIC 9(03).
+           05  FILLER               PIC X(102). *> STATE..APPLIER(3)
+           05  SD-APPLY-FEE         PIC 9(08).
+           05  SD-MANAGEMENT-CHARGE PIC 9(08).
+           05  SD-REST              PIC X(156).
+
+       FD  SUM-RPT-FILE.
+       01  SUM-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M01-EOF                    VALUE 'Y'.
+
+       01  WS-PRIOR-ETF-ID          PIC X(06) VALUE SPACES.
+       01  WS-PRIOR-BROKER-ID       PIC X(04) VALUE SPACES.
+       01  WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+
+       01  WS-BROKER-TOTALS.
+           05  WS-B-CREATE-COUNT    PIC 9(07).
+           05  WS-B-CREATE-UNITS    PIC 9(09).
+           05  WS-B-CREATE-FEE      PIC 9(11).
+           05  WS-B-CREATE-MGMT     PIC 9(11).
+           05  WS-B-REDEEM-COUNT    PIC 9(07).
+           05  WS-B-REDEEM-UNITS    PIC 9(09).
+           05  WS-B-REDEEM-FEE      PIC 9(11).
+           05  WS-B-REDEEM-MGMT     PIC 9(11).
+
+       01  WS-FUND-TOTALS.
+           05  WS-F-CREATE-UNITS    PIC 9(10).
+           05  WS-F-CREATE-FEE      PIC 9(12).
+           05  WS-F-CREATE-MGMT     PIC 9(12).
+           05  WS-F-REDEEM-UNITS    PIC 9(10).
+           05  WS-F-REDEEM-FEE      PIC 9(12).
+           05  WS-F-REDEEM-MGMT     PIC 9(12).
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "DAILY ETF CREATION/REDEMPTION SUMMARY BY FUND AND BROKER".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "ETF-ID BROKER  CR-UNITS  CR-FEE  CR-MGMT  RD-UNITS  RD-FEE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-CR-UNITS        PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-CR-FEE          PIC ZZZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-CR-MGMT         PIC ZZZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-RD-UNITS        PIC ZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-RD-FEE          PIC ZZZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-RD-MGMT         PIC ZZZZZZZZZZ9.
+
+       01  WS-FUND-LINE.
+           05  FILLER               PIC X(07) VALUE "  FUND ".
+           05  WS-FL-ETF-ID         PIC X(06).
+           05  FILLER               PIC X(06) VALUE " TOTAL".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK ON ASCENDING KEY SORT-ETF-ID SORT-BROKER-ID
+               USING M01-FILE
+               GIVING M01-SORTED
+
+           OPEN INPUT M01-SORTED
+           OPEN OUTPUT SUM-RPT-FILE
+           MOVE WS-HDR-1 TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+           MOVE WS-HDR-2 TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+
+           PERFORM 1000-READ-SORTED
+           PERFORM UNTIL M01-EOF
+               IF WS-FIRST-RECORD = 'N' AND
+                       SD-ETF-ID NOT = WS-PRIOR-ETF-ID
+                   PERFORM 5000-PRINT-FUND-TOTAL
+                   MOVE 0 TO WS-F-CREATE-UNITS WS-F-CREATE-FEE
+                             WS-F-CREATE-MGMT WS-F-REDEEM-UNITS
+                             WS-F-REDEEM-FEE WS-F-REDEEM-MGMT
+               END-IF
+               IF WS-FIRST-RECORD = 'N' AND
+                       (SD-ETF-ID NOT = WS-PRIOR-ETF-ID OR
+                        SD-BROKER-ID NOT = WS-PRIOR-BROKER-ID)
+                   PERFORM 4000-PRINT-BROKER-LINE
+               END-IF
+               IF WS-FIRST-RECORD = 'Y' OR
+                       SD-ETF-ID NOT = WS-PRIOR-ETF-ID OR
+                       SD-BROKER-ID NOT = WS-PRIOR-BROKER-ID
+                   PERFORM 2000-INIT-BROKER-TOTALS
+               END-IF
+               PERFORM 3000-ACCUMULATE
+               MOVE SD-ETF-ID    TO WS-PRIOR-ETF-ID
+               MOVE SD-BROKER-ID TO WS-PRIOR-BROKER-ID
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 1000-READ-SORTED
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 4000-PRINT-BROKER-LINE
+               PERFORM 5000-PRINT-FUND-TOTAL
+           END-IF
+
+           CLOSE M01-SORTED SUM-RPT-FILE
+           STOP RUN.
+
+       1000-READ-SORTED.
+           READ M01-SORTED
+               AT END SET M01-EOF TO TRUE
+           END-READ.
+
+       2000-INIT-BROKER-TOTALS.
+           MOVE 0 TO WS-B-CREATE-COUNT WS-B-CREATE-UNITS
+                     WS-B-CREATE-FEE WS-B-CREATE-MGMT
+                     WS-B-REDEEM-COUNT WS-B-REDEEM-UNITS
+                     WS-B-REDEEM-FEE WS-B-REDEEM-MGMT.
+
+       3000-ACCUMULATE.
+           IF SD-TX-KIND = '1'
+               ADD 1 TO WS-B-CREATE-COUNT
+               ADD SD-APPLICATION-UNITS TO WS-B-CREATE-UNITS
+                   WS-F-CREATE-UNITS
+               ADD SD-APPLY-FEE TO WS-B-CREATE-FEE WS-F-CREATE-FEE
+               ADD SD-MANAGEMENT-CHARGE TO WS-B-CREATE-MGMT
+                   WS-F-CREATE-MGMT
+           ELSE
+               ADD 1 TO WS-B-REDEEM-COUNT
+               ADD SD-APPLICATION-UNITS TO WS-B-REDEEM-UNITS
+                   WS-F-REDEEM-UNITS
+               ADD SD-APPLY-FEE TO WS-B-REDEEM-FEE WS-F-REDEEM-FEE
+               ADD SD-MANAGEMENT-CHARGE TO WS-B-REDEEM-MGMT
+                   WS-F-REDEEM-MGMT
+           END-IF.
+
+       4000-PRINT-BROKER-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PRIOR-ETF-ID    TO WS-D-ETF-ID
+           MOVE WS-PRIOR-BROKER-ID TO WS-D-BROKER-ID
+           MOVE WS-B-CREATE-UNITS  TO WS-D-CR-UNITS
+           MOVE WS-B-CREATE-FEE    TO WS-D-CR-FEE
+           MOVE WS-B-CREATE-MGMT   TO WS-D-CR-MGMT
+           MOVE WS-B-REDEEM-UNITS  TO WS-D-RD-UNITS
+           MOVE WS-B-REDEEM-FEE    TO WS-D-RD-FEE
+           MOVE WS-B-REDEEM-MGMT   TO WS-D-RD-MGMT
+           MOVE WS-DETAIL-LINE     TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE.
+
+       5000-PRINT-FUND-TOTAL.
+           MOVE SPACES TO WS-FUND-LINE
+           MOVE WS-PRIOR-ETF-ID TO WS-FL-ETF-ID
+           MOVE WS-FUND-LINE TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE
+           MOVE SPACES TO SUM-RPT-LINE
+           WRITE SUM-RPT-LINE.
