@@ -0,0 +1,157 @@
+      * M02QFII - 外資(QFII)買回可贖股數監控報表
+      * 將 M02 依股票代號(STKNO)排序後，逐股加總當日各筆申報之贖回
+      * 部位(庫存+借券+T-1日淨入庫+T日淨入庫)，並與該股最新之外資
+      * 可贖股數上限(QFII-AVB-STOCK-NOS)比較，超限者於報表中標示，
+      * 供投資單位及早因應，避免違反外資持股上限規定才被發現。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02QFII.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "M02QFII.SRT".
+           SELECT M02-SORTED ASSIGN TO "M02QFII.SRD"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT QFII-RPT-FILE ASSIGN TO "M02QFII.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-LEAD            PIC X(33).
+           05  SORT-STKNO           PIC X(06).
+           05  SORT-REST            PIC X(111).
+
+       FD  M02-SORTED.
+       01  SORTED-REC.
+           05  WS-SD-TRAN-CODE      PIC X(01).
+           05  WS-SD-ETF-ID         PIC X(06).
+           05  WS-SD-BROKER-ID      PIC X(04).
+           05  WS-SD-TX-DATE        PIC 9(08).
+           05  WS-SD-SEQNO          PIC X(03).
+           05  WS-SD-ACNT-BROKER    PIC X(04).
+           05  WS-SD-ACNT-NO        PIC 9(07).
+           05  WS-SD-STKNO          PIC X(06).
+           05  WS-SD-NORMAL-NOS     PIC 9(10).
+           05  WS-SD-BORROW-NOS     PIC 9(10).
+           05  WS-SD-T1-NOS         PIC 9(10).
+           05  WS-SD-T-NOS          PIC 9(10).
+           05  WS-SD-LACK-NOS       PIC 9(10).
+           05  WS-SD-CASH-IN-LIEU   PIC X(01).
+           05  WS-SD-LIEU-REASON    PIC X(01).
+           05  WS-SD-QFII-AVB-NOS   PIC 9(10).
+           05  WS-SD-ARBITRAGE-NOS  PIC 9(10).
+           05  WS-SD-ERROR-CODE     PIC X(02).
+           05  WS-SD-STOCK-NOS-5    PIC 9(10).
+           05  FILLER               PIC X(27).
+
+       FD  QFII-RPT-FILE.
+       01  QFII-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M02-SORTED-EOF             VALUE 'Y'.
+
+       01  WS-PRIOR-STKNO           PIC X(06) VALUE SPACES.
+       01  WS-FIRST-RECORD          PIC X     VALUE 'Y'.
+
+       01  WS-STK-REDEEM-TOTAL      PIC 9(11).
+       01  WS-STK-QFII-CAPACITY     PIC 9(10).
+
+       01  WS-STK-COUNT             PIC 9(07) VALUE 0.
+       01  WS-EXCEED-COUNT          PIC 9(07) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "QFII REDEMPTION CAPACITY MONITORING REPORT".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "STKNO   REDEEM-TOTAL  QFII-CAPACITY  STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REDEEM-TOTAL    PIC ZZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-QFII-CAPACITY   PIC ZZZZZZZZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STATUS          PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           SORT SORT-WORK ON ASCENDING KEY SORT-STKNO
+               USING M02-FILE
+               GIVING M02-SORTED
+
+           OPEN INPUT M02-SORTED
+           OPEN OUTPUT QFII-RPT-FILE
+           MOVE WS-HDR-1 TO QFII-RPT-LINE
+           WRITE QFII-RPT-LINE
+           MOVE WS-HDR-2 TO QFII-RPT-LINE
+           WRITE QFII-RPT-LINE
+
+           PERFORM 1000-READ-SORTED
+           PERFORM UNTIL M02-SORTED-EOF
+               IF WS-FIRST-RECORD = 'N' AND
+                       WS-SD-STKNO NOT = WS-PRIOR-STKNO
+                   PERFORM 3000-PRINT-STOCK-LINE
+                   PERFORM 2000-INIT-STOCK-TOTALS
+               END-IF
+               IF WS-FIRST-RECORD = 'Y'
+                   PERFORM 2000-INIT-STOCK-TOTALS
+               END-IF
+               ADD WS-SD-NORMAL-NOS TO WS-STK-REDEEM-TOTAL
+               ADD WS-SD-BORROW-NOS TO WS-STK-REDEEM-TOTAL
+               ADD WS-SD-T1-NOS     TO WS-STK-REDEEM-TOTAL
+               ADD WS-SD-T-NOS      TO WS-STK-REDEEM-TOTAL
+               MOVE WS-SD-QFII-AVB-NOS TO WS-STK-QFII-CAPACITY
+               MOVE WS-SD-STKNO TO WS-PRIOR-STKNO
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 1000-READ-SORTED
+           END-PERFORM
+
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 3000-PRINT-STOCK-LINE
+           END-IF
+
+           MOVE SPACES TO QFII-RPT-LINE
+           WRITE QFII-RPT-LINE
+           STRING "STOCKS REPORTED......: " WS-STK-COUNT
+               DELIMITED BY SIZE INTO QFII-RPT-LINE
+           WRITE QFII-RPT-LINE
+           STRING "STOCKS OVER CAPACITY.: " WS-EXCEED-COUNT
+               DELIMITED BY SIZE INTO QFII-RPT-LINE
+           WRITE QFII-RPT-LINE
+
+           CLOSE M02-SORTED QFII-RPT-FILE
+           STOP RUN.
+
+       1000-READ-SORTED.
+           READ M02-SORTED
+               AT END SET M02-SORTED-EOF TO TRUE
+           END-READ.
+
+       2000-INIT-STOCK-TOTALS.
+           MOVE 0 TO WS-STK-REDEEM-TOTAL WS-STK-QFII-CAPACITY.
+
+       3000-PRINT-STOCK-LINE.
+           ADD 1 TO WS-STK-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PRIOR-STKNO      TO WS-D-STKNO
+           MOVE WS-STK-REDEEM-TOTAL TO WS-D-REDEEM-TOTAL
+           MOVE WS-STK-QFII-CAPACITY TO WS-D-QFII-CAPACITY
+           IF WS-STK-REDEEM-TOTAL > WS-STK-QFII-CAPACITY
+               MOVE "*** OVER CAPACITY ***" TO WS-D-STATUS
+               ADD 1 TO WS-EXCEED-COUNT
+           ELSE
+               MOVE "OK" TO WS-D-STATUS
+           END-IF
+           MOVE WS-DETAIL-LINE TO QFII-RPT-LINE
+           WRITE QFII-RPT-LINE.
