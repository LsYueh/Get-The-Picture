@@ -0,0 +1,283 @@
+      * M01SQEX - M01/M02流水號(SEQNO)即將用罄監控
+      * SEQNO 欄位為 3 位數(001-999)，依 ETF-ID+BROKER-ID+TX-DATE 分組
+      * 遞增編號；將 M01、M02 分別依此鍵排序後，找出各組最大流水號，
+      * 達控制檔設定門檻(預設900)者列示警示，供維運單位於流水號
+      * 溢位造成當日申報無法再受理前即先行因應。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01SQEX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CTL-FILE ASSIGN TO "M01SQEX.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "M01SQEX.SRT".
+           SELECT M01-SORTED ASSIGN TO "M01SQEX.SR1"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M02-SORTED ASSIGN TO "M01SQEX.SR2"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SQEX-RPT-FILE ASSIGN TO "M01SQEX.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  CTL-FILE.
+       01  CTL-LINE.
+           05  CTL-THRESHOLD        PIC 9(03).  *> 流水號警示門檻
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SORT-ETF-ID          PIC X(06).
+           05  SORT-BROKER-ID       PIC X(04).
+           05  SORT-TX-DATE         PIC 9(08).
+           05  SORT-SEQNO           PIC X(03).
+
+       FD  M01-SORTED.
+       01  M1-SORTED-REC.
+           05  M1S-ETF-ID           PIC X(06).
+           05  M1S-BROKER-ID        PIC X(04).
+           05  M1S-TX-DATE          PIC 9(08).
+           05  M1S-SEQNO            PIC X(03).
+
+       FD  M02-SORTED.
+       01  M2-SORTED-REC.
+           05  M2S-ETF-ID           PIC X(06).
+           05  M2S-BROKER-ID        PIC X(04).
+           05  M2S-TX-DATE          PIC 9(08).
+           05  M2S-SEQNO            PIC X(03).
+
+       FD  SQEX-RPT-FILE.
+       01  SQEX-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M01-SORTED-EOF        PIC X VALUE 'N'.
+           88  M01-SORTED-EOF             VALUE 'Y'.
+       01  WS-M02-SORTED-EOF        PIC X VALUE 'N'.
+           88  M02-SORTED-EOF             VALUE 'Y'.
+
+       01  WS-THRESHOLD             PIC 9(03).
+
+       01  WS-PRIOR-KEY.
+           05  WS-PK-ETF-ID         PIC X(06).
+           05  WS-PK-BROKER-ID      PIC X(04).
+           05  WS-PK-TX-DATE        PIC 9(08).
+       01  WS-FIRST-RECORD          PIC X VALUE 'Y'.
+
+       01  WS-MAX-SEQNO             PIC 9(03).
+       01  WS-CUR-SEQNO             PIC 9(03).
+
+       01  WS-M01-GROUP-COUNT       PIC 9(07) VALUE 0.
+       01  WS-M02-GROUP-COUNT       PIC 9(07) VALUE 0.
+       01  WS-WARN-COUNT            PIC 9(07) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "M01/M02 SEQUENCE-NUMBER EXHAUSTION MONITOR".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "FILE ETF-ID BROKER TX-DATE  MAX-SEQNO STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-FILE            PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-MAX-SEQNO       PIC ZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-STATUS          PIC X(25).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CTL-FILE
+           READ CTL-FILE
+               AT END MOVE 0 TO CTL-THRESHOLD
+           END-READ
+           MOVE CTL-THRESHOLD TO WS-THRESHOLD
+           CLOSE CTL-FILE
+           IF WS-THRESHOLD = 0
+               MOVE 900 TO WS-THRESHOLD
+           END-IF
+
+           SORT SORT-WORK ON ASCENDING KEY SORT-ETF-ID
+                   SORT-BROKER-ID SORT-TX-DATE SORT-SEQNO
+               INPUT PROCEDURE IS 1050-RELEASE-M01
+               GIVING M01-SORTED
+
+           SORT SORT-WORK ON ASCENDING KEY SORT-ETF-ID
+                   SORT-BROKER-ID SORT-TX-DATE SORT-SEQNO
+               INPUT PROCEDURE IS 1150-RELEASE-M02
+               GIVING M02-SORTED
+
+           OPEN OUTPUT SQEX-RPT-FILE
+           MOVE WS-HDR-1 TO SQEX-RPT-LINE
+           WRITE SQEX-RPT-LINE
+           MOVE WS-HDR-2 TO SQEX-RPT-LINE
+           WRITE SQEX-RPT-LINE
+
+           OPEN INPUT M01-SORTED
+           MOVE 'Y' TO WS-FIRST-RECORD
+           PERFORM 1000-READ-M01-SORTED
+           PERFORM UNTIL M01-SORTED-EOF
+               IF WS-FIRST-RECORD = 'N' AND
+                       (M1S-ETF-ID NOT = WS-PK-ETF-ID OR
+                        M1S-BROKER-ID NOT = WS-PK-BROKER-ID OR
+                        M1S-TX-DATE NOT = WS-PK-TX-DATE)
+                   PERFORM 3000-PRINT-M01-GROUP
+               END-IF
+               IF WS-FIRST-RECORD = 'Y' OR
+                       M1S-ETF-ID NOT = WS-PK-ETF-ID OR
+                       M1S-BROKER-ID NOT = WS-PK-BROKER-ID OR
+                       M1S-TX-DATE NOT = WS-PK-TX-DATE
+                   MOVE 0 TO WS-MAX-SEQNO
+               END-IF
+               MOVE M1S-SEQNO TO WS-CUR-SEQNO
+               IF WS-CUR-SEQNO > WS-MAX-SEQNO
+                   MOVE WS-CUR-SEQNO TO WS-MAX-SEQNO
+               END-IF
+               MOVE M1S-ETF-ID    TO WS-PK-ETF-ID
+               MOVE M1S-BROKER-ID TO WS-PK-BROKER-ID
+               MOVE M1S-TX-DATE   TO WS-PK-TX-DATE
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 1000-READ-M01-SORTED
+           END-PERFORM
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 3000-PRINT-M01-GROUP
+           END-IF
+           CLOSE M01-SORTED
+
+           OPEN INPUT M02-SORTED
+           MOVE 'Y' TO WS-FIRST-RECORD
+           PERFORM 1100-READ-M02-SORTED
+           PERFORM UNTIL M02-SORTED-EOF
+               IF WS-FIRST-RECORD = 'N' AND
+                       (M2S-ETF-ID NOT = WS-PK-ETF-ID OR
+                        M2S-BROKER-ID NOT = WS-PK-BROKER-ID OR
+                        M2S-TX-DATE NOT = WS-PK-TX-DATE)
+                   PERFORM 3100-PRINT-M02-GROUP
+               END-IF
+               IF WS-FIRST-RECORD = 'Y' OR
+                       M2S-ETF-ID NOT = WS-PK-ETF-ID OR
+                       M2S-BROKER-ID NOT = WS-PK-BROKER-ID OR
+                       M2S-TX-DATE NOT = WS-PK-TX-DATE
+                   MOVE 0 TO WS-MAX-SEQNO
+               END-IF
+               MOVE M2S-SEQNO TO WS-CUR-SEQNO
+               IF WS-CUR-SEQNO > WS-MAX-SEQNO
+                   MOVE WS-CUR-SEQNO TO WS-MAX-SEQNO
+               END-IF
+               MOVE M2S-ETF-ID    TO WS-PK-ETF-ID
+               MOVE M2S-BROKER-ID TO WS-PK-BROKER-ID
+               MOVE M2S-TX-DATE   TO WS-PK-TX-DATE
+               MOVE 'N' TO WS-FIRST-RECORD
+               PERFORM 1100-READ-M02-SORTED
+           END-PERFORM
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 3100-PRINT-M02-GROUP
+           END-IF
+           CLOSE M02-SORTED
+
+           MOVE SPACES TO SQEX-RPT-LINE
+           WRITE SQEX-RPT-LINE
+           STRING "M01 GROUPS CHECKED: " WS-M01-GROUP-COUNT
+               DELIMITED BY SIZE INTO SQEX-RPT-LINE
+           WRITE SQEX-RPT-LINE
+           STRING "M02 GROUPS CHECKED: " WS-M02-GROUP-COUNT
+               DELIMITED BY SIZE INTO SQEX-RPT-LINE
+           WRITE SQEX-RPT-LINE
+           STRING "GROUPS NEAR EXHAUSTION: " WS-WARN-COUNT
+               DELIMITED BY SIZE INTO SQEX-RPT-LINE
+           WRITE SQEX-RPT-LINE
+
+           CLOSE SQEX-RPT-FILE
+           STOP RUN.
+
+      * SORT 輸入處理:僅釋出M01分組鍵值所需欄位。
+       1050-RELEASE-M01.
+           OPEN INPUT M01-FILE
+           MOVE 'N' TO WS-M01-SORTED-EOF
+           PERFORM UNTIL M01-SORTED-EOF
+               READ M01-FILE
+                   AT END SET M01-SORTED-EOF TO TRUE
+                   NOT AT END
+                       MOVE ETF-ID    OF M01 TO SORT-ETF-ID
+                       MOVE BROKER-ID OF M01 TO SORT-BROKER-ID
+                       MOVE TX-DATE   OF M01 TO SORT-TX-DATE
+                       MOVE SEQNO     OF M01 TO SORT-SEQNO
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM
+           CLOSE M01-FILE
+           MOVE 'N' TO WS-M01-SORTED-EOF.
+
+      * SORT 輸入處理:僅釋出M02分組鍵值所需欄位。
+       1150-RELEASE-M02.
+           OPEN INPUT M02-FILE
+           MOVE 'N' TO WS-M02-SORTED-EOF
+           PERFORM UNTIL M02-SORTED-EOF
+               READ M02-FILE
+                   AT END SET M02-SORTED-EOF TO TRUE
+                   NOT AT END
+                       MOVE M02-ETF-ID    TO SORT-ETF-ID
+                       MOVE M02-BROKER-ID TO SORT-BROKER-ID
+                       MOVE M02-TX-DATE   TO SORT-TX-DATE
+                       MOVE M02-SEQNO     TO SORT-SEQNO
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM
+           CLOSE M02-FILE
+           MOVE 'N' TO WS-M02-SORTED-EOF.
+
+       1000-READ-M01-SORTED.
+           READ M01-SORTED
+               AT END SET M01-SORTED-EOF TO TRUE
+           END-READ.
+
+       1100-READ-M02-SORTED.
+           READ M02-SORTED
+               AT END SET M02-SORTED-EOF TO TRUE
+           END-READ.
+
+       3000-PRINT-M01-GROUP.
+           ADD 1 TO WS-M01-GROUP-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE "M01" TO WS-D-FILE
+           MOVE WS-PK-ETF-ID    TO WS-D-ETF-ID
+           MOVE WS-PK-BROKER-ID TO WS-D-BROKER-ID
+           MOVE WS-PK-TX-DATE   TO WS-D-TX-DATE
+           MOVE WS-MAX-SEQNO    TO WS-D-MAX-SEQNO
+           IF WS-MAX-SEQNO >= WS-THRESHOLD
+               MOVE "*** NEAR EXHAUSTION ***" TO WS-D-STATUS
+               ADD 1 TO WS-WARN-COUNT
+               MOVE WS-DETAIL-LINE TO SQEX-RPT-LINE
+               WRITE SQEX-RPT-LINE
+           END-IF.
+
+       3100-PRINT-M02-GROUP.
+           ADD 1 TO WS-M02-GROUP-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE "M02" TO WS-D-FILE
+           MOVE WS-PK-ETF-ID    TO WS-D-ETF-ID
+           MOVE WS-PK-BROKER-ID TO WS-D-BROKER-ID
+           MOVE WS-PK-TX-DATE   TO WS-D-TX-DATE
+           MOVE WS-MAX-SEQNO    TO WS-D-MAX-SEQNO
+           IF WS-MAX-SEQNO >= WS-THRESHOLD
+               MOVE "*** NEAR EXHAUSTION ***" TO WS-D-STATUS
+               ADD 1 TO WS-WARN-COUNT
+               MOVE WS-DETAIL-LINE TO SQEX-RPT-LINE
+               WRITE SQEX-RPT-LINE
+           END-IF.
