@@ -0,0 +1,337 @@
+      * M01RVRS - 已受理申報案件之沖正/更正連結處理
+      * 掃描當日 M01 中 TRAN-CODE = 'R' 的沖正申報記錄，其 ORIG-TX-
+      * DATE+CANCEL-SEQNO 指向先前某日(可能非當日)已受理並經發行人
+      * 回覆成功(M04DM.LOG 累加之 DM-RESULT='1')之原申報案件；比對
+      * 原案存在且確曾受理後，於沖正連結稽核檔留下完整前後對照
+      * (原申報內容 + 沖正原因/連結鍵值)，使同日受理後欲更正的案件
+      * 能以帶有連結的新記錄辦理，而不必人工另鍵一筆表面看不出關聯
+      * 的全新記錄。
+      *
+      * 假設: 原申報案件之歷史內容取自 M01VSAM 輪轉後之歷史
+      *       檔 M01HIST.DAT；是否曾經受理成功取自 M04DMEX
+      *       累加建置之回覆時效資料超市 M04DM.LOG。兩檔若尚未輪轉
+      *       /尚未建置(AT END)，則沖正案一律視為「找不到原案」而
+      *       不予放行，留待稽核人員人工確認。上述兩暫存表筆數上限
+      *       均為 10000 筆，超過上限後之記錄不再納入暫存表，屆時
+      *       於稽核報表列印一次警告。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+      *   2026-08-09  歷史檔/資料超市暫存表溢滿時於稽核報表加印
+      *               警告訊息
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01RVRS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01-HIST-FILE ASSIGN TO "M01HIST.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DM-LOG-FILE ASSIGN TO "M04DM.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RVRS-LOG-FILE ASSIGN TO "M01RVRS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RVRS-RPT-FILE ASSIGN TO "M01RVRS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  M01-HIST-FILE.
+       01  M01-HIST-REC             PIC X(300).
+
+       FD  DM-LOG-FILE.
+       01  DM-LOG-LINE              PIC X(35).
+
+       FD  RVRS-LOG-FILE.
+       01  RVRS-LOG-LINE            PIC X(132).
+
+       FD  RVRS-RPT-FILE.
+       01  RVRS-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY m01idx.
+       COPY m04dm.
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  FILE-EOF                   VALUE 'Y'.
+
+       01  WS-REC-COUNT              PIC 9(07) VALUE 0.
+       01  WS-REVERSAL-COUNT         PIC 9(07) VALUE 0.
+       01  WS-LINKED-COUNT           PIC 9(07) VALUE 0.
+       01  WS-REJECTED-COUNT         PIC 9(07) VALUE 0.
+
+      * 原申報歷史內容暫存表，由 M01HIST.DAT 一次讀入整檔建置。
+       01  WS-HIST-TABLE.
+           05  WS-HIST-COUNT         PIC 9(05) VALUE 0.
+           05  WS-HIST-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-HX.
+               10  WS-HT-ETF-ID          PIC X(06).
+               10  WS-HT-BROKER-ID       PIC X(04).
+               10  WS-HT-TX-DATE         PIC 9(08).
+               10  WS-HT-SEQNO           PIC X(03).
+               10  WS-HT-UNITS           PIC 9(03).
+               10  WS-HT-TX-CASH         PIC X(01).
+               10  WS-HT-AMOUNT          PIC 9(18).
+
+      * 回覆時效資料超市累加檔暫存表，用以確認原案是否曾受理成功。
+       01  WS-DM-TABLE.
+           05  WS-DM-COUNT           PIC 9(05) VALUE 0.
+           05  WS-DM-ENTRY OCCURS 10000 TIMES
+                   INDEXED BY WS-DX.
+               10  WS-DT-ETF-ID          PIC X(06).
+               10  WS-DT-BROKER-ID       PIC X(04).
+               10  WS-DT-TX-DATE         PIC 9(08).
+               10  WS-DT-SEQNO           PIC X(03).
+               10  WS-DT-RESULT          PIC X(01).
+
+       01  WS-FOUND-SW               PIC X VALUE 'N'.
+           88  ORIGINAL-FOUND              VALUE 'Y'.
+       01  WS-ACCEPTED-SW            PIC X VALUE 'N'.
+           88  ORIGINAL-WAS-ACCEPTED       VALUE 'Y'.
+
+       01  WS-HIST-FULL-SW           PIC X VALUE 'N'.
+           88  HIST-TABLE-FULL             VALUE 'Y'.
+       01  WS-DM-FULL-SW             PIC X VALUE 'N'.
+           88  DM-TABLE-FULL                VALUE 'Y'.
+
+       01  WS-LINK-RECORD.
+           05  WS-L-ETF-ID           PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-BROKER-ID        PIC X(04).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-TX-DATE          PIC 9(08).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-SEQNO            PIC X(03).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-ORIG-TX-DATE     PIC 9(08).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-ORIG-SEQNO       PIC X(03).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-REASON           PIC X(02).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-ORIG-UNITS       PIC 9(03).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-ORIG-AMOUNT      PIC 9(18).
+           05  FILLER                PIC X(01) VALUE SPACES.
+           05  WS-L-STATUS           PIC X(20).
+
+       01  WS-RPT-DETAIL.
+           05  WS-R-ETF-ID           PIC X(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-R-BROKER-ID        PIC X(04).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-R-TX-DATE          PIC 9(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-R-SEQNO            PIC X(03).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-R-ORIG-TX-DATE     PIC 9(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-R-ORIG-SEQNO       PIC X(03).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-R-STATUS           PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-HIST-TABLE
+           PERFORM 1100-LOAD-DM-TABLE
+
+           OPEN INPUT M01-FILE
+           OPEN EXTEND RVRS-LOG-FILE
+           OPEN OUTPUT RVRS-RPT-FILE
+
+           MOVE "REVERSAL/CORRECTION LINKAGE FOR ACCEPTED APPLICATIONS"
+               TO RVRS-RPT-LINE
+           WRITE RVRS-RPT-LINE
+           MOVE "ETF-ID BROK TX-DATE  SEQ ORIG-DATE ORIG-SEQ STATUS"
+               TO RVRS-RPT-LINE
+           WRITE RVRS-RPT-LINE
+
+           IF HIST-TABLE-FULL
+               MOVE SPACES TO RVRS-RPT-LINE
+               STRING "*** WARNING: M01HIST TABLE FULL (10000) - "
+                   DELIMITED BY SIZE
+                   "SOME ORIGINALS MAY NOT BE FOUND ***"
+                   DELIMITED BY SIZE
+                   INTO RVRS-RPT-LINE
+               WRITE RVRS-RPT-LINE
+           END-IF
+           IF DM-TABLE-FULL
+               MOVE SPACES TO RVRS-RPT-LINE
+               STRING "*** WARNING: M04DM TABLE FULL (10000) - "
+                   DELIMITED BY SIZE
+                   "SOME ACCEPTANCES MAY NOT BE FOUND ***"
+                   DELIMITED BY SIZE
+                   INTO RVRS-RPT-LINE
+               WRITE RVRS-RPT-LINE
+           END-IF
+
+           PERFORM 2000-READ-M01
+           PERFORM UNTIL FILE-EOF
+               ADD 1 TO WS-REC-COUNT
+               IF TRAN-CODE-REVERSAL
+                   ADD 1 TO WS-REVERSAL-COUNT
+                   PERFORM 3000-PROCESS-REVERSAL
+               END-IF
+               PERFORM 2000-READ-M01
+           END-PERFORM
+
+           MOVE SPACES TO RVRS-RPT-LINE
+           WRITE RVRS-RPT-LINE
+           STRING "M01 RECORDS READ........: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO RVRS-RPT-LINE
+           WRITE RVRS-RPT-LINE
+           STRING "REVERSAL REQUESTS.......: " WS-REVERSAL-COUNT
+               DELIMITED BY SIZE INTO RVRS-RPT-LINE
+           WRITE RVRS-RPT-LINE
+           STRING "LINKED TO ACCEPTED ORIG..: " WS-LINKED-COUNT
+               DELIMITED BY SIZE INTO RVRS-RPT-LINE
+           WRITE RVRS-RPT-LINE
+           STRING "REJECTED (NO ACCEPTED ORIG): " WS-REJECTED-COUNT
+               DELIMITED BY SIZE INTO RVRS-RPT-LINE
+           WRITE RVRS-RPT-LINE
+
+           CLOSE M01-FILE RVRS-LOG-FILE RVRS-RPT-FILE
+           DISPLAY "M01RVRS: REVERSALS=" WS-REVERSAL-COUNT
+               " LINKED=" WS-LINKED-COUNT
+               " REJECTED=" WS-REJECTED-COUNT
+           STOP RUN.
+
+      * 讀入 M01 歷史檔(若尚未建置則視為空表)，供沖正連結時取出
+      * 原申報之申請基數/現金申贖旗標/金額作為前置快照。
+       1000-LOAD-HIST-TABLE.
+           OPEN INPUT M01-HIST-FILE
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL FILE-EOF
+               READ M01-HIST-FILE INTO M01-IDX-RECORD
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       IF WS-HIST-COUNT < 10000
+                           ADD 1 TO WS-HIST-COUNT
+                           MOVE IX-ETF-ID OF M01-IDX-RECORD TO
+                               WS-HT-ETF-ID(WS-HIST-COUNT)
+                           MOVE IX-BROKER-ID OF M01-IDX-RECORD TO
+                               WS-HT-BROKER-ID(WS-HIST-COUNT)
+                           MOVE IX-TX-DATE OF M01-IDX-RECORD TO
+                               WS-HT-TX-DATE(WS-HIST-COUNT)
+                           MOVE IX-SEQNO OF M01-IDX-RECORD TO
+                               WS-HT-SEQNO(WS-HIST-COUNT)
+                           MOVE IX-APPLICATION-UNITS OF M01-IDX-RECORD
+                               TO WS-HT-UNITS(WS-HIST-COUNT)
+                           MOVE IX-TX-CASH OF M01-IDX-RECORD TO
+                               WS-HT-TX-CASH(WS-HIST-COUNT)
+                           MOVE IX-AMOUNT OF M01-IDX-RECORD TO
+                               WS-HT-AMOUNT(WS-HIST-COUNT)
+                       ELSE
+                           SET HIST-TABLE-FULL TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE M01-HIST-FILE.
+
+      * 讀入回覆時效資料超市累加檔(若尚未建置則視為空表)，供確認
+      * 原申報案件是否曾經發行人回覆受理成功(DM-RESULT='1')。
+       1100-LOAD-DM-TABLE.
+           OPEN INPUT DM-LOG-FILE
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL FILE-EOF
+               READ DM-LOG-FILE INTO M04DM-RECORD
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       IF WS-DM-COUNT < 10000
+                           ADD 1 TO WS-DM-COUNT
+                           MOVE DM-ETF-ID    TO
+                               WS-DT-ETF-ID(WS-DM-COUNT)
+                           MOVE DM-BROKER-ID TO
+                               WS-DT-BROKER-ID(WS-DM-COUNT)
+                           MOVE DM-TX-DATE   TO
+                               WS-DT-TX-DATE(WS-DM-COUNT)
+                           MOVE DM-SEQNO     TO
+                               WS-DT-SEQNO(WS-DM-COUNT)
+                           MOVE DM-RESULT    TO
+                               WS-DT-RESULT(WS-DM-COUNT)
+                       ELSE
+                           SET DM-TABLE-FULL TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE DM-LOG-FILE.
+
+       2000-READ-M01.
+           READ M01-FILE
+               AT END SET FILE-EOF TO TRUE
+           END-READ.
+
+      * 以 ETF-ID+BROKER-ID+ORIG-TX-DATE+CANCEL-SEQNO 查歷史表找出
+      * 原申報內容，並查資料超市表確認原案曾受理成功，兩者皆符合
+      * 才將沖正連結記錄標記為已連結，否則標記為駁回待人工確認。
+       3000-PROCESS-REVERSAL.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 'N' TO WS-ACCEPTED-SW
+           MOVE 0 TO WS-L-ORIG-UNITS
+           MOVE 0 TO WS-L-ORIG-AMOUNT
+
+           IF WS-HIST-COUNT > 0
+               PERFORM VARYING WS-HX FROM 1 BY 1
+                       UNTIL WS-HX > WS-HIST-COUNT
+                   IF WS-HT-ETF-ID(WS-HX)    = ETF-ID    AND
+                      WS-HT-BROKER-ID(WS-HX) = BROKER-ID AND
+                      WS-HT-TX-DATE(WS-HX)   = ORIG-TX-DATE AND
+                      WS-HT-SEQNO(WS-HX)     = CANCEL-SEQNO
+                       SET ORIGINAL-FOUND TO TRUE
+                       MOVE WS-HT-UNITS(WS-HX)  TO WS-L-ORIG-UNITS
+                       MOVE WS-HT-AMOUNT(WS-HX) TO WS-L-ORIG-AMOUNT
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-DM-COUNT > 0
+               PERFORM VARYING WS-DX FROM 1 BY 1
+                       UNTIL WS-DX > WS-DM-COUNT
+                   IF WS-DT-ETF-ID(WS-DX)    = ETF-ID    AND
+                      WS-DT-BROKER-ID(WS-DX) = BROKER-ID AND
+                      WS-DT-TX-DATE(WS-DX)   = ORIG-TX-DATE AND
+                      WS-DT-SEQNO(WS-DX)     = CANCEL-SEQNO AND
+                      WS-DT-RESULT(WS-DX)    = '1'
+                       SET ORIGINAL-WAS-ACCEPTED TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE SPACES TO WS-LINK-RECORD
+           MOVE ETF-ID        TO WS-L-ETF-ID
+           MOVE BROKER-ID      TO WS-L-BROKER-ID
+           MOVE TX-DATE        TO WS-L-TX-DATE
+           MOVE SEQNO          TO WS-L-SEQNO
+           MOVE ORIG-TX-DATE   TO WS-L-ORIG-TX-DATE
+           MOVE CANCEL-SEQNO   TO WS-L-ORIG-SEQNO
+           MOVE CANCEL-REASON  TO WS-L-REASON
+
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE ETF-ID       TO WS-R-ETF-ID
+           MOVE BROKER-ID    TO WS-R-BROKER-ID
+           MOVE TX-DATE      TO WS-R-TX-DATE
+           MOVE SEQNO        TO WS-R-SEQNO
+           MOVE ORIG-TX-DATE TO WS-R-ORIG-TX-DATE
+           MOVE CANCEL-SEQNO TO WS-R-ORIG-SEQNO
+
+           IF ORIGINAL-FOUND AND ORIGINAL-WAS-ACCEPTED
+               MOVE "LINKED" TO WS-L-STATUS
+               MOVE "LINKED" TO WS-R-STATUS
+               ADD 1 TO WS-LINKED-COUNT
+           ELSE
+               MOVE "REJECTED-NO-ORIG" TO WS-L-STATUS
+               MOVE "REJECTED-NO-ORIG" TO WS-R-STATUS
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF
+
+           MOVE WS-LINK-RECORD TO RVRS-LOG-LINE
+           WRITE RVRS-LOG-LINE
+           MOVE WS-RPT-DETAIL TO RVRS-RPT-LINE
+           WRITE RVRS-RPT-LINE.
