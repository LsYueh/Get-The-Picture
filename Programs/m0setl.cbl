@@ -0,0 +1,308 @@
+      * M0SETL - 籃子交割日曆試算(依 SETTYPE 調整)
+      * 依 M02-STKNO 查詢 T30-TSE/T30-OTC-ADV 股票基本資料檔之交易
+      * 方式(SETTYPE)，以 ETF-ID+BROKER-ID+TX-DATE+SEQNO 彙總同一
+      * 籃子成分股之交割天數(取籃子內最長者)，再以發行人回覆受理日
+      * (M04-PROC-DATE)為基準試算該案實際應交割日期，取代過去一律
+      * 以 T+2 推算到期日之作法。
+      *
+      * 假設: SETTYPE='0' 為 T+0（款券當日結算）；SETTYPE='1' 為
+      *       T+1；SETTYPE='2' 或其他未定義代碼，均視為目前市場
+      *       標準交割天數 T+2。純現金案件(查無 M02 明細)亦按 T+2
+      *       推算，維持與既有結算勾稽作業相容之預設值。
+      *       M02、M04 均已依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 排序。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M0SETL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-TSE-FILE ASSIGN TO "T30TSE.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT T30-OTC-FILE ASSIGN TO "T30OTC.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SETL-RPT-FILE ASSIGN TO "M0SETL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02rec.
+
+       FD  M04-FILE.
+       COPY m04.
+
+       FD  T30-TSE-FILE.
+       COPY t30tse.
+
+       FD  T30-OTC-FILE.
+       COPY t30otc.
+
+       FD  SETL-RPT-FILE.
+       01  SETL-RPT-LINE            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-M02-EOF               PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+       01  WS-M04-EOF               PIC X VALUE 'N'.
+           88  M04-EOF                    VALUE 'Y'.
+       01  WS-T30-EOF               PIC X VALUE 'N'.
+           88  T30-EOF                    VALUE 'Y'.
+
+       01  WS-STOCK-TABLE.
+           05  WS-STOCK-COUNT       PIC 9(05) VALUE 0.
+           05  WS-STOCK-ENTRY OCCURS 3000 TIMES
+                   ASCENDING KEY IS WS-ST-STKNO
+                   INDEXED BY WS-SX.
+               10  WS-ST-STKNO      PIC X(06).
+               10  WS-ST-SETTYPE    PIC X(01).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  STOCK-FOUND                VALUE 'Y'.
+
+      * 籃子交割天數彙總表(取籃子內成分股之最長交割天數)。
+       01  WS-BASKET-TABLE.
+           05  WS-BSK-COUNT         PIC 9(05) VALUE 0.
+           05  WS-BSK-ENTRY OCCURS 2000 TIMES
+                   INDEXED BY WS-BX.
+               10  WS-BK-ETF-ID         PIC X(06).
+               10  WS-BK-BROKER-ID      PIC X(04).
+               10  WS-BK-TX-DATE        PIC 9(08).
+               10  WS-BK-SEQNO          PIC X(03).
+               10  WS-BK-LAG-DAYS       PIC 9(02).
+
+       01  WS-BSK-FOUND-SW          PIC X VALUE 'N'.
+           88  BASKET-FOUND                VALUE 'Y'.
+       01  WS-BSK-FULL-SW           PIC X VALUE 'N'.
+           88  BASKET-TABLE-FULL           VALUE 'Y'.
+
+       01  WS-LAG-DAYS               PIC 9(02).
+       01  WS-EFFECTIVE-LAG          PIC 9(02).
+       01  WS-SETTLE-INT             PIC 9(09).
+       01  WS-EXPECT-SETTLE-DATE     PIC 9(08).
+
+       01  WS-COUNTERS.
+           05  WS-M02-COUNT         PIC 9(07) VALUE 0.
+           05  WS-M04-COUNT         PIC 9(07) VALUE 0.
+           05  WS-ACCEPTED-COUNT    PIC 9(07) VALUE 0.
+           05  WS-DEFAULT-T2-COUNT  PIC 9(07) VALUE 0.
+
+       01  WS-RPT-DETAIL.
+           05  WS-RD-ETF-ID         PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-BROKER-ID      PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-TX-DATE        PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-SEQNO          PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-PROC-DATE      PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-LAG-DAYS       PIC 9(02).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-SETTLE-DATE    PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-RD-NOTE           PIC X(22).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-STOCK-TABLE
+
+           OPEN INPUT M02-FILE
+           PERFORM 2000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-M02-COUNT
+               PERFORM 3000-ACCUMULATE-BASKET-LAG
+               PERFORM 2000-READ-M02
+           END-PERFORM
+           CLOSE M02-FILE
+
+           OPEN INPUT M04-FILE
+           OPEN OUTPUT SETL-RPT-FILE
+           MOVE "SETTLEMENT-DATE CALENDAR (SETTYPE-AWARE)"
+               TO SETL-RPT-LINE
+           WRITE SETL-RPT-LINE
+           MOVE "ETF-ID BROK TX-DATE  SEQ PROC-DATE LAG SETTLE-DATE"
+               TO SETL-RPT-LINE
+           WRITE SETL-RPT-LINE
+
+           PERFORM 2100-READ-M04
+           PERFORM UNTIL M04-EOF
+               ADD 1 TO WS-M04-COUNT
+               IF RESULT-SUCCESS OF M04
+                   ADD 1 TO WS-ACCEPTED-COUNT
+                   PERFORM 4000-WRITE-SETTLEMENT-LINE
+               END-IF
+               PERFORM 2100-READ-M04
+           END-PERFORM
+
+           MOVE SPACES TO SETL-RPT-LINE
+           WRITE SETL-RPT-LINE
+           STRING "M02 RECORDS READ..........: " WS-M02-COUNT
+               DELIMITED BY SIZE INTO SETL-RPT-LINE
+           WRITE SETL-RPT-LINE
+           STRING "M04 RECORDS READ..........: " WS-M04-COUNT
+               DELIMITED BY SIZE INTO SETL-RPT-LINE
+           WRITE SETL-RPT-LINE
+           STRING "ACCEPTED REPLIES PROCESSED.: " WS-ACCEPTED-COUNT
+               DELIMITED BY SIZE INTO SETL-RPT-LINE
+           WRITE SETL-RPT-LINE
+           STRING "DEFAULTED TO T+2 (NO M02)..: " WS-DEFAULT-T2-COUNT
+               DELIMITED BY SIZE INTO SETL-RPT-LINE
+           WRITE SETL-RPT-LINE
+
+           CLOSE M04-FILE SETL-RPT-FILE
+           STOP RUN.
+
+       1000-LOAD-STOCK-TABLE.
+           OPEN INPUT T30-TSE-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-TSE-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-TSE TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE SETTYPE OF T30-TSE TO
+                           WS-ST-SETTYPE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-TSE-FILE
+
+           MOVE 'N' TO WS-T30-EOF
+           OPEN INPUT T30-OTC-FILE
+           PERFORM UNTIL T30-EOF
+               READ T30-OTC-FILE
+                   AT END SET T30-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-STOCK-COUNT
+                       MOVE STOCK-NO OF T30-OTC-ADV TO
+                           WS-ST-STKNO(WS-STOCK-COUNT)
+                       MOVE SETTYPE OF T30-OTC-ADV TO
+                           WS-ST-SETTYPE(WS-STOCK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE T30-OTC-FILE.
+
+       2000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+       2100-READ-M04.
+           READ M04-FILE
+               AT END SET M04-EOF TO TRUE
+           END-READ.
+
+      * 查得成分股交易方式，換算交割天數，取籃子內最長者累計於彙總
+      * 表；查無主檔資料者比照 SETTYPE='2' 以 T+2 計。
+       3000-ACCUMULATE-BASKET-LAG.
+           SET WS-SX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH WS-STOCK-ENTRY
+               WHEN WS-ST-STKNO(WS-SX) = M02-STKNO
+                   SET STOCK-FOUND TO TRUE
+           END-SEARCH
+
+           IF STOCK-FOUND
+               EVALUATE WS-ST-SETTYPE(WS-SX)
+                   WHEN '0'
+                       MOVE 0 TO WS-LAG-DAYS
+                   WHEN '1'
+                       MOVE 1 TO WS-LAG-DAYS
+                   WHEN OTHER
+                       MOVE 2 TO WS-LAG-DAYS
+               END-EVALUATE
+           ELSE
+               MOVE 2 TO WS-LAG-DAYS
+           END-IF
+
+           PERFORM 5000-FIND-OR-ADD-BASKET
+           IF NOT BASKET-TABLE-FULL
+               IF WS-LAG-DAYS > WS-BK-LAG-DAYS(WS-BX)
+                   MOVE WS-LAG-DAYS TO WS-BK-LAG-DAYS(WS-BX)
+               END-IF
+           END-IF.
+
+      * 依 ETF-ID+BROKER-ID+TX-DATE+SEQNO 線性搜尋籃子彙總表，找不
+      * 到則新增一筆，初始交割天數為0(尚未比對任一成分股)。表格已
+      * 滿且為新鍵值時設定 WS-BSK-FULL-SW，WS-BX 此時不可用，呼叫
+      * 端不得再以其存取表格。
+       5000-FIND-OR-ADD-BASKET.
+           MOVE 'N' TO WS-BSK-FOUND-SW
+           MOVE 'N' TO WS-BSK-FULL-SW
+           IF WS-BSK-COUNT > 0
+               PERFORM VARYING WS-BX FROM 1 BY 1
+                       UNTIL WS-BX > WS-BSK-COUNT
+                   IF WS-BK-ETF-ID(WS-BX) = M02-ETF-ID
+                       AND WS-BK-BROKER-ID(WS-BX) = M02-BROKER-ID
+                       AND WS-BK-TX-DATE(WS-BX) = M02-TX-DATE
+                       AND WS-BK-SEQNO(WS-BX) = M02-SEQNO
+                       SET BASKET-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF NOT BASKET-FOUND
+               IF WS-BSK-COUNT < 2000
+                   ADD 1 TO WS-BSK-COUNT
+                   SET WS-BX TO WS-BSK-COUNT
+                   MOVE M02-ETF-ID    TO WS-BK-ETF-ID(WS-BX)
+                   MOVE M02-BROKER-ID TO WS-BK-BROKER-ID(WS-BX)
+                   MOVE M02-TX-DATE   TO WS-BK-TX-DATE(WS-BX)
+                   MOVE M02-SEQNO     TO WS-BK-SEQNO(WS-BX)
+                   MOVE 0             TO WS-BK-LAG-DAYS(WS-BX)
+               ELSE
+                   SET BASKET-TABLE-FULL TO TRUE
+               END-IF
+           END-IF.
+
+      * 查回本 M04 記錄對應籃子之交割天數(查無明細則以 T+2 為預設)，
+      * 再以受理日為基準試算實際應交割日期並輸出報表行。
+       4000-WRITE-SETTLEMENT-LINE.
+           MOVE 'N' TO WS-BSK-FOUND-SW
+           IF WS-BSK-COUNT > 0
+               PERFORM VARYING WS-BX FROM 1 BY 1
+                       UNTIL WS-BX > WS-BSK-COUNT
+                   IF WS-BK-ETF-ID(WS-BX) = ETF-ID OF M04
+                       AND WS-BK-BROKER-ID(WS-BX) = BROKER-ID OF M04
+                       AND WS-BK-TX-DATE(WS-BX) = TX-DATE OF M04
+                       AND WS-BK-SEQNO(WS-BX) = SEQNO OF M04
+                       SET BASKET-FOUND TO TRUE
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           MOVE SPACES TO WS-RPT-DETAIL
+           MOVE ETF-ID OF M04    TO WS-RD-ETF-ID
+           MOVE BROKER-ID OF M04 TO WS-RD-BROKER-ID
+           MOVE TX-DATE OF M04   TO WS-RD-TX-DATE
+           MOVE SEQNO OF M04     TO WS-RD-SEQNO
+           MOVE PROC-DATE OF M04 TO WS-RD-PROC-DATE
+
+           IF BASKET-FOUND
+               MOVE WS-BK-LAG-DAYS(WS-BX) TO WS-EFFECTIVE-LAG
+               MOVE "SETTYPE-BASED"        TO WS-RD-NOTE
+           ELSE
+               MOVE 2 TO WS-EFFECTIVE-LAG
+               MOVE "DEFAULT T+2 (NO M02)" TO WS-RD-NOTE
+               ADD 1 TO WS-DEFAULT-T2-COUNT
+           END-IF
+
+           COMPUTE WS-SETTLE-INT =
+               FUNCTION INTEGER-OF-DATE(PROC-DATE OF M04)
+               + WS-EFFECTIVE-LAG
+           COMPUTE WS-EXPECT-SETTLE-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-SETTLE-INT)
+
+           MOVE WS-EFFECTIVE-LAG       TO WS-RD-LAG-DAYS
+           MOVE WS-EXPECT-SETTLE-DATE  TO WS-RD-SETTLE-DATE
+           MOVE WS-RPT-DETAIL TO SETL-RPT-LINE
+           WRITE SETL-RPT-LINE.
