@@ -0,0 +1,140 @@
+      * M01BANK - M01買回匯款銀行代號檢核
+      * 買回申報若指定匯款銀行代號(BANK-ID)，需與銀行代號對照主檔
+      * (BANKCD)相符；代號有誤將導致匯款作業無法解讀收款銀行，故
+      * 於送件交易所前先行攔截並列示例外清單。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M01BANK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BANKCD-FILE ASSIGN TO "BANKCD.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT M01-FILE ASSIGN TO "M01.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT ERR-RPT-FILE ASSIGN TO "M01BANK.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BANKCD-FILE.
+       COPY bankcd.
+
+       FD  M01-FILE.
+       COPY m01.
+
+       FD  ERR-RPT-FILE.
+       01  ERR-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  FILE-EOF                   VALUE 'Y'.
+
+       01  WS-BANK-TABLE.
+           05  WS-BANK-COUNT        PIC 9(05) VALUE 0.
+           05  WS-BANK-ENTRY OCCURS 500 TIMES
+                   ASCENDING KEY IS WS-BK-CODE
+                   INDEXED BY WS-BKX.
+               10  WS-BK-CODE       PIC 9(03).
+               10  WS-BK-NAME       PIC X(40).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  BANK-FOUND                 VALUE 'Y'.
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-CHECKED-COUNT         PIC 9(07) VALUE 0.
+       01  WS-ERR-COUNT             PIC 9(07) VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-BANK-ID         PIC ZZ9.
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(40).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-LOAD-BANK-TABLE
+
+           OPEN INPUT M01-FILE
+           OPEN OUTPUT ERR-RPT-FILE
+           MOVE "M01 REMITTANCE BANK-ID VALIDATION"
+               TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           PERFORM 2000-READ-M01
+           PERFORM UNTIL FILE-EOF
+               ADD 1 TO WS-REC-COUNT
+               IF TX-CASH = 'Y' AND BANK-ID > 0
+                   ADD 1 TO WS-CHECKED-COUNT
+                   PERFORM 3000-EDIT-BANK-ID
+               END-IF
+               PERFORM 2000-READ-M01
+           END-PERFORM
+
+           MOVE SPACES TO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "M01 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "RECORDS CHECKED........: " WS-CHECKED-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+           STRING "RECORDS REJECTED.......: " WS-ERR-COUNT
+               DELIMITED BY SIZE INTO ERR-RPT-LINE
+           WRITE ERR-RPT-LINE
+
+           CLOSE M01-FILE ERR-RPT-FILE
+           STOP RUN.
+
+      * 讀入銀行代號對照主檔，假設已依代號遞增排序，供 SEARCH ALL
+      * 使用。
+       1000-LOAD-BANK-TABLE.
+           OPEN INPUT BANKCD-FILE
+           PERFORM UNTIL FILE-EOF
+               READ BANKCD-FILE
+                   AT END SET FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-BANK-COUNT
+                       MOVE BANKCD-CODE TO WS-BK-CODE(WS-BANK-COUNT)
+                       MOVE BANKCD-NAME TO WS-BK-NAME(WS-BANK-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE BANKCD-FILE
+           MOVE 'N' TO WS-EOF.
+
+       2000-READ-M01.
+           READ M01-FILE
+               AT END SET FILE-EOF TO TRUE
+           END-READ.
+
+       3000-EDIT-BANK-ID.
+           SET WS-BKX TO 1
+           MOVE 'N' TO WS-FOUND-SW
+           SEARCH ALL WS-BANK-ENTRY
+               WHEN WS-BK-CODE(WS-BKX) = BANK-ID
+                   SET BANK-FOUND TO TRUE
+           END-SEARCH
+
+           IF NOT BANK-FOUND
+               MOVE SPACES TO WS-DETAIL-LINE
+               MOVE ETF-ID    TO WS-D-ETF-ID
+               MOVE BROKER-ID TO WS-D-BROKER-ID
+               MOVE TX-DATE   TO WS-D-TX-DATE
+               MOVE SEQNO     TO WS-D-SEQNO
+               MOVE BANK-ID   TO WS-D-BANK-ID
+               MOVE "BANK-ID NOT FOUND IN BANK CODE MASTER"
+                   TO WS-D-REASON
+               MOVE WS-DETAIL-LINE TO ERR-RPT-LINE
+               WRITE ERR-RPT-LINE
+               ADD 1 TO WS-ERR-COUNT
+           END-IF.
