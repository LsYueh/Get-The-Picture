@@ -0,0 +1,76 @@
+      * M04DMEX - 發行人回覆時效/駁回率資料超市萃取
+      * 逐筆讀取 M04 回覆檔，計算回覆天數(PROC-DATE減TX-DATE，以
+      * FUNCTION INTEGER-OF-DATE 換算)，將結果代碼、失敗原因及回覆
+      * 天數以累加(EXTEND)方式寫入資料超市檔 M04DM.LOG，供跨月趨勢
+      * 分析程式(M04DMTR)讀取，不受每日回覆檔於次日被覆蓋之限制。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M04DMEX.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M04-FILE ASSIGN TO "M04.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DM-LOG-FILE ASSIGN TO "M04DM.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M04-FILE.
+       COPY m04.
+
+       FD  DM-LOG-FILE.
+       01  DM-LOG-LINE                 PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       COPY m04dm.
+
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M04-EOF                    VALUE 'Y'.
+
+       01  WS-PROC-JULIAN           PIC 9(07).
+       01  WS-TX-JULIAN             PIC 9(07).
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT M04-FILE
+           OPEN EXTEND DM-LOG-FILE
+
+           PERFORM 1000-READ-M04
+           PERFORM UNTIL M04-EOF
+               ADD 1 TO WS-REC-COUNT
+               PERFORM 2000-EXTRACT-RECORD
+               PERFORM 1000-READ-M04
+           END-PERFORM
+
+           CLOSE M04-FILE DM-LOG-FILE
+           STOP RUN.
+
+       1000-READ-M04.
+           READ M04-FILE
+               AT END SET M04-EOF TO TRUE
+           END-READ.
+
+       2000-EXTRACT-RECORD.
+           MOVE PROC-DATE OF M04 TO DM-PROC-DATE
+           MOVE ETF-ID OF M04    TO DM-ETF-ID
+           MOVE BROKER-ID OF M04 TO DM-BROKER-ID
+           MOVE TX-DATE OF M04   TO DM-TX-DATE
+           MOVE SEQNO OF M04     TO DM-SEQNO
+           MOVE RESULT OF M04    TO DM-RESULT
+           MOVE FAIL-REASON OF M04 TO DM-FAIL-REASON
+
+           COMPUTE WS-PROC-JULIAN =
+               FUNCTION INTEGER-OF-DATE(PROC-DATE OF M04)
+           COMPUTE WS-TX-JULIAN =
+               FUNCTION INTEGER-OF-DATE(TX-DATE OF M04)
+           COMPUTE DM-TURNAROUND-DAYS =
+               WS-PROC-JULIAN - WS-TX-JULIAN
+
+           MOVE M04DM-RECORD TO DM-LOG-LINE
+           WRITE DM-LOG-LINE.
