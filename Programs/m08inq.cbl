@@ -0,0 +1,156 @@
+      * M08INQ - 補券查詢結果批次查詢作業
+      * 本系統為批次架構，並無線上交易(CICS/BMS)畫面支援；此程式以
+      * 查詢請求檔(每行一組 ETF-ID/BROKER-ID/TX-DATE/SEQNO)取代線上
+      * 螢幕輸入，逐筆於 M08 補券查詢結果檔中查找並輸出查詢結果，
+      * 供客服/營業單位以批次方式取得原本需連線畫面查詢之資訊。
+      *
+      * 修改紀錄:
+      *   2026-08-08  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M08INQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M08-FILE ASSIGN TO "M08.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT QUERY-FILE ASSIGN TO "M08INQ.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INQ-RPT-FILE ASSIGN TO "M08INQ.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M08-FILE.
+       COPY m08.
+
+       FD  QUERY-FILE.
+       01  QUERY-LINE.
+           05  QI-ETF-ID            PIC X(06).
+           05  QI-BROKER-ID         PIC X(04).
+           05  QI-TX-DATE           PIC 9(08).
+           05  QI-SEQNO             PIC X(03).
+
+       FD  INQ-RPT-FILE.
+       01  INQ-RPT-LINE             PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-QUERY-EOF             PIC X VALUE 'N'.
+           88  QUERY-EOF                  VALUE 'Y'.
+       01  WS-M08-EOF               PIC X VALUE 'N'.
+           88  M08-EOF                    VALUE 'Y'.
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  MATCH-FOUND                VALUE 'Y'.
+
+       01  WS-QUERY-COUNT           PIC 9(07) VALUE 0.
+       01  WS-MATCH-COUNT           PIC 9(07) VALUE 0.
+
+       01  WS-HDR-1                 PIC X(80) VALUE
+           "M08 REPLENISHMENT INQUIRY RESULTS".
+       01  WS-HDR-2                 PIC X(80) VALUE
+           "ETF-ID BROKER TX-DATE  SEQ STKNO   NET-NOS   BORROW-NOS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-BROKER-ID       PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-TX-DATE         PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-SEQNO           PIC X(03).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-STKNO           PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-NET-NOS         PIC ZZZZZZZZZ9.
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-D-BORROW-NOS      PIC ZZZZZZZZZ9.
+
+       01  WS-NOTFOUND-LINE.
+           05  FILLER               PIC X(14) VALUE
+                   "NOT FOUND FOR:".
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-NF-ETF-ID         PIC X(06).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-NF-BROKER-ID      PIC X(04).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-NF-TX-DATE        PIC 9(08).
+           05  FILLER               PIC X(01) VALUE SPACES.
+           05  WS-NF-SEQNO          PIC X(03).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT QUERY-FILE
+           OPEN OUTPUT INQ-RPT-FILE
+           MOVE WS-HDR-1 TO INQ-RPT-LINE
+           WRITE INQ-RPT-LINE
+           MOVE WS-HDR-2 TO INQ-RPT-LINE
+           WRITE INQ-RPT-LINE
+
+           PERFORM 1000-READ-QUERY
+           PERFORM UNTIL QUERY-EOF
+               ADD 1 TO WS-QUERY-COUNT
+               PERFORM 2000-SEARCH-M08
+               PERFORM 1000-READ-QUERY
+           END-PERFORM
+
+           MOVE SPACES TO INQ-RPT-LINE
+           WRITE INQ-RPT-LINE
+           STRING "QUERIES ISSUED..: " WS-QUERY-COUNT
+               DELIMITED BY SIZE INTO INQ-RPT-LINE
+           WRITE INQ-RPT-LINE
+           STRING "MATCHES FOUND...: " WS-MATCH-COUNT
+               DELIMITED BY SIZE INTO INQ-RPT-LINE
+           WRITE INQ-RPT-LINE
+
+           CLOSE QUERY-FILE INQ-RPT-FILE
+           STOP RUN.
+
+       1000-READ-QUERY.
+           READ QUERY-FILE
+               AT END SET QUERY-EOF TO TRUE
+           END-READ.
+
+      * 每筆查詢請求皆重新掃描 M08 全檔比對鍵值(檔案量小，批次
+      * 查詢作業可接受全檔掃描)。
+       2000-SEARCH-M08.
+           MOVE 'N' TO WS-FOUND-SW
+           OPEN INPUT M08-FILE
+           MOVE 'N' TO WS-M08-EOF
+           PERFORM UNTIL M08-EOF
+               READ M08-FILE
+                   AT END SET M08-EOF TO TRUE
+                   NOT AT END
+                       IF ETF-ID    OF M08 = QI-ETF-ID    AND
+                          BROKER-ID OF M08 = QI-BROKER-ID AND
+                          TX-DATE   OF M08 = QI-TX-DATE   AND
+                          SEQNO     OF M08 = QI-SEQNO
+                           SET MATCH-FOUND TO TRUE
+                           PERFORM 3000-PRINT-MATCH
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE M08-FILE
+
+           IF NOT MATCH-FOUND
+               MOVE SPACES TO WS-NOTFOUND-LINE
+               MOVE QI-ETF-ID    TO WS-NF-ETF-ID
+               MOVE QI-BROKER-ID TO WS-NF-BROKER-ID
+               MOVE QI-TX-DATE   TO WS-NF-TX-DATE
+               MOVE QI-SEQNO     TO WS-NF-SEQNO
+               MOVE WS-NOTFOUND-LINE TO INQ-RPT-LINE
+               WRITE INQ-RPT-LINE
+           END-IF.
+
+       3000-PRINT-MATCH.
+           ADD 1 TO WS-MATCH-COUNT
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE ETF-ID    OF M08 TO WS-D-ETF-ID
+           MOVE BROKER-ID OF M08 TO WS-D-BROKER-ID
+           MOVE TX-DATE   OF M08 TO WS-D-TX-DATE
+           MOVE SEQNO     OF M08 TO WS-D-SEQNO
+           MOVE STKNO     OF M08 TO WS-D-STKNO
+           MOVE TODAY-NET-NOS   OF M08 TO WS-D-NET-NOS
+           MOVE BORROW-STOCK-NOS OF M08 TO WS-D-BORROW-NOS
+           MOVE WS-DETAIL-LINE TO INQ-RPT-LINE
+           WRITE INQ-RPT-LINE.
