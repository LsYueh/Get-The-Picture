@@ -0,0 +1,136 @@
+      * M02LIEU - 現金替代原因(LIEU-REASON)月別趨勢報表
+      * 依 ETF-ID 及月份(取 TX-DATE 年月)彙總現金替代註記
+      * (CASH-IN-LIEU='Y')筆數，按替代原因(LIEU-REASON)分類，供
+      * 觀察各基金現金替代發生原因之趨勢變化，免除人工逐筆翻閱
+      * 明細申報檔統計。
+      *
+      * 修改紀錄:
+      *   2026-08-09  新增此程式
+|...+.*..1....+....2....+....3....+....4....+....5....+....6....+....7..
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. M02LIEU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT M02-FILE ASSIGN TO "M02.DAT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "M02LIEU.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  M02-FILE.
+       COPY m02.
+
+       FD  RPT-FILE.
+       01  RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                   PIC X VALUE 'N'.
+           88  M02-EOF                    VALUE 'Y'.
+
+       01  WS-TX-YEARMON            PIC 9(06).
+
+       01  WS-GROUP-TABLE.
+           05  WS-GROUP-COUNT       PIC 9(04) VALUE 0.
+           05  WS-GROUP-ENTRY OCCURS 3000 TIMES
+                   INDEXED BY WS-GX.
+               10  WS-GR-ETF-ID         PIC X(06).
+               10  WS-GR-YEARMON        PIC 9(06).
+               10  WS-GR-REASON         PIC X(01).
+               10  WS-GR-COUNT          PIC 9(09).
+
+       01  WS-FOUND-SW              PIC X VALUE 'N'.
+           88  GROUP-FOUND                VALUE 'Y'.
+
+       01  WS-REC-COUNT             PIC 9(07) VALUE 0.
+       01  WS-LIEU-COUNT            PIC 9(07) VALUE 0.
+
+       01  WS-HEADING.
+           05  FILLER PIC X(55) VALUE
+               "M02 CASH-IN-LIEU REASON MONTHLY TREND BY ETF-ID".
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ETF-ID          PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-YEARMON         PIC 9(06).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-REASON          PIC X(01).
+           05  FILLER               PIC X(02) VALUE SPACES.
+           05  WS-D-COUNT           PIC ZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT M02-FILE
+           OPEN OUTPUT RPT-FILE
+           MOVE WS-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+
+           PERFORM 1000-READ-M02
+           PERFORM UNTIL M02-EOF
+               ADD 1 TO WS-REC-COUNT
+               IF M02-CASH-IN-LIEU = 'Y'
+                   ADD 1 TO WS-LIEU-COUNT
+                   PERFORM 2000-ACCUMULATE-GROUP
+               END-IF
+               PERFORM 1000-READ-M02
+           END-PERFORM
+
+           PERFORM 3000-PRINT-GROUPS
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "M02 RECORDS READ.......: " WS-REC-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "CASH-IN-LIEU RECORDS...: " WS-LIEU-COUNT
+               DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE M02-FILE RPT-FILE
+           STOP RUN.
+
+       1000-READ-M02.
+           READ M02-FILE
+               AT END SET M02-EOF TO TRUE
+           END-READ.
+
+      * 依 ETF-ID+年月+替代原因於彙總表中線性搜尋累加，找不到則
+      * 新增一筆群組項目。
+       2000-ACCUMULATE-GROUP.
+           DIVIDE M02-TX-DATE BY 100 GIVING WS-TX-YEARMON
+           MOVE 'N' TO WS-FOUND-SW
+           IF WS-GROUP-COUNT > 0
+               PERFORM VARYING WS-GX FROM 1 BY 1
+                       UNTIL WS-GX > WS-GROUP-COUNT
+                   IF WS-GR-ETF-ID(WS-GX)  = M02-ETF-ID     AND
+                      WS-GR-YEARMON(WS-GX) = WS-TX-YEARMON  AND
+                      WS-GR-REASON(WS-GX)  = M02-LIEU-REASON
+                       SET GROUP-FOUND TO TRUE
+                       ADD 1 TO WS-GR-COUNT(WS-GX)
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF NOT GROUP-FOUND AND WS-GROUP-COUNT < 3000
+               ADD 1 TO WS-GROUP-COUNT
+               MOVE M02-ETF-ID      TO WS-GR-ETF-ID(WS-GROUP-COUNT)
+               MOVE WS-TX-YEARMON   TO WS-GR-YEARMON(WS-GROUP-COUNT)
+               MOVE M02-LIEU-REASON TO WS-GR-REASON(WS-GROUP-COUNT)
+               MOVE 1               TO WS-GR-COUNT(WS-GROUP-COUNT)
+           END-IF.
+
+       3000-PRINT-GROUPS.
+           IF WS-GROUP-COUNT > 0
+               PERFORM VARYING WS-GX FROM 1 BY 1
+                       UNTIL WS-GX > WS-GROUP-COUNT
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE WS-GR-ETF-ID(WS-GX)  TO WS-D-ETF-ID
+                   MOVE WS-GR-YEARMON(WS-GX) TO WS-D-YEARMON
+                   MOVE WS-GR-REASON(WS-GX)  TO WS-D-REASON
+                   MOVE WS-GR-COUNT(WS-GX)   TO WS-D-COUNT
+                   MOVE WS-DETAIL-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+               END-PERFORM
+           END-IF.
